@@ -10,22 +10,32 @@
        DATA DIVISION.
        FILE SECTION.
        FD  FD-DATA EXTERNAL.
-       01  F-DATA-RECORD                 PIC X(130).
+       01  F-DATA-RECORD                 PIC X(300).
 
        LOCAL-STORAGE SECTION.
        01  LS-COMMAND-LINE               PIC X(20).
        01  LS-FILE-PATH                  PIC X(20).
        01  LS-PART                       PIC 9(1).
        01  LS-TOTAL-X-COUNT              PIC 9(5) USAGE COMP.
+       01  LS-RUN-START-TS               PIC X(21).
+       01  LS-RUN-END-TS                 PIC X(21).
+       01  LS-ELAPSED-SECONDS            PIC 9(6).
+       01  LS-RUN-RESULT                 PIC X(100).
+       01  LS-GRID-SIZE-DISPLAY          PIC Z(2)9.
+       COPY "cmdargs" IN "common".
        COPY "grid" IN "06".
 
        PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
 
-      *> Read the grid
+      *> Read the grid, via the standard DAY-series argument layout
+      *> (path, then part flag).
            ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
            UNSTRING LS-COMMAND-LINE
                DELIMITED BY " "
-               INTO LS-FILE-PATH LS-PART
+               INTO CMDARG-FILE-PATH CMDARG-PART
+           MOVE CMDARG-FILE-PATH TO LS-FILE-PATH
+           MOVE CMDARG-PART TO LS-PART
 
            CALL "PARSE-GRID" USING
                BY REFERENCE GRID-GRP
@@ -41,8 +51,25 @@
            ELSE
                CALL "PART-2" USING
                    BY REFERENCE GRID-GRP
+                   BY REFERENCE LS-FILE-PATH
            END-IF
 
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+           CALL "ELAPSED-SECONDS" USING
+               LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+           DISPLAY "DAY06: elapsed seconds=" LS-ELAPSED-SECONDS
+               " peak grid rows=" GRID-SIZE
+
+           MOVE GRID-SIZE TO LS-GRID-SIZE-DISPLAY
+           STRING "part=" DELIMITED BY SIZE
+               LS-PART DELIMITED BY SIZE
+               " grid size=" DELIMITED BY SIZE
+               LS-GRID-SIZE-DISPLAY DELIMITED BY SIZE
+               INTO LS-RUN-RESULT
+           CALL "WRITE-RUN-LOG" USING
+               "DAY06" LS-FILE-PATH LS-RUN-START-TS LS-RUN-END-TS
+               LS-RUN-RESULT
+
            GOBACK.
 
        END PROGRAM DAY06.
@@ -85,7 +112,18 @@
       *> ===============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PART-2.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-LOOP-LOG ASSIGN TO LS-LOOP-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-LOOP-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FD-LOOP-LOG.
+       01  F-LOOP-LOG-RECORD             PIC X(40).
 
        LOCAL-STORAGE SECTION.
        01  LS-OBSTACLE-ROW               PIC 9(3) USAGE COMP.
@@ -93,12 +131,29 @@
        01  LS-SUCCESS-OBSTACLE-COUNT     PIC 9(5) USAGE COMP VALUE 0.
        01  LS-GUARD-START-ROW            PIC 9(3) USAGE COMP.
        01  LS-GUARD-START-COL            PIC 9(3) USAGE COMP.
+       01  LS-LOOP-LOG-PATH              PIC X(40).
+       01  LS-LOOP-LOG-LINE              PIC X(40).
+       01  LS-OBSTACLE-ROW-DISPLAY       PIC ZZ9.
+       01  LS-OBSTACLE-COL-DISPLAY       PIC ZZ9.
+       01  LS-LOOP-LOG-STATUS            PIC X(2).
        LINKAGE SECTION.
            COPY "grid" IN "06".
+       01  IN-FILE-PATH                  PIC X(20).
 
 
        PROCEDURE DIVISION USING
-           BY REFERENCE GRID-GRP.
+           BY REFERENCE GRID-GRP
+           BY REFERENCE IN-FILE-PATH.
+
+           STRING FUNCTION TRIM(IN-FILE-PATH) DELIMITED BY SIZE
+               ".loop-alarms" DELIMITED BY SIZE
+               INTO LS-LOOP-LOG-PATH
+           OPEN OUTPUT FD-LOOP-LOG
+           IF LS-LOOP-LOG-STATUS NOT = "00"
+               DISPLAY "DAY06: ERROR OPENING " LS-LOOP-LOG-PATH
+                   " STATUS=" LS-LOOP-LOG-STATUS
+               STOP RUN
+           END-IF
 
            SET LS-GUARD-START-ROW TO GUARD-ROW
            SET LS-GUARD-START-COL TO GUARD-COL
@@ -106,7 +161,7 @@
            PERFORM VARYING LS-OBSTACLE-ROW FROM 1 BY 1
                UNTIL LS-OBSTACLE-ROW > GRID-SIZE
                AFTER LS-OBSTACLE-COL FROM 1 BY 1
-               UNTIL LS-OBSTACLE-COL > GRID-SIZE
+               UNTIL LS-OBSTACLE-COL > GRID-COL-COUNT
 
       *> Reset the grid data to the starting state.
                SET GUARD-ROW TO LS-GUARD-START-ROW
@@ -128,6 +183,13 @@
                    THEN
       *> This obstacle worked!
                        ADD 1 TO LS-SUCCESS-OBSTACLE-COUNT
+                       MOVE LS-OBSTACLE-ROW TO LS-OBSTACLE-ROW-DISPLAY
+                       MOVE LS-OBSTACLE-COL TO LS-OBSTACLE-COL-DISPLAY
+                       STRING "ROW " LS-OBSTACLE-ROW-DISPLAY
+                           " COL " LS-OBSTACLE-COL-DISPLAY
+                           DELIMITED BY SIZE
+                           INTO LS-LOOP-LOG-LINE
+                       WRITE F-LOOP-LOG-RECORD FROM LS-LOOP-LOG-LINE
                    END-IF
 
       *> Remove the obstacle.
@@ -135,6 +197,7 @@
                        GRID-CELL(LS-OBSTACLE-ROW, LS-OBSTACLE-COL)
                END-IF
            END-PERFORM
+           CLOSE FD-LOOP-LOG
            DISPLAY LS-SUCCESS-OBSTACLE-COUNT " successful obstacles"
            GOBACK.
        END PROGRAM PART-2.
@@ -187,7 +250,7 @@
                            ADD -1 TO GUARD-ROW
                        END-IF
                    WHEN C-DIR-RIGHT
-                       IF GUARD-COL = GRID-SIZE
+                       IF GUARD-COL = GRID-COL-COUNT
                            EXIT PERFORM
                        ELSE IF GRID-CELL(GUARD-ROW, GUARD-COL + 1) = "#"
                            PERFORM CHECK-LOOP
@@ -246,21 +309,28 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO LS-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  FD-DATA EXTERNAL.
-       01  F-DATA-RECORD                 PIC X(130).
+       01  F-DATA-RECORD                 PIC X(300).
 
        LOCAL-STORAGE SECTION.
-       01  LS-LINE                       PIC X(130).
+       01  LS-LINE                       PIC X(300).
+       01  LS-DATA-STATUS                PIC X(2).
        LINKAGE SECTION.
            COPY "grid" IN "06".
 
        PROCEDURE DIVISION USING
            BY REFERENCE GRID-GRP.
            OPEN INPUT FD-DATA
+           IF LS-DATA-STATUS NOT = "00"
+               DISPLAY "DAY06: ERROR OPENING GRID FILE"
+                   " STATUS=" LS-DATA-STATUS
+               STOP RUN
+           END-IF
 
            SET GRID-ROW-INDEX TO 1
            SET GUARD-ROW TO 0
@@ -270,9 +340,13 @@
                        EXIT PERFORM
                    NOT AT END
                        MOVE F-DATA-RECORD TO LS-LINE
-                       IF GRID-SIZE = 0
+      *> GRID-COL-COUNT is the width of the header row; the row
+      *> count (GRID-SIZE) can't be known until every row has
+      *> actually been read, so it's finalized below instead of
+      *> being assumed equal to the column count.
+                       IF GRID-COL-COUNT = 0
                        THEN
-                           COMPUTE GRID-SIZE = LENGTH OF FUNCTION
+                           COMPUTE GRID-COL-COUNT = LENGTH OF FUNCTION
                                TRIM(LS-LINE)
                        END-IF
                        MOVE LS-LINE TO GRID-ROW(
@@ -283,7 +357,7 @@
                        THEN
                            PERFORM VARYING GRID-COL-INDEX
                                FROM 1 BY 1
-                               UNTIL GRID-COL-INDEX > GRID-SIZE
+                               UNTIL GRID-COL-INDEX > GRID-COL-COUNT
                                IF GRID-CELL(
                                    GRID-ROW-INDEX,
                                    GRID-COL-INDEX
@@ -296,6 +370,10 @@
                        END-IF
                        ADD 1 TO GRID-ROW-INDEX
            END-PERFORM
+
+      *> GRID-ROW-INDEX was advanced one past the last row actually
+      *> read, so back it off by one to get the true row count.
+           COMPUTE GRID-SIZE = GRID-ROW-INDEX - 1
            CLOSE FD-DATA
 
            GOBACK.
