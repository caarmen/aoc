@@ -5,11 +5,14 @@
                                                         VALUE 0.
            05  GRID-SIZE                            PIC 9(3) USAGE COMP
                                                         VALUE 0.
+           05  GRID-COL-COUNT                       PIC 9(3) USAGE COMP
+                                                        VALUE 0.
            05  GRID-ROW
-                   OCCURS 10 TO 130 TIMES
+                   OCCURS 10 TO 300 TIMES
                    DEPENDING ON GRID-SIZE
                    INDEXED BY GRID-ROW-INDEX.
                10  GRID-COL
-                   OCCURS 130 TIMES
+                   OCCURS 1 TO 300 TIMES
+                   DEPENDING ON GRID-COL-COUNT
                    INDEXED BY GRID-COL-INDEX.
                    15 GRID-CELL                     PIC X(1).
