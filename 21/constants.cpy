@@ -0,0 +1,3 @@
+
+       01  C-TYPE-NUMERIC             PIC 9(1) VALUE 0.
+       01  C-TYPE-DIRECTIONAL         PIC 9(1) VALUE 1.
