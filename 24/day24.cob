@@ -9,14 +9,27 @@
        01  LS-INPUT-2                PIC 9(18) COMP.
        01  LS-FILE-PATH              PIC X(30).
        01  LS-TOTAL-OUTPUT           PIC 9(18) COMP VALUE 0.
+       01  LS-RUN-START-TS           PIC X(21).
+       01  LS-RUN-END-TS             PIC X(21).
+       01  LS-ELAPSED-SECONDS        PIC 9(6).
+       01  LS-RUN-RESULT             PIC X(100).
+       01  LS-TOTAL-OUTPUT-DISPLAY   PIC Z(17)9.
+       01  LS-MODE                   PIC X(10) VALUE SPACE.
        COPY "wire" IN "24".
 
        PROCEDURE DIVISION.
 
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
+
            ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
 
+      *> A 4th, optional token, "REGRESSION", also runs a fixed
+      *> battery of x/y test values through the wiring after the
+      *> normal single addition above, flagging any bit position
+      *> where the total output doesn't match simple binary
+      *> addition, so a bad wire.cpy edit is caught right away.
            UNSTRING LS-COMMAND-LINE DELIMITED BY " "
-               INTO LS-FILE-PATH LS-INPUT-1 LS-INPUT-2
+               INTO LS-FILE-PATH LS-INPUT-1 LS-INPUT-2 LS-MODE
            END-UNSTRING
 
            CALL "PARSE-FILE" USING
@@ -27,6 +40,7 @@
                WIRE-GRP
            CALL "FIND-INVALID-Z-WIRES" USING
                WIRE-GRP
+               LS-FILE-PATH
            CALL "DISPLAY-WIRES" USING
                WIRE-GRP
            CALL "SETUP-INPUT" USING
@@ -41,6 +55,25 @@
 
            DISPLAY "Result: " LS-TOTAL-OUTPUT
 
+           IF LS-MODE = "REGRESSION"
+               CALL "RUN-REGRESSION" USING
+                   WIRE-GRP
+                   LS-FILE-PATH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+           CALL "ELAPSED-SECONDS" USING
+               LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+           DISPLAY "DAY24: elapsed seconds=" LS-ELAPSED-SECONDS
+               " wires=" WIRE-SIZE
+
+           MOVE LS-TOTAL-OUTPUT TO LS-TOTAL-OUTPUT-DISPLAY
+           STRING "result=" DELIMITED BY SIZE
+               LS-TOTAL-OUTPUT-DISPLAY DELIMITED BY SIZE
+               INTO LS-RUN-RESULT
+           CALL "WRITE-RUN-LOG" USING
+               "DAY24" LS-FILE-PATH LS-RUN-START-TS LS-RUN-END-TS
+               LS-RUN-RESULT
                .
        END PROGRAM DAY24.
 
@@ -54,7 +87,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO IN-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -65,6 +99,7 @@
        COPY "constants" IN "24".
 
        LOCAL-STORAGE SECTION.
+       01  LS-DATA-STATUS            PIC X(2).
        01  LS-LINE                   PIC X(47).
        01  LS-WIRE-NAME-1            PIC X(3).
        01  LS-WIRE-NAME-2            PIC X(3).
@@ -83,6 +118,11 @@
            WIRE-GRP.
 
            OPEN INPUT FD-DATA
+           IF LS-DATA-STATUS NOT = "00"
+               DISPLAY "DAY24: ERROR OPENING " IN-FILE-PATH
+                   " STATUS=" LS-DATA-STATUS
+               STOP RUN
+           END-IF
            PERFORM UNTIL EXIT
                READ FD-DATA INTO F-FILE-RECORD
                    AT END
@@ -188,13 +228,30 @@
       *> ===============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIND-INVALID-Z-WIRES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-CANDIDATES ASSIGN TO LS-CANDIDATES-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-CANDIDATES-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FD-CANDIDATES.
+       01  F-CANDIDATES-RECORD                    PIC X(3).
+
        WORKING-STORAGE SECTION.
        COPY "constants" IN "24".
        LOCAL-STORAGE SECTION.
        01  LS-WIRE-IDX                            PIC 9(3).
+       01  LS-OTHER-WIRE-IDX                      PIC 9(3).
        01  LS-EXPECTED-Z-WIRE                     PIC X(3).
        01  LS-FOUND-OUTPUT-WIRE                   PIC X(3).
+       01  LS-MAX-Z-WIRE                          PIC X(3) VALUE SPACES.
+       01  LS-FEEDS-AN-OR                         PIC 9(1).
+       01  LS-CANDIDATES-PATH                     PIC X(30).
+       01  LS-CANDIDATES-STATUS                   PIC X(2).
        01  LS-SWAP-LIST-GRP.
            05  LS-SWAP-LIST-SIZE                  PIC 9(1) VALUE 0.
            05  LS-SWAP-LIST-ITEMS OCCURS 1 TO 8 TIMES
@@ -204,16 +261,29 @@
                10 LS-SWAP-LIST-ITEM               PIC X(3).
        01  LS-SWAP-GRP.
            05  LS-SWAP-SIZE                       PIC 9(1) VALUE 0.
-           05  LS-SWAPS OCCURS 1 TO 4 TIMES 
+           05  LS-SWAPS OCCURS 1 TO 4 TIMES
                DEPENDING ON LS-SWAP-SIZE
                INDEXED BY LS-SWAP-IDX.
                10 LS-SWAP-NAME-1                  PIC X(3).
                10 LS-SWAP-NAME-2                  PIC X(3).
+      *> Wires which don't match the expected shape of a full adder
+      *> (a z output that isn't an XOR, an AND that doesn't feed an
+      *> OR, or a second-level XOR that doesn't produce a z output),
+      *> found automatically instead of by hand.
+       01  LS-CANDIDATE-GRP.
+           05  LS-CANDIDATE-SIZE                  PIC 9(2) VALUE 0.
+           05  LS-CANDIDATES OCCURS 1 TO 50 TIMES
+               DEPENDING ON LS-CANDIDATE-SIZE
+               ASCENDING KEY IS LS-CANDIDATE-ITEM
+               INDEXED BY LS-CANDIDATE-IDX.
+               10 LS-CANDIDATE-ITEM                PIC X(3).
        LINKAGE SECTION.
        COPY "wire" IN "24".
+       01  IN-FILE-PATH                           PIC X(30).
 
        PROCEDURE DIVISION USING BY REFERENCE
-           WIRE-GRP.
+           WIRE-GRP
+           IN-FILE-PATH.
 
            PERFORM VARYING LS-WIRE-IDX FROM 1 BY 1 UNTIL LS-WIRE-IDX >
                WIRE-SIZE
@@ -251,6 +321,88 @@
                    END-SEARCH
                END-IF
            END-PERFORM
+
+      *> Automatically flag every wire whose shape doesn't match a
+      *> full adder, as a candidate for manual review, instead of
+      *> relying only on tracing the arithmetic by hand.
+
+      *> Find the highest-numbered z wire (the final carry-out bit),
+      *> which is the one z wire that is allowed to not be an XOR.
+           PERFORM VARYING LS-WIRE-IDX FROM 1 BY 1 UNTIL LS-WIRE-IDX >
+               WIRE-SIZE
+               IF WIRE-NAME(LS-WIRE-IDX)(1:1) = "z"
+                   AND WIRE-NAME(LS-WIRE-IDX) > LS-MAX-Z-WIRE
+                   SET LS-MAX-Z-WIRE TO WIRE-NAME(LS-WIRE-IDX)
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING LS-WIRE-IDX FROM 1 BY 1 UNTIL LS-WIRE-IDX >
+               WIRE-SIZE
+               IF WIRE-GATE(LS-WIRE-IDX) NOT = C-INIT
+      *> Check A: every z wire, except the final carry-out, must be
+      *> produced by an XOR gate.
+                   IF WIRE-NAME(LS-WIRE-IDX)(1:1) = "z"
+                       AND WIRE-NAME(LS-WIRE-IDX) NOT = LS-MAX-Z-WIRE
+                       AND WIRE-GATE(LS-WIRE-IDX) NOT = C-XOR
+                       CALL "ADD-SWAP-CANDIDATE" USING
+                           LS-CANDIDATE-GRP
+                           WIRE-NAME(LS-WIRE-IDX)
+                   END-IF
+      *> Check B: every AND gate, other than the very first half
+      *> adder's (x00 AND y00), must feed into an OR gate.
+                   IF WIRE-GATE(LS-WIRE-IDX) = C-AND
+                       AND WIRE-INPUT-1(LS-WIRE-IDX) NOT = "x00"
+                       AND WIRE-INPUT-2(LS-WIRE-IDX) NOT = "x00"
+                       SET LS-FEEDS-AN-OR TO 0
+                       PERFORM VARYING LS-OTHER-WIRE-IDX FROM 1 BY 1
+                           UNTIL LS-OTHER-WIRE-IDX > WIRE-SIZE
+                           IF WIRE-GATE(LS-OTHER-WIRE-IDX) = C-OR
+                               AND (
+                                   WIRE-INPUT-1(LS-OTHER-WIRE-IDX) =
+                                       WIRE-NAME(LS-WIRE-IDX)
+                                   OR WIRE-INPUT-2(LS-OTHER-WIRE-IDX) =
+                                       WIRE-NAME(LS-WIRE-IDX)
+                               )
+                               SET LS-FEEDS-AN-OR TO 1
+                           END-IF
+                       END-PERFORM
+                       IF LS-FEEDS-AN-OR = 0
+                           CALL "ADD-SWAP-CANDIDATE" USING
+                               LS-CANDIDATE-GRP
+                               WIRE-NAME(LS-WIRE-IDX)
+                       END-IF
+                   END-IF
+      *> Check C: every XOR gate that isn't combining an x/y pair
+      *> (a second-level XOR) must itself produce a z output.
+                   IF WIRE-GATE(LS-WIRE-IDX) = C-XOR
+                       AND WIRE-INPUT-1(LS-WIRE-IDX)(1:1) NOT = "x"
+                       AND WIRE-INPUT-1(LS-WIRE-IDX)(1:1) NOT = "y"
+                       AND WIRE-INPUT-2(LS-WIRE-IDX)(1:1) NOT = "x"
+                       AND WIRE-INPUT-2(LS-WIRE-IDX)(1:1) NOT = "y"
+                       AND WIRE-NAME(LS-WIRE-IDX)(1:1) NOT = "z"
+                       CALL "ADD-SWAP-CANDIDATE" USING
+                           LS-CANDIDATE-GRP
+                           WIRE-NAME(LS-WIRE-IDX)
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           STRING FUNCTION TRIM(IN-FILE-PATH) DELIMITED BY SIZE
+               ".swapcandidates" DELIMITED BY SIZE
+               INTO LS-CANDIDATES-PATH
+           OPEN OUTPUT FD-CANDIDATES
+           IF LS-CANDIDATES-STATUS NOT = "00"
+               DISPLAY "DAY24: ERROR OPENING " LS-CANDIDATES-PATH
+                   " STATUS=" LS-CANDIDATES-STATUS
+               STOP RUN
+           END-IF
+           PERFORM VARYING LS-CANDIDATE-IDX FROM 1 BY 1
+               UNTIL LS-CANDIDATE-IDX > LS-CANDIDATE-SIZE
+               WRITE F-CANDIDATES-RECORD FROM
+                   LS-CANDIDATE-ITEM(LS-CANDIDATE-IDX)
+           END-PERFORM
+           CLOSE FD-CANDIDATES
+
       *> This last one (khg and tvb) I found by hand!
       *> How? I tried different additions using this program, providng
       *> numbers to add onthe command line.
@@ -289,6 +441,41 @@
            .
        END PROGRAM FIND-INVALID-Z-WIRES.
 
+      *> ===============================================================
+      *> ADD-SWAP-CANDIDATE.
+      *> Add a wire name to the candidate list, if it is not already
+      *> present.
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADD-SWAP-CANDIDATE.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-CANDIDATE-GRP.
+           05  LS-CANDIDATE-SIZE                  PIC 9(2) VALUE 0.
+           05  LS-CANDIDATES OCCURS 1 TO 50 TIMES
+               DEPENDING ON LS-CANDIDATE-SIZE
+               ASCENDING KEY IS LS-CANDIDATE-ITEM
+               INDEXED BY LS-CANDIDATE-IDX.
+               10 LS-CANDIDATE-ITEM                PIC X(3).
+       01  IN-WIRE-NAME                           PIC X(3).
+
+       PROCEDURE DIVISION USING BY REFERENCE
+           LS-CANDIDATE-GRP
+           IN-WIRE-NAME.
+
+           SET LS-CANDIDATE-IDX TO 1
+           SEARCH ALL LS-CANDIDATES
+               AT END
+                   ADD 1 TO LS-CANDIDATE-SIZE
+                   SET LS-CANDIDATE-ITEM(LS-CANDIDATE-SIZE) TO
+                       IN-WIRE-NAME
+                   SORT LS-CANDIDATES
+               WHEN LS-CANDIDATE-ITEM(LS-CANDIDATE-IDX) = IN-WIRE-NAME
+                   CONTINUE
+           END-SEARCH
+           .
+       END PROGRAM ADD-SWAP-CANDIDATE.
+
       *> ===============================================================
       *> EVALUATE-ALL.
       *> ===============================================================
@@ -508,3 +695,203 @@
            .
        END PROGRAM DISPLAY-WIRES.
 
+      *> ===============================================================
+      *> RUN-REGRESSION.
+      *> Re-runs EVALUATE-ALL against a fixed battery of x/y test
+      *> values (0, the all-ones value, and a lone bit set at every
+      *> position, on each side in turn) and flags any bit position
+      *> where the total output doesn't match simple binary addition.
+      *> Results are written to a ".regression" report next to the
+      *> wiring file, so a bad wire.cpy edit (a swap applied, a gate
+      *> added) is caught right away instead of at the next full run.
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUN-REGRESSION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-REGRESSION ASSIGN TO LS-REGRESSION-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-REGRESSION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FD-REGRESSION.
+       01  F-REGRESSION-RECORD                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "constants" IN "24".
+
+       LOCAL-STORAGE SECTION.
+       01  LS-REGRESSION-PATH                    PIC X(45).
+       01  LS-REGRESSION-STATUS                  PIC X(2).
+       01  LS-REPORT-WIDTH                       PIC 9(2).
+       01  LS-MAX-VALUE                          PIC 9(18) COMP.
+       01  LS-BIT-POS                            PIC 9(2).
+       01  LS-SINGLE-BIT                         PIC 9(18) COMP.
+       01  LS-PAIR-1                             PIC 9(18) COMP.
+       01  LS-PAIR-2                             PIC 9(18) COMP.
+       01  LS-EXPECTED-TOTAL                     PIC 9(18) COMP.
+       01  LS-ACTUAL-TOTAL                       PIC 9(18) COMP.
+       01  LS-TEST-COUNT                         PIC 9(5) VALUE 0.
+       01  LS-MISMATCH-COUNT                     PIC 9(5) VALUE 0.
+       01  LS-EXPECTED-BINARY                    PIC X(50).
+       01  LS-ACTUAL-BINARY                      PIC X(50).
+       01  LS-CHAR-IDX                           PIC 9(2).
+       01  LS-BAD-BIT                            PIC 9(2).
+       01  LS-PAIR-1-DISPLAY                     PIC Z(17)9.
+       01  LS-PAIR-2-DISPLAY                     PIC Z(17)9.
+       01  LS-EXPECTED-DISPLAY                   PIC Z(17)9.
+       01  LS-ACTUAL-DISPLAY                     PIC Z(17)9.
+       01  LS-BAD-BIT-DISPLAY                    PIC Z9.
+
+       LINKAGE SECTION.
+       COPY "wire" IN "24".
+       01  IN-FILE-PATH                          PIC X(30).
+
+       PROCEDURE DIVISION USING BY REFERENCE
+           WIRE-GRP
+           IN-FILE-PATH.
+
+           COMPUTE LS-REPORT-WIDTH = WIRE-INPUT-BIT-SIZE + 1
+           COMPUTE LS-MAX-VALUE = 2 ** WIRE-INPUT-BIT-SIZE - 1
+
+           STRING FUNCTION TRIM(IN-FILE-PATH) DELIMITED BY SIZE
+               ".regression" DELIMITED BY SIZE
+               INTO LS-REGRESSION-PATH
+           OPEN OUTPUT FD-REGRESSION
+           IF LS-REGRESSION-STATUS NOT = "00"
+               DISPLAY "DAY24: ERROR OPENING " LS-REGRESSION-PATH
+                   " STATUS=" LS-REGRESSION-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE 0 TO LS-PAIR-1
+           MOVE 0 TO LS-PAIR-2
+           PERFORM TEST-ONE-PAIR THRU TEST-ONE-PAIR-EXIT
+
+           MOVE LS-MAX-VALUE TO LS-PAIR-1
+           MOVE 0 TO LS-PAIR-2
+           PERFORM TEST-ONE-PAIR THRU TEST-ONE-PAIR-EXIT
+
+           MOVE 0 TO LS-PAIR-1
+           MOVE LS-MAX-VALUE TO LS-PAIR-2
+           PERFORM TEST-ONE-PAIR THRU TEST-ONE-PAIR-EXIT
+
+           MOVE LS-MAX-VALUE TO LS-PAIR-1
+           MOVE LS-MAX-VALUE TO LS-PAIR-2
+           PERFORM TEST-ONE-PAIR THRU TEST-ONE-PAIR-EXIT
+
+           PERFORM VARYING LS-BIT-POS FROM 0 BY 1
+               UNTIL LS-BIT-POS >= WIRE-INPUT-BIT-SIZE
+               COMPUTE LS-SINGLE-BIT = 2 ** LS-BIT-POS
+
+               MOVE LS-SINGLE-BIT TO LS-PAIR-1
+               MOVE 0 TO LS-PAIR-2
+               PERFORM TEST-ONE-PAIR THRU TEST-ONE-PAIR-EXIT
+
+               MOVE 0 TO LS-PAIR-1
+               MOVE LS-SINGLE-BIT TO LS-PAIR-2
+               PERFORM TEST-ONE-PAIR THRU TEST-ONE-PAIR-EXIT
+           END-PERFORM
+
+           CLOSE FD-REGRESSION
+
+           DISPLAY "DAY24: regression ran " LS-TEST-COUNT
+               " cases, " LS-MISMATCH-COUNT " mismatched"
+           .
+
+      *> ---------------------------------------------------------
+      *> TEST-ONE-PAIR.
+      *> Runs one x/y pair through the wiring from a clean slate
+      *> and compares the total output against simple addition.
+      *> ---------------------------------------------------------
+       TEST-ONE-PAIR.
+           CALL "RESET-WIRE-OUTPUTS" USING WIRE-GRP
+           CALL "SETUP-INPUT" USING
+               WIRE-GRP
+               LS-PAIR-1
+               LS-PAIR-2
+           CALL "EVALUATE-ALL" USING
+               WIRE-GRP
+           CALL "CALCULATE-TOTAL-OUTPUT" USING
+               WIRE-GRP
+               LS-ACTUAL-TOTAL
+           COMPUTE LS-EXPECTED-TOTAL = LS-PAIR-1 + LS-PAIR-2
+           ADD 1 TO LS-TEST-COUNT
+           IF LS-ACTUAL-TOTAL NOT = LS-EXPECTED-TOTAL
+               ADD 1 TO LS-MISMATCH-COUNT
+               PERFORM REPORT-MISMATCHED-BITS
+                   THRU REPORT-MISMATCHED-BITS-EXIT
+           END-IF
+           .
+       TEST-ONE-PAIR-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> REPORT-MISMATCHED-BITS.
+      *> Writes one report line for every bit position where the
+      *> actual and expected totals disagree.
+      *> ---------------------------------------------------------
+       REPORT-MISMATCHED-BITS.
+           CALL "TO-BINARY-STRING" USING
+               LS-EXPECTED-TOTAL LS-REPORT-WIDTH LS-EXPECTED-BINARY
+           CALL "TO-BINARY-STRING" USING
+               LS-ACTUAL-TOTAL LS-REPORT-WIDTH LS-ACTUAL-BINARY
+
+           MOVE LS-PAIR-1 TO LS-PAIR-1-DISPLAY
+           MOVE LS-PAIR-2 TO LS-PAIR-2-DISPLAY
+           MOVE LS-EXPECTED-TOTAL TO LS-EXPECTED-DISPLAY
+           MOVE LS-ACTUAL-TOTAL TO LS-ACTUAL-DISPLAY
+
+           PERFORM VARYING LS-CHAR-IDX FROM 1 BY 1
+               UNTIL LS-CHAR-IDX > LS-REPORT-WIDTH
+               IF LS-EXPECTED-BINARY(LS-CHAR-IDX:1) NOT =
+                   LS-ACTUAL-BINARY(LS-CHAR-IDX:1)
+                   COMPUTE LS-BAD-BIT = LS-REPORT-WIDTH - LS-CHAR-IDX
+                   MOVE LS-BAD-BIT TO LS-BAD-BIT-DISPLAY
+                   STRING "MISMATCH x=" DELIMITED BY SIZE
+                       LS-PAIR-1-DISPLAY DELIMITED BY SIZE
+                       " y=" DELIMITED BY SIZE
+                       LS-PAIR-2-DISPLAY DELIMITED BY SIZE
+                       " expected=" DELIMITED BY SIZE
+                       LS-EXPECTED-DISPLAY DELIMITED BY SIZE
+                       " actual=" DELIMITED BY SIZE
+                       LS-ACTUAL-DISPLAY DELIMITED BY SIZE
+                       " bad-bit=z" DELIMITED BY SIZE
+                       LS-BAD-BIT-DISPLAY DELIMITED BY SIZE
+                       INTO F-REGRESSION-RECORD
+                   WRITE F-REGRESSION-RECORD
+               END-IF
+           END-PERFORM
+           .
+       REPORT-MISMATCHED-BITS-EXIT.
+           EXIT.
+       END PROGRAM RUN-REGRESSION.
+
+      *> ===============================================================
+      *> RESET-WIRE-OUTPUTS.
+      *> Clears every calculated (non-input) wire's output back to
+      *> unknown, so EVALUATE-ALL can be re-run from a clean slate
+      *> against a new pair of inputs.
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESET-WIRE-OUTPUTS.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "constants" IN "24".
+       LINKAGE SECTION.
+       COPY "wire" IN "24".
+       PROCEDURE DIVISION USING BY REFERENCE
+           WIRE-GRP.
+
+           PERFORM VARYING WIRE-IDX FROM 1 BY 1
+               UNTIL WIRE-IDX > WIRE-SIZE
+               IF WIRE-GATE(WIRE-IDX) NOT = C-INIT
+                   SET WIRE-OUTPUT(WIRE-IDX) TO C-OUTPUT-UNKNOWN
+               END-IF
+           END-PERFORM
+           .
+       END PROGRAM RESET-WIRE-OUTPUTS.
+
