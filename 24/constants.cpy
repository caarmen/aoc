@@ -0,0 +1,7 @@
+
+       01  C-INIT                       PIC 9(1) VALUE 0.
+       01  C-AND                        PIC 9(1) VALUE 1.
+       01  C-OR                         PIC 9(1) VALUE 2.
+       01  C-XOR                        PIC 9(1) VALUE 3.
+       01  C-OUTPUT-UNKNOWN             PIC 9(1) VALUE 9.
+
