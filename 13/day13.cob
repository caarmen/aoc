@@ -25,12 +25,23 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO IN-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
+           SELECT FD-INFEASIBLE ASSIGN TO LS-INFEASIBLE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-INFEASIBLE-STATUS.
+           SELECT FD-COST-BREAKDOWN ASSIGN TO LS-COST-BREAKDOWN-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-COST-BREAKDOWN-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  FD-DATA.
        01  F-FILE-RECORD             PIC X(47).
+       FD  FD-INFEASIBLE.
+       01  F-INFEASIBLE-RECORD       PIC X(70).
+       FD  FD-COST-BREAKDOWN.
+       01  F-COST-BREAKDOWN-RECORD  PIC X(70).
 
        LOCAL-STORAGE SECTION.
        01  LS-LINE                   PIC X(47).
@@ -44,14 +55,55 @@
        01  LS-B                      PIC 9(7).
        01  LS-TOKEN-COUNT            PIC 9(8) VALUE 0.
        01  LS-SOLUTION-EXISTS        PIC 9(1).
+       01  LS-REASON                 PIC X(40).
+       01  LS-MACHINE-SEQ            PIC 9(5) VALUE 0.
+       01  LS-MACHINE-SEQ-DISPLAY    PIC Z(4)9.
+       01  LS-INFEASIBLE-PATH        PIC X(40).
+       01  LS-INFEASIBLE-LINE        PIC X(70).
+       01  LS-COST-BREAKDOWN-PATH    PIC X(40).
+       01  LS-COST-BREAKDOWN-LINE    PIC X(70).
+       01  LS-TOKEN-COST             PIC 9(8).
+       01  LS-DATA-STATUS            PIC X(2).
+       01  LS-INFEASIBLE-STATUS      PIC X(2).
+       01  LS-COST-BREAKDOWN-STATUS  PIC X(2).
+       01  LS-RUN-START-TS           PIC X(21).
+       01  LS-RUN-END-TS             PIC X(21).
+       01  LS-ELAPSED-SECONDS        PIC 9(6).
+       01  LS-RUN-RESULT             PIC X(100).
 
        LINKAGE SECTION.
        01  IN-FILE-PATH              PIC X(30).
 
        PROCEDURE DIVISION USING
            BY REFERENCE IN-FILE-PATH.
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
+
+           STRING FUNCTION TRIM(IN-FILE-PATH) DELIMITED BY SIZE
+               ".infeasible" DELIMITED BY SIZE
+               INTO LS-INFEASIBLE-PATH
+           OPEN OUTPUT FD-INFEASIBLE
+           IF LS-INFEASIBLE-STATUS NOT = "00"
+               DISPLAY "DAY13: ERROR OPENING " LS-INFEASIBLE-PATH
+                   " STATUS=" LS-INFEASIBLE-STATUS
+               STOP RUN
+           END-IF
+
+           STRING FUNCTION TRIM(IN-FILE-PATH) DELIMITED BY SIZE
+               ".cost-breakdown" DELIMITED BY SIZE
+               INTO LS-COST-BREAKDOWN-PATH
+           OPEN OUTPUT FD-COST-BREAKDOWN
+           IF LS-COST-BREAKDOWN-STATUS NOT = "00"
+               DISPLAY "DAY13: ERROR OPENING " LS-COST-BREAKDOWN-PATH
+                   " STATUS=" LS-COST-BREAKDOWN-STATUS
+               STOP RUN
+           END-IF
 
            OPEN INPUT FD-DATA
+           IF LS-DATA-STATUS NOT = "00"
+               DISPLAY "DAY13: ERROR OPENING " IN-FILE-PATH
+                   " STATUS=" LS-DATA-STATUS
+               STOP RUN
+           END-IF
            PERFORM UNTIL EXIT
                READ FD-DATA INTO F-FILE-RECORD
                    AT END
@@ -77,6 +129,7 @@
                                    LS-C1
                                    LS-C2
 
+                               ADD 1 TO LS-MACHINE-SEQ
                                CALL "SOLVE" USING
                                    BY REFERENCE
                                    LS-A1
@@ -87,20 +140,60 @@
                                    LS-C2
                                    LS-A
                                    LS-B
+                                   LS-REASON
                                    RETURNING LS-SOLUTION-EXISTS
 
                                IF LS-SOLUTION-EXISTS = 0
+                                   COMPUTE LS-TOKEN-COST =
+                                       (LS-A * 3) + (LS-B)
                                    COMPUTE LS-TOKEN-COUNT =
-                                       LS-TOKEN-COUNT
-                                       + (LS-A * 3) + (LS-B)
+                                       LS-TOKEN-COUNT + LS-TOKEN-COST
+
+                                   MOVE LS-MACHINE-SEQ TO
+                                       LS-MACHINE-SEQ-DISPLAY
+                                   STRING "MACHINE "
+                                       LS-MACHINE-SEQ-DISPLAY
+                                       " A-PRESSES=" LS-A
+                                       " B-PRESSES=" LS-B
+                                       " TOKENS=" LS-TOKEN-COST
+                                       DELIMITED BY SIZE
+                                       INTO LS-COST-BREAKDOWN-LINE
+                                   WRITE F-COST-BREAKDOWN-RECORD FROM
+                                       LS-COST-BREAKDOWN-LINE
+                               ELSE
+                                   MOVE LS-MACHINE-SEQ TO
+                                       LS-MACHINE-SEQ-DISPLAY
+                                   STRING "MACHINE "
+                                       LS-MACHINE-SEQ-DISPLAY
+                                       " INFEASIBLE: "
+                                       LS-REASON
+                                       DELIMITED BY SIZE
+                                       INTO LS-INFEASIBLE-LINE
+                                   WRITE F-INFEASIBLE-RECORD FROM
+                                       LS-INFEASIBLE-LINE
                                END-IF
                        END-EVALUATE
 
            END-PERFORM
            CLOSE FD-DATA
+           CLOSE FD-INFEASIBLE
+           CLOSE FD-COST-BREAKDOWN
 
            DISPLAY LS-TOKEN-COUNT " tokens."
 
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+           CALL "ELAPSED-SECONDS" USING
+               LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+           DISPLAY "DAY13: elapsed seconds=" LS-ELAPSED-SECONDS
+               " machines processed=" LS-MACHINE-SEQ
+
+           STRING "tokens=" DELIMITED BY SIZE
+               LS-TOKEN-COUNT DELIMITED BY SIZE
+               INTO LS-RUN-RESULT
+           CALL "WRITE-RUN-LOG" USING
+               "DAY13" IN-FILE-PATH LS-RUN-START-TS LS-RUN-END-TS
+               LS-RUN-RESULT
+
            GOBACK.
        END PROGRAM PROCESS-FILE.
 
@@ -203,6 +296,7 @@
        01  IN-C2                     PIC 9(7).
        01  OUT-A                     PIC 9(7).
        01  OUT-B                     PIC 9(7).
+       01  OUT-REASON                PIC X(40).
 
        PROCEDURE DIVISION USING BY REFERENCE
            IN-A1
@@ -213,8 +307,13 @@
            IN-C2
            OUT-A
            OUT-B
+           OUT-REASON
            .
 
+           MOVE SPACE TO OUT-REASON
+           SET OUT-A TO 0
+           SET OUT-B TO 0
+
            COMPUTE LS-A1 = IN-A1 * IN-A2
            COMPUTE LS-B1 = IN-B1 * IN-A2
            COMPUTE LS-C1 = IN-C1 * IN-A2
@@ -222,17 +321,33 @@
            COMPUTE LS-B2 = IN-B2 * IN-A1
            COMPUTE LS-C2 = IN-C2 * IN-A1
 
-           COMPUTE LS-B = (LS-C1 - LS-C2) / (LS-B1 - LS-B2)
-           COMPUTE LS-A = (IN-C1 - (IN-B1 * LS-B)) / IN-A1
-
-           SET RETURN-CODE TO 0
-           SET OUT-A TO FUNCTION INTEGER-PART(LS-A)
-           SET OUT-B TO FUNCTION INTEGER-PART(LS-B)
-           IF LS-A - OUT-A NOT = 0
-               SET RETURN-CODE TO 1
-           END-IF
-           IF LS-B - OUT-B NOT = 0
+           IF LS-B1 - LS-B2 = 0
                SET RETURN-CODE TO 1
+               MOVE "PARALLEL BUTTON VECTORS, NO UNIQUE SOLUTION"
+                   TO OUT-REASON
+           ELSE
+               COMPUTE LS-B = (LS-C1 - LS-C2) / (LS-B1 - LS-B2)
+               COMPUTE LS-A = (IN-C1 - (IN-B1 * LS-B)) / IN-A1
+
+               SET RETURN-CODE TO 0
+               SET OUT-A TO FUNCTION INTEGER-PART(LS-A)
+               SET OUT-B TO FUNCTION INTEGER-PART(LS-B)
+               IF LS-A - OUT-A NOT = 0
+                   SET RETURN-CODE TO 1
+                   MOVE "NO INTEGER SOLUTION FOR BUTTON A PRESSES"
+                       TO OUT-REASON
+               END-IF
+               IF LS-B - OUT-B NOT = 0
+                   SET RETURN-CODE TO 1
+                   IF OUT-REASON = SPACE
+                       MOVE
+                           "NO INTEGER SOLUTION FOR BUTTON B PRESSES"
+                           TO OUT-REASON
+                   ELSE
+                       MOVE "NO INTEGER SOLUTION FOR EITHER BUTTON"
+                           TO OUT-REASON
+                   END-IF
+               END-IF
            END-IF
 
            GOBACK.
