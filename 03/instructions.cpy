@@ -0,0 +1,16 @@
+      *> Whitelist of instruction shapes PARSE-LINE/PROCESS-CHUNK will
+      *> recognize in the corrupted memory dump. Loaded at runtime by
+      *> LOAD-INSTRUCTIONS so new instruction shapes (firmware
+      *> revisions) can be added without a program rebuild.
+      *> INSTR-NAME is the full literal that opens the instruction
+      *> ("mul(" takes arguments after it; "do()"/"don't()" are
+      *> complete on their own).
+      *> INSTR-ACTION: "M" = multiply the two following arguments,
+      *> "E" = enable processing of later M instructions,
+      *> "D" = disable processing of later M instructions.
+       01  INSTR-COUNT                     PIC 9(2) VALUE 0.
+       01  INSTR-TABLE-GROUP.
+           05  INSTR-TABLE OCCURS 8 TIMES INDEXED BY INSTR-IDX.
+               10  INSTR-NAME              PIC X(10) VALUE "~~~~~~~~~~".
+               10  INSTR-ARGS              PIC 9(1) VALUE 0.
+               10  INSTR-ACTION            PIC X(1) VALUE "M".
