@@ -5,7 +5,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO LS-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,16 +15,47 @@
       *> xmul(2,4)%&mul[3,7]!@^do_not_mul(5,5)+mul(32,64]then(mul(11,8)mul(8,5))
        01  F-DATA-RECORD     PIC X(5000).
 
+       WORKING-STORAGE SECTION.
+       COPY "instructions" IN "03".
+
        LOCAL-STORAGE SECTION.
+      *> Command-line arguments:
+      *> LS-FILE-PATH: path to the memory dump.
+      *> LS-INSTR-FILE-PATH: optional path to the instruction
+      *> whitelist (defaults to 03/instructions.dat when omitted).
+       01  LS-COMMAND-LINE   PIC X(40).
        01  LS-FILE-PATH      PIC X(20).
+       01  LS-INSTR-FILE-PATH PIC X(20) VALUE "03/instructions.dat".
        01  LS-LINE           PIC X(5000).
        01  LS-LINE-VALUE     USAGE BINARY-LONG.
        01  LS-TOTAL          USAGE BINARY-LONG.
+      *> do()/don't() toggle state, carried across the whole dump.
+       01  LS-MUL-ENABLED    PIC 9(1) VALUE 1.
+       01  LS-DATA-STATUS    PIC X(2).
+       01  LS-RUN-START-TS   PIC X(21).
+       01  LS-RUN-END-TS     PIC X(21).
+       01  LS-ELAPSED-SECONDS PIC 9(6).
+       01  LS-RUN-RESULT     PIC X(200).
+       01  LS-TOTAL-DISPLAY  PIC Z(9)9.
 
        PROCEDURE DIVISION.
-           ACCEPT LS-FILE-PATH FROM COMMAND-LINE.
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
+           ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
+           UNSTRING LS-COMMAND-LINE DELIMITED BY " "
+               INTO LS-FILE-PATH LS-INSTR-FILE-PATH
+
+           CALL "LOAD-INSTRUCTIONS" USING
+               BY REFERENCE LS-INSTR-FILE-PATH
+               BY REFERENCE INSTR-TABLE-GROUP
+               BY REFERENCE INSTR-COUNT
 
            OPEN INPUT FD-DATA
+           IF LS-DATA-STATUS NOT = "00"
+               DISPLAY "DAY03: input file not found or unreadable: "
+                   FUNCTION TRIM(LS-FILE-PATH)
+                   " (status " LS-DATA-STATUS ")"
+               STOP RUN
+           END-IF
            PERFORM UNTIL EXIT
                READ FD-DATA INTO F-DATA-RECORD
                AT END
@@ -32,6 +64,9 @@
                    MOVE F-DATA-RECORD TO LS-LINE
                    CALL "PARSE-LINE" USING
                        BY REFERENCE LS-LINE
+                       BY REFERENCE INSTR-TABLE-GROUP
+                       BY REFERENCE INSTR-COUNT
+                       BY REFERENCE LS-MUL-ENABLED
                        RETURNING LS-LINE-VALUE
                    COMPUTE LS-TOTAL = LS-TOTAL + LS-LINE-VALUE
            END-PERFORM
@@ -39,9 +74,79 @@
            DISPLAY LS-TOTAL
 
            CLOSE FD-DATA
+
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+           CALL "ELAPSED-SECONDS" USING
+               LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+           DISPLAY "DAY03: elapsed seconds=" LS-ELAPSED-SECONDS
+               " instructions loaded=" INSTR-COUNT
+
+           MOVE LS-TOTAL TO LS-TOTAL-DISPLAY
+           STRING "total=" DELIMITED BY SIZE
+               LS-TOTAL-DISPLAY DELIMITED BY SIZE
+               INTO LS-RUN-RESULT
+           CALL "WRITE-RUN-LOG" USING
+               "DAY03" LS-FILE-PATH LS-RUN-START-TS LS-RUN-END-TS
+               LS-RUN-RESULT
        GOBACK.
        END PROGRAM DAY03.
 
+      *> ===============================================================
+      *> LOAD-INSTRUCTIONS.
+      *>
+      *> Reads the instruction whitelist file (one instruction per
+      *> line: literal, argument count, action) into INSTR-TABLE-GROUP.
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOAD-INSTRUCTIONS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-INSTR ASSIGN TO IN-INSTR-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-INSTR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FD-INSTR.
+       01  F-INSTR-RECORD          PIC X(30).
+
+       LOCAL-STORAGE SECTION.
+       01  LS-LINE                 PIC X(30).
+       01  LS-INSTR-STATUS         PIC X(2).
+
+       LINKAGE SECTION.
+       01  IN-INSTR-FILE-PATH      PIC X(20).
+       COPY "instructions" IN "03".
+
+       PROCEDURE DIVISION USING
+           BY REFERENCE IN-INSTR-FILE-PATH
+           BY REFERENCE INSTR-TABLE-GROUP
+           BY REFERENCE INSTR-COUNT.
+
+           SET INSTR-COUNT TO 0
+           OPEN INPUT FD-INSTR
+           IF LS-INSTR-STATUS NOT = "00"
+               DISPLAY "DAY03: instruction whitelist not found or "
+                   "unreadable: " FUNCTION TRIM(IN-INSTR-FILE-PATH)
+                   " (status " LS-INSTR-STATUS ")"
+               STOP RUN
+           END-IF
+           PERFORM UNTIL EXIT
+               READ FD-INSTR INTO F-INSTR-RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE F-INSTR-RECORD TO LS-LINE
+                       ADD 1 TO INSTR-COUNT
+                       UNSTRING LS-LINE DELIMITED BY " "
+                           INTO INSTR-NAME(INSTR-COUNT)
+                                INSTR-ARGS(INSTR-COUNT)
+                                INSTR-ACTION(INSTR-COUNT)
+           END-PERFORM
+           CLOSE FD-INSTR
+           GOBACK.
+       END PROGRAM LOAD-INSTRUCTIONS.
+
       *> ===============================================================
       *> PARSE-LINE
       *> ===============================================================
@@ -58,15 +163,22 @@
        01  LS-TEXT-CHUNK-POINTER        USAGE BINARY-LONG.
        01  LS-CHUNK-INDEX               USAGE BINARY-LONG VALUE 1.
        01  LS-CURRENT-CHUNK-TEXT        PIC X(5000).
+       01  LS-MATCHED-DELIM             PIC X(10).
+       01  LS-PENDING-DELIM             PIC X(10) VALUE SPACES.
       *> Data items for the math calculations:
        01  LS-CHUNK-VALUE               USAGE BINARY-LONG.
        01  LS-TOTAL                     USAGE BINARY-LONG VALUE 0.
 
        LINKAGE SECTION.
        01  IN-TEXT                      PIC X(5000).
+       COPY "instructions" IN "03".
+       01  IN-MUL-ENABLED               PIC 9(1).
 
        PROCEDURE DIVISION USING
-           BY REFERENCE IN-TEXT.
+           BY REFERENCE IN-TEXT
+           BY REFERENCE INSTR-TABLE-GROUP
+           BY REFERENCE INSTR-COUNT
+           BY REFERENCE IN-MUL-ENABLED.
 
            STRING "x" IN-TEXT INTO LS-TEXT-INPUT
            COMPUTE LS-TEXT-LENGTH =
@@ -75,17 +187,53 @@
            SET LS-TEXT-CHUNK-POINTER TO 1
            PERFORM UNTIL LS-TEXT-CHUNK-POINTER > LS-TEXT-LENGTH
                UNSTRING LS-TEXT-INPUT
-                   DELIMITED BY "mul("
+                   DELIMITED BY INSTR-NAME(1) OR INSTR-NAME(2)
+                       OR INSTR-NAME(3) OR INSTR-NAME(4)
+                       OR INSTR-NAME(5) OR INSTR-NAME(6)
+                       OR INSTR-NAME(7) OR INSTR-NAME(8)
                    INTO LS-CURRENT-CHUNK-TEXT
+                   DELIMITER IN LS-MATCHED-DELIM
                    WITH POINTER LS-TEXT-CHUNK-POINTER
                END-UNSTRING
+
                IF LS-CHUNK-INDEX > 1
-               THEN
-                   CALL "PROCESS-CHUNK" USING
-                       LS-CURRENT-CHUNK-TEXT
-                       RETURNING LS-CHUNK-VALUE
-                   ADD LS-CHUNK-VALUE TO LS-TOTAL
+      *> A whitelisted instruction opened this chunk (it was the
+      *> delimiter found on the *previous* scan). "M" instructions
+      *> (mul() take the two args that follow and are only honored
+      *> while do()/don't() has processing enabled; "E"/"D"
+      *> instructions are complete on their own and toggle that
+      *> processing state as soon as they themselves are matched.
+                   PERFORM VARYING INSTR-IDX FROM 1 BY 1
+                       UNTIL INSTR-IDX > INSTR-COUNT
+                       IF INSTR-NAME(INSTR-IDX) =
+                           FUNCTION TRIM(LS-PENDING-DELIM)
+                           AND INSTR-ACTION(INSTR-IDX) = "M"
+                           IF IN-MUL-ENABLED = 1
+                               CALL "PROCESS-CHUNK" USING
+                                   LS-CURRENT-CHUNK-TEXT
+                                   RETURNING LS-CHUNK-VALUE
+                               ADD LS-CHUNK-VALUE TO LS-TOTAL
+                           END-IF
+                       END-IF
+                   END-PERFORM
                END-IF
+
+      *> The delimiter just matched on this scan toggles do()/don't()
+      *> immediately (they take no arguments), and becomes the
+      *> pending instruction for the chunk about to be read next.
+               PERFORM VARYING INSTR-IDX FROM 1 BY 1
+                   UNTIL INSTR-IDX > INSTR-COUNT
+                   IF INSTR-NAME(INSTR-IDX) =
+                       FUNCTION TRIM(LS-MATCHED-DELIM)
+                       EVALUATE INSTR-ACTION(INSTR-IDX)
+                           WHEN "E"
+                               SET IN-MUL-ENABLED TO 1
+                           WHEN "D"
+                               SET IN-MUL-ENABLED TO 0
+                       END-EVALUATE
+                   END-IF
+               END-PERFORM
+               MOVE LS-MATCHED-DELIM TO LS-PENDING-DELIM
                ADD 1 TO LS-CHUNK-INDEX
 
            END-PERFORM
