@@ -8,42 +8,100 @@
        01  LS-FILE-PATH              PIC X(30).
        01  LS-GRID-SIZE              PIC 9(2).
        01  LS-BLOCK-KEEP-COUNT       PIC 9(4).
+       01  LS-MODE                   PIC X(7).
+       01  LS-REACHED                PIC 9(1).
+       01  LS-BLOCK-ROW              PIC 9(2).
+       01  LS-BLOCK-COL              PIC 9(2).
+       01  LS-DISPLAY-ROW            PIC 9(2).
+       01  LS-DISPLAY-COL            PIC 9(2).
+       01  LS-RUN-START-TS           PIC X(21).
+       01  LS-RUN-END-TS             PIC X(21).
+       01  LS-ELAPSED-SECONDS        PIC 9(6).
+       01  LS-RUN-RESULT             PIC X(100).
+       COPY "cmdargs" IN "common".
        COPY "grid" IN "18".
        COPY "block" IN "18".
 
 
        PROCEDURE DIVISION.
 
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
+
+      *> Arguments follow the standard DAY-series layout: two numeric
+      *> parameters (grid size, block keep count), the file path, and
+      *> an optional trailing mode keyword.
            ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
            UNSTRING LS-COMMAND-LINE
                DELIMITED BY " " INTO
-               LS-GRID-SIZE
-               LS-BLOCK-KEEP-COUNT
-               LS-FILE-PATH
+               CMDARG-NUM-1
+               CMDARG-NUM-2
+               CMDARG-FILE-PATH
+               LS-MODE
            END-UNSTRING
+           MOVE CMDARG-NUM-1 TO LS-GRID-SIZE
+           MOVE CMDARG-NUM-2 TO LS-BLOCK-KEEP-COUNT
+           MOVE CMDARG-FILE-PATH TO LS-FILE-PATH
 
            COMPUTE GRID-SIZE = LS-GRID-SIZE + 1
 
+      *> PARSE-FILE overrides GRID-SIZE when the input file carries
+      *> its own "SIZE:" header line, so the coordinate file and its
+      *> grid size can travel together instead of the operator
+      *> having to pass a separate, matching command-line argument.
            CALL "PARSE-FILE" USING BY REFERENCE
                LS-FILE-PATH
                BLOCKS-GRP
-
-           CALL "FILL-GRID" USING BY REFERENCE
                GRID-GRP
-               BLOCKS-GRP
-               LS-BLOCK-KEEP-COUNT
 
-           CALL "DISPLAY-GRID" USING BY REFERENCE
-               GRID-GRP
+           IF FUNCTION TRIM(LS-MODE) = "BSEARCH"
+               CALL "FIND-BLOCKING-BYTE" USING BY REFERENCE
+                   GRID-GRP
+                   BLOCKS-GRP
+                   LS-BLOCK-ROW
+                   LS-BLOCK-COL
+               COMPUTE LS-DISPLAY-ROW = LS-BLOCK-ROW - 1
+               COMPUTE LS-DISPLAY-COL = LS-BLOCK-COL - 1
+               DISPLAY "First blocking byte: "
+                   FUNCTION TRIM(LS-DISPLAY-COL) "," LS-DISPLAY-ROW
+
+               STRING "blocking byte=" DELIMITED BY SIZE
+                   LS-DISPLAY-COL DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   LS-DISPLAY-ROW DELIMITED BY SIZE
+                   INTO LS-RUN-RESULT
+           ELSE
+               CALL "FILL-GRID" USING BY REFERENCE
+                   GRID-GRP
+                   BLOCKS-GRP
+                   LS-BLOCK-KEEP-COUNT
+
+               CALL "DISPLAY-GRID" USING BY REFERENCE
+                   GRID-GRP
+
+               display "----"
+               CALL "PROCESS-GRID" USING BY REFERENCE
+                   GRID-GRP
+                   BLOCKS-GRP
+                   LS-REACHED
+
+               display "----"
+               CALL "DISPLAY-GRID" USING BY REFERENCE
+                   GRID-GRP
+
+               STRING "reached=" DELIMITED BY SIZE
+                   LS-REACHED DELIMITED BY SIZE
+                   INTO LS-RUN-RESULT
+           END-IF
 
-           display "----"
-           CALL "PROCESS-GRID" USING BY REFERENCE
-               GRID-GRP
-               BLOCKS-GRP
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+           CALL "ELAPSED-SECONDS" USING
+               LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+           DISPLAY "DAY18: elapsed seconds=" LS-ELAPSED-SECONDS
+               " blocks parsed=" BLOCKS-SIZE
 
-           display "----"
-           CALL "DISPLAY-GRID" USING BY REFERENCE
-               GRID-GRP
+           CALL "WRITE-RUN-LOG" USING
+               "DAY18" LS-FILE-PATH LS-RUN-START-TS LS-RUN-END-TS
+               LS-RUN-RESULT
 
            .
        END PROGRAM DAY18.
@@ -58,7 +116,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO IN-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -69,28 +128,52 @@
        01  LS-LINE                   PIC X(47).
        01  LS-ROW                    PIC 9(2).
        01  LS-COL                    PIC 9(2).
+       01  LS-DATA-STATUS            PIC X(2).
+       01  LS-HEADER-SIZE            PIC 9(2).
 
        LINKAGE SECTION.
        01  IN-FILE-PATH              PIC X(30).
        COPY "block" IN "18".
+       COPY "grid" IN "18".
 
        PROCEDURE DIVISION USING BY REFERENCE
            IN-FILE-PATH
-           BLOCKS-GRP.
+           BLOCKS-GRP
+           GRID-GRP.
 
            OPEN INPUT FD-DATA
+           IF LS-DATA-STATUS NOT = "00"
+               DISPLAY "DAY18: ERROR OPENING " IN-FILE-PATH
+                   " STATUS=" LS-DATA-STATUS
+               STOP RUN
+           END-IF
            PERFORM UNTIL EXIT
                READ FD-DATA INTO F-FILE-RECORD
                    AT END
                        EXIT PERFORM
                    NOT AT END
                        MOVE F-FILE-RECORD TO LS-LINE
-                       ADD 1 TO BLOCKS-SIZE
-                       UNSTRING LS-LINE DELIMITED BY ","
-                           INTO LS-COL LS-ROW
-                       END-UNSTRING
-                       COMPUTE BLOCK-ROW(BLOCKS-SIZE) = LS-ROW + 1
-                       COMPUTE BLOCK-COL(BLOCKS-SIZE) = LS-COL + 1
+                       EVALUATE TRUE
+      *> An optional "SIZE:" header line gives the grid dimension,
+      *> overriding whatever was passed on the command line, so the
+      *> coordinate file and its grid size travel together.
+                           WHEN LS-LINE(1:5) = "SIZE:"
+                               SET LS-HEADER-SIZE TO
+                                   FUNCTION NUMVAL(
+                                       FUNCTION TRIM(LS-LINE(6:42)))
+                               COMPUTE GRID-SIZE = LS-HEADER-SIZE + 1
+                           WHEN LS-LINE = SPACES
+                               CONTINUE
+                           WHEN OTHER
+                               ADD 1 TO BLOCKS-SIZE
+                               UNSTRING LS-LINE DELIMITED BY ","
+                                   INTO LS-COL LS-ROW
+                               END-UNSTRING
+                               COMPUTE BLOCK-ROW(BLOCKS-SIZE) =
+                                   LS-ROW + 1
+                               COMPUTE BLOCK-COL(BLOCKS-SIZE) =
+                                   LS-COL + 1
+                       END-EVALUATE
            END-PERFORM
            CLOSE FD-DATA
 
@@ -113,6 +196,15 @@
            BLOCKS-GRP
            IN-BLOCK-KEEP-COUNT.
 
+           PERFORM VARYING GRID-ROW-INDEX FROM 1 BY 1
+               UNTIL GRID-ROW-INDEX > GRID-SIZE
+               PERFORM VARYING GRID-COL-INDEX FROM 1 BY 1
+                   UNTIL GRID-COL-INDEX > GRID-SIZE
+                   SET GRID-CELL(GRID-ROW-INDEX, GRID-COL-INDEX)
+                       TO SPACE
+               END-PERFORM
+           END-PERFORM
+
            SET GRID-CELL(1, 1) TO "S"
            SET GRID-CELL(GRID-SIZE, GRID-SIZE) TO "E"
            PERFORM VARYING BLOCK-INDEX FROM 1 BY 1
@@ -148,11 +240,14 @@
        LINKAGE SECTION.
        COPY "grid" IN "18".
        COPY "block" IN "18".
+       01  OUT-REACHED                         PIC 9(1).
 
        PROCEDURE DIVISION USING BY REFERENCE
            GRID-GRP
-           BLOCKS-GRP.
+           BLOCKS-GRP
+           OUT-REACHED.
 
+           SET OUT-REACHED TO 0
            SET LS-ROW TO 1
            SET LS-COL TO 1
            SET LS-DIST TO 0
@@ -176,6 +271,7 @@
                    LS-DIST
                IF LS-ROW = GRID-SIZE AND LS-COL = GRID-SIZE
                    DISPLAY "Reached exit " LS-DIST
+                   SET OUT-REACHED TO 1
                    EXIT PERFORM
                END-IF
                SET GRID-CELL(LS-ROW, LS-COL) TO "O"
@@ -231,6 +327,59 @@
 
        END PROGRAM PROCESS-GRID.
 
+      *> ===============================================================
+      *> FIND-BLOCKING-BYTE.
+      *>
+      *> Binary search over the fallen-byte list for the first count
+      *> of bytes that leaves no path from the start to the exit.
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIND-BLOCKING-BYTE.
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01  LS-LOW                              PIC 9(4).
+       01  LS-HIGH                             PIC 9(4).
+       01  LS-MID                              PIC 9(4).
+       01  LS-REACHED                          PIC 9(1).
+
+       LINKAGE SECTION.
+       COPY "grid" IN "18".
+       COPY "block" IN "18".
+       01  OUT-BLOCK-ROW                       PIC 9(2).
+       01  OUT-BLOCK-COL                       PIC 9(2).
+
+       PROCEDURE DIVISION USING BY REFERENCE
+           GRID-GRP
+           BLOCKS-GRP
+           OUT-BLOCK-ROW
+           OUT-BLOCK-COL.
+
+           SET LS-LOW TO 1
+           SET LS-HIGH TO BLOCKS-SIZE
+           PERFORM UNTIL LS-LOW >= LS-HIGH
+               COMPUTE LS-MID = (LS-LOW + LS-HIGH) / 2
+               CALL "FILL-GRID" USING BY REFERENCE
+                   GRID-GRP
+                   BLOCKS-GRP
+                   LS-MID
+               CALL "PROCESS-GRID" USING BY REFERENCE
+                   GRID-GRP
+                   BLOCKS-GRP
+                   LS-REACHED
+               IF LS-REACHED = 1
+                   COMPUTE LS-LOW = LS-MID + 1
+               ELSE
+                   SET LS-HIGH TO LS-MID
+               END-IF
+           END-PERFORM
+
+           SET OUT-BLOCK-ROW TO BLOCK-ROW(LS-LOW)
+           SET OUT-BLOCK-COL TO BLOCK-COL(LS-LOW)
+
+           GOBACK.
+       END PROGRAM FIND-BLOCKING-BYTE.
+
       *> ===============================================================
       *> DISPLAY-GRID.
       *> ===============================================================
