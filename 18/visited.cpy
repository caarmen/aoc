@@ -0,0 +1,7 @@
+       01  VISITED-GRP.
+           05  VISITED-SIZE                       PIC 9(4) VALUE 0.
+           05  VISITED OCCURS 1 TO 5041 TIMES
+               DEPENDING ON VISITED-SIZE
+               INDEXED BY VISITED-INDEX.
+               10  VISITED-ROW                    PIC 9(2).
+               10  VISITED-COL                    PIC 9(2).
