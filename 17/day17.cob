@@ -4,24 +4,60 @@
        DATA DIVISION.
 
        LOCAL-STORAGE SECTION.
+       01  LS-COMMAND-LINE                PIC X(40).
        01  LS-FILE-PATH                   PIC X(30).
+       01  LS-TRAILING-TOKEN-1            PIC X(5).
+       01  LS-TRAILING-TOKEN-2            PIC X(5).
+       01  LS-TRACE-FLAG                  PIC 9(1).
+       01  LS-EXPECTED-COUNT               PIC 9(4) VALUE 0.
        01  LS-INIT-REG-A                  PIC 9(18) COMP VALUE 0.
        01  LS-INIT-REG-B                  PIC 9(16) COMP.
        01  LS-INIT-REG-C                  PIC 9(16) COMP.
        01  LS-ITERATION                   PIC 9(5) VALUE 0.
        01  LS-PROGRAM-RESULT              PIC 9(1).
        01  LS-OCTAL-STRING                PIC X(50).
+       01  LS-RUN-START-TS                PIC X(21).
+       01  LS-RUN-END-TS                  PIC X(21).
+       01  LS-ELAPSED-SECONDS             PIC 9(6).
+       01  LS-RUN-RESULT                  PIC X(100).
+       01  LS-INIT-REG-A-DISPLAY          PIC Z(17)9.
        COPY "prog" IN "17".
        COPY "output" IN "17".
        COPY "queue" IN "17".
 
        PROCEDURE DIVISION.
 
-           ACCEPT LS-FILE-PATH FROM COMMAND-LINE
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
+
+      *> A 3rd and 4th, optional token each give either the expected
+      *> program length (for PARSE-FILE's control-total reconciliation
+      *> check; left zero, no check performed, when not supplied), or
+      *> the keyword TRACE (turns on the cycle-by-cycle register
+      *> trace). Either one may be omitted, and the two may appear in
+      *> either order, so TRACE is recognized by keyword rather than
+      *> by a fixed position.
+           ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
+           UNSTRING LS-COMMAND-LINE DELIMITED BY " "
+               INTO LS-FILE-PATH LS-TRAILING-TOKEN-1
+                   LS-TRAILING-TOKEN-2
+           END-UNSTRING
+
+           SET LS-TRACE-FLAG TO 0
+           IF FUNCTION TRIM(LS-TRAILING-TOKEN-1) = "TRACE"
+               SET LS-TRACE-FLAG TO 1
+           ELSE IF FUNCTION TRIM(LS-TRAILING-TOKEN-1) NOT = SPACE
+               MOVE LS-TRAILING-TOKEN-1 TO LS-EXPECTED-COUNT
+           END-IF
+           IF FUNCTION TRIM(LS-TRAILING-TOKEN-2) = "TRACE"
+               SET LS-TRACE-FLAG TO 1
+           ELSE IF FUNCTION TRIM(LS-TRAILING-TOKEN-2) NOT = SPACE
+               MOVE LS-TRAILING-TOKEN-2 TO LS-EXPECTED-COUNT
+           END-IF
 
            CALL "PARSE-FILE" USING
                BY REFERENCE LS-FILE-PATH
                PROG-GRP
+               LS-EXPECTED-COUNT
            SET LS-OCTAL-STRING TO SPACE
            CALL "ENQUEUE" USING
                QUEUE-GRP
@@ -58,6 +94,7 @@
                        BY REFERENCE
                        PROG-GRP
                        OUTPUT-GRP
+                       LS-TRACE-FLAG
                        RETURNING LS-PROGRAM-RESULT
       *> Display the program
                    DISPLAY "[" NO ADVANCING
@@ -96,6 +133,20 @@
 
                END-PERFORM
            END-PERFORM
+
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+           CALL "ELAPSED-SECONDS" USING
+               LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+           DISPLAY "DAY17: elapsed seconds=" LS-ELAPSED-SECONDS
+               " program size=" PROG-SIZE
+
+           MOVE LS-INIT-REG-A TO LS-INIT-REG-A-DISPLAY
+           STRING "register a=" DELIMITED BY SIZE
+               LS-INIT-REG-A-DISPLAY DELIMITED BY SIZE
+               INTO LS-RUN-RESULT
+           CALL "WRITE-RUN-LOG" USING
+               "DAY17" LS-FILE-PATH LS-RUN-START-TS LS-RUN-END-TS
+               LS-RUN-RESULT
            .
        END PROGRAM DAY17.
 
@@ -109,7 +160,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO IN-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -121,16 +173,24 @@
        01  LS-TOKEN-LEFT             PIC X(50).
        01  LS-TOKEN-RIGHT            PIC X(50).
        01  LS-LINE-PTR               PIC 9(2).
+       01  LS-DATA-STATUS            PIC X(2).
 
        LINKAGE SECTION.
        01  IN-FILE-PATH              PIC X(30).
        COPY "prog" IN "17".
+       01  IN-EXPECTED-COUNT         PIC 9(4).
 
        PROCEDURE DIVISION USING
            BY REFERENCE IN-FILE-PATH
-           PROG-GRP.
+           PROG-GRP
+           IN-EXPECTED-COUNT.
 
            OPEN INPUT FD-DATA
+           IF LS-DATA-STATUS NOT = "00"
+               DISPLAY "DAY17: ERROR OPENING " IN-FILE-PATH
+                   " STATUS=" LS-DATA-STATUS
+               STOP RUN
+           END-IF
            PERFORM UNTIL EXIT
                READ FD-DATA INTO F-FILE-RECORD
                    AT END
@@ -179,6 +239,12 @@
            END-PERFORM
            CLOSE FD-DATA
 
+           IF IN-EXPECTED-COUNT > 0 AND
+               IN-EXPECTED-COUNT NOT = PROG-SIZE
+               DISPLAY "DAY17: RECONCILIATION BREAK - EXPECTED "
+                   IN-EXPECTED-COUNT " PROGRAM ITEMS, PARSED "
+                   PROG-SIZE
+           END-IF
            .
        END PROGRAM PARSE-FILE.
 
@@ -208,15 +274,19 @@
        01  LS-OPCODE                      PIC 9(1).
        01  LS-OPERAND                     PIC 9(1) COMP.
        01  LS-COMBO-OPERAND               PIC 9(16) COMP.
+       01  LS-CYCLE-PTR                   PIC 9(4) COMP.
        LINKAGE SECTION.
        COPY "prog" IN "17".
        COPY "output" IN "17".
+       01  IN-TRACE-FLAG                  PIC 9(1).
 
            PROCEDURE DIVISION USING BY REFERENCE
                PROG-GRP
-               OUTPUT-GRP.
+               OUTPUT-GRP
+               IN-TRACE-FLAG.
            SET PROG-INSTR-PTR TO 1
            PERFORM UNTIL PROG-INSTR-PTR > PROG-SIZE
+               SET LS-CYCLE-PTR TO PROG-INSTR-PTR
                SET LS-OPCODE TO PROG-ITEM(PROG-INSTR-PTR)
                SET LS-OPERAND TO PROG-ITEM(PROG-INSTR-PTR + 1)
                SET LS-COMBO-OPERAND TO GET-COMBO-OPERAND(
@@ -265,6 +335,11 @@
                        SET PROG-REG-C TO LS-TEMP-RESULT
 
                END-EVALUATE
+               IF IN-TRACE-FLAG = 1
+                   DISPLAY "IP=" LS-CYCLE-PTR " OP=" LS-OPCODE
+                       " A=" PROG-REG-A " B=" PROG-REG-B
+                       " C=" PROG-REG-C
+               END-IF
                IF NOT (LS-OPCODE = C-JNZ AND PROG-REG-A NOT = 0)
                    ADD 2 TO PROG-INSTR-PTR
                END-IF
