@@ -9,11 +9,16 @@
        01  LS-ROW-COUNT              PIC 9(3).
        01  LS-COL-COUNT              PIC 9(3).
        01  LS-DURATION-S             PIC 9(3).
+       01  LS-MODE                   PIC X(4).
+       01  LS-EXPECTED-COUNT         PIC 9(4) VALUE 0.
 
        PROCEDURE DIVISION.
 
            ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
 
+      *> An optional trailing token gives the expected robot count,
+      *> for PARSE-FILE's control-total reconciliation check; left
+      *> zero (no check performed) when not supplied.
            UNSTRING LS-COMMAND-LINE
                DELIMITED BY " "
                INTO
@@ -21,6 +26,8 @@
                    LS-ROW-COUNT
                    LS-COL-COUNT
                    LS-DURATION-S
+                   LS-MODE
+                   LS-EXPECTED-COUNT
            END-UNSTRING
 
            CALL "PARSE-FILE" USING
@@ -29,11 +36,26 @@
                LS-ROW-COUNT
                LS-COL-COUNT
                LS-DURATION-S
+               LS-MODE
+               LS-EXPECTED-COUNT
                .
        END PROGRAM DAY14.
 
       *> ===============================================================
       *> PARSE-FILE.
+      *>
+      *> Loads every robot's starting position and velocity into
+      *> ROBOT-GRP.  When IN-MODE is not "MIN", behaves exactly as
+      *> before: renders the robots forward IN-DURATION-S seconds and
+      *> displays the quadrant safety factor.  When IN-MODE is "MIN",
+      *> searches every second from 0 up to IN-DURATION-S (or the grid
+      *> area if IN-DURATION-S is zero) for the second with the lowest
+      *> safety factor, on the theory that the picture the elves are
+      *> hiding minimizes clustering, and dumps that second's grid to
+      *> a snapshot file.  When IN-MODE is "CMPR", IN-FILE-PATH is
+      *> instead treated as a manifest listing one site input file per
+      *> line; each is run through the same safety factor calculation
+      *> and the results are ranked in a .trend summary report.
       *> ===============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PARSE-FILE.
@@ -42,96 +64,420 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO IN-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
+           SELECT FD-SNAPSHOT ASSIGN TO LS-SNAPSHOT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-SNAPSHOT-STATUS.
+           SELECT FD-TREND ASSIGN TO LS-TREND-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-TREND-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  FD-DATA.
        01  F-FILE-RECORD             PIC X(47).
+       FD  FD-SNAPSHOT.
+       01  F-SNAPSHOT-RECORD         PIC X(200).
+       FD  FD-TREND.
+       01  F-TREND-RECORD            PIC X(80).
 
        LOCAL-STORAGE SECTION.
        01  LS-LINE                   PIC X(47).
-       01  LS-START-ROW              PIC 9(3).
-       01  LS-START-COL              PIC 9(3).
-       01  LS-VELOCITY-ROW-PER-S     PIC S9(3).
-       01  LS-VELOCITY-COL-PER-S     PIC S9(3).
        01  LS-END-ROW                PIC S9(3).
        01  LS-END-COL                PIC S9(3).
-       01  LS-QUAD-1-COUNT           PIC 9(3) VALUE 0.
-       01  LS-QUAD-2-COUNT           PIC 9(3) VALUE 0.
-       01  LS-QUAD-3-COUNT           PIC 9(3) VALUE 0.
-       01  LS-QUAD-4-COUNT           PIC 9(3) VALUE 0.
+       01  LS-QUAD-1-COUNT           PIC 9(5) VALUE 0.
+       01  LS-QUAD-2-COUNT           PIC 9(5) VALUE 0.
+       01  LS-QUAD-3-COUNT           PIC 9(5) VALUE 0.
+       01  LS-QUAD-4-COUNT           PIC 9(5) VALUE 0.
        01  LS-MID-ROW                PIC 9(3).
        01  LS-MID-COL                PIC 9(3).
        01  LS-SAFETY-FACTOR          PIC 9(11).
+       01  LS-ROBOT-COUNT            PIC 9(4) VALUE 0.
+       01  ROBOT-GRP OCCURS 1 TO 1000 TIMES
+               DEPENDING ON LS-ROBOT-COUNT
+               INDEXED BY LS-ROBOT-IDX.
+           05  ROBOT-START-ROW       PIC 9(3).
+           05  ROBOT-START-COL       PIC 9(3).
+           05  ROBOT-VEL-ROW         PIC S9(3).
+           05  ROBOT-VEL-COL         PIC S9(3).
+       01  LS-SEC                    PIC 9(6).
+       01  LS-MAX-SEC                PIC 9(6).
+       01  LS-CURRENT-DURATION       PIC 9(6).
+       01  LS-DATA-STATUS            PIC X(2).
+       01  LS-SNAPSHOT-STATUS        PIC X(2).
+       01  LS-RUN-START-TS           PIC X(21).
+       01  LS-RUN-END-TS             PIC X(21).
+       01  LS-ELAPSED-SECONDS        PIC 9(6).
+       01  LS-RUN-RESULT             PIC X(100).
+       01  LS-SAFETY-FACTOR-DISPLAY  PIC Z(10)9.
+       01  LS-MIN-SEC                PIC 9(6) VALUE 0.
+       01  LS-MIN-SAFETY-FACTOR      PIC 9(11).
+       01  LS-SNAPSHOT-PATH          PIC X(40).
+       01  GRID-ROW-IDX              PIC 9(3).
+       01  GRID-COL-IDX              PIC 9(3).
+       01  GRID-ROW OCCURS 1 TO 200 TIMES
+               DEPENDING ON IN-ROW-COUNT
+               INDEXED BY LS-GRID-IDX
+               PIC X(200).
+       01  LS-MANIFEST-PATH          PIC X(30).
+       01  LS-TREND-PATH             PIC X(40).
+       01  LS-TREND-STATUS           PIC X(2).
+       01  LS-TREND-START-TS         PIC X(21).
+       01  LS-TREND-END-TS           PIC X(21).
+       01  LS-TREND-COUNT            PIC 9(3) VALUE 0.
+       01  LS-TREND-IDX              PIC 9(3).
+       01  TREND-GRP OCCURS 1 TO 100 TIMES
+               DEPENDING ON LS-TREND-COUNT
+               INDEXED BY LS-TREND-GRP-IDX.
+           05  TREND-FILE-PATH       PIC X(30).
+           05  TREND-SAFETY-FACTOR   PIC 9(11).
+           05  TREND-ELAPSED-SECONDS PIC 9(6).
 
        LINKAGE SECTION.
        01  IN-FILE-PATH              PIC X(30).
        01  IN-ROW-COUNT              PIC 9(3).
        01  IN-COL-COUNT              PIC 9(3).
        01  IN-DURATION-S             PIC 9(3).
+       01  IN-MODE                   PIC X(4).
+       01  IN-EXPECTED-COUNT         PIC 9(4).
 
        PROCEDURE DIVISION USING BY REFERENCE
            IN-FILE-PATH
            IN-ROW-COUNT
            IN-COL-COUNT
            IN-DURATION-S
+           IN-MODE
+           IN-EXPECTED-COUNT
            .
 
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
+
            COMPUTE LS-MID-ROW = IN-ROW-COUNT / 2
            COMPUTE LS-MID-COL = IN-COL-COUNT / 2
+
+           IF IN-MODE = "CMPR"
+               PERFORM RUN-TREND-COMPARISON
+                   THRU RUN-TREND-COMPARISON-EXIT
+           ELSE
+               SET LS-ROBOT-COUNT TO 0
+               PERFORM PARSE-ROBOTS-FILE THRU PARSE-ROBOTS-FILE-EXIT
+
+               IF IN-EXPECTED-COUNT > 0 AND
+                   IN-EXPECTED-COUNT NOT = LS-ROBOT-COUNT
+                   DISPLAY "DAY14: RECONCILIATION BREAK - EXPECTED "
+                       IN-EXPECTED-COUNT " ROBOTS, PARSED "
+                       LS-ROBOT-COUNT
+               END-IF
+
+               IF IN-MODE = "MIN"
+                   PERFORM FIND-MIN-SAFETY-SECOND
+                   PERFORM DUMP-GRID
+                   MOVE LS-MIN-SAFETY-FACTOR TO LS-SAFETY-FACTOR
+               ELSE
+                   MOVE IN-DURATION-S TO LS-CURRENT-DURATION
+                   PERFORM CALCULATE-SAFETY-FACTOR
+                       THRU CALCULATE-SAFETY-FACTOR-EXIT
+
+                   COMPUTE LS-SAFETY-FACTOR = LS-QUAD-1-COUNT *
+                       LS-QUAD-2-COUNT *
+                       LS-QUAD-3-COUNT *
+                       LS-QUAD-4-COUNT
+
+                   DISPLAY "Safety factor: " LS-QUAD-1-COUNT " * "
+                       LS-QUAD-2-COUNT " * " LS-QUAD-3-COUNT " * "
+                       LS-QUAD-4-COUNT " = " LS-SAFETY-FACTOR
+               END-IF
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+           CALL "ELAPSED-SECONDS" USING
+               LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+
+      *> CMPR mode never sets LS-SAFETY-FACTOR/LS-ROBOT-COUNT for the
+      *> run as a whole (only the per-file TREND-GRP entries), so log
+      *> the trend report path instead of those single-file figures.
+           IF IN-MODE = "CMPR"
+               DISPLAY "DAY14: elapsed seconds=" LS-ELAPSED-SECONDS
+                   " trend files=" LS-TREND-COUNT
+
+               STRING "mode=CMPR trend report=" DELIMITED BY SIZE
+                   LS-TREND-PATH DELIMITED BY SIZE
+                   INTO LS-RUN-RESULT
+           ELSE
+               DISPLAY "DAY14: elapsed seconds=" LS-ELAPSED-SECONDS
+                   " robots tracked=" LS-ROBOT-COUNT
+
+               MOVE LS-SAFETY-FACTOR TO LS-SAFETY-FACTOR-DISPLAY
+               STRING "mode=" DELIMITED BY SIZE
+                   IN-MODE DELIMITED BY SIZE
+                   " safety factor=" DELIMITED BY SIZE
+                   LS-SAFETY-FACTOR-DISPLAY DELIMITED BY SIZE
+                   INTO LS-RUN-RESULT
+           END-IF
+           CALL "WRITE-RUN-LOG" USING
+               "DAY14" IN-FILE-PATH LS-RUN-START-TS LS-RUN-END-TS
+               LS-RUN-RESULT
+           .
+
+      *> ===============================================================
+      *> PARSE-ROBOTS-FILE-EXIT.
+      *>
+      *> Reads the robot starting positions/velocities out of
+      *> IN-FILE-PATH into ROBOT-GRP, starting from LS-ROBOT-COUNT
+      *> (set by the caller, normally 0). Shared by the single-file
+      *> flow above and RUN-TREND-COMPARISON's per-file loop below.
+      *> ===============================================================
+       PARSE-ROBOTS-FILE.
+
            OPEN INPUT FD-DATA
+           IF LS-DATA-STATUS NOT = "00"
+               DISPLAY "DAY14: ERROR OPENING " IN-FILE-PATH
+                   " STATUS=" LS-DATA-STATUS
+               STOP RUN
+           END-IF
            PERFORM UNTIL EXIT
                READ FD-DATA INTO F-FILE-RECORD
                    AT END
                        EXIT PERFORM
                    NOT AT END
                        MOVE F-FILE-RECORD TO LS-LINE
+                       ADD 1 TO LS-ROBOT-COUNT
                        CALL "PARSE-LINE" USING BY REFERENCE
                            LS-LINE
-                           LS-START-ROW
-                           LS-START-COL
-                           LS-VELOCITY-ROW-PER-S
-                           LS-VELOCITY-COL-PER-S
-
-                       CALL "CALCULATE-LOCATION" USING BY REFERENCE
-                           IN-ROW-COUNT
-                           IN-COL-COUNT
-                           LS-START-ROW
-                           LS-START-COL
-                           LS-VELOCITY-ROW-PER-S
-                           LS-VELOCITY-COL-PER-S
-                           IN-DURATION-S
-                           LS-END-ROW
-                           LS-END-COL
-
-                       EVALUATE LS-END-ROW ALSO LS-END-COL
-                           WHEN LESS THAN LS-MID-ROW
-                               ALSO LESS THAN LS-MID-COL
-                               ADD 1 TO LS-QUAD-1-COUNT
-                           WHEN LESS THAN LS-MID-ROW
-                               ALSO GREATER THAN LS-MID-COL
-                               ADD 1 TO LS-QUAD-2-COUNT
-                           WHEN GREATER THAN LS-MID-ROW
-                               ALSO LESS THAN LS-MID-COL
-                               ADD 1 TO LS-QUAD-3-COUNT
-                           WHEN GREATER THAN LS-MID-ROW
-                               ALSO GREATER THAN LS-MID-COL
-                               ADD 1 TO LS-QUAD-4-COUNT
-                       END-EVALUATE
+                           ROBOT-START-ROW(LS-ROBOT-COUNT)
+                           ROBOT-START-COL(LS-ROBOT-COUNT)
+                           ROBOT-VEL-ROW(LS-ROBOT-COUNT)
+                           ROBOT-VEL-COL(LS-ROBOT-COUNT)
+           END-PERFORM
+           CLOSE FD-DATA
+           .
+       PARSE-ROBOTS-FILE-EXIT.
+           EXIT.
 
+      *> ===============================================================
+      *> RUN-TREND-COMPARISON-EXIT.
+      *>
+      *> Treats IN-FILE-PATH as a manifest file (one site's input file
+      *> path per line), runs the existing single-duration safety
+      *> factor calculation against each one in turn, and writes a
+      *> summary table (file, safety factor, elapsed seconds) to a
+      *> .trend report alongside the manifest, so several site layouts
+      *> can be ranked without re-running DAY14 by hand per file.
+      *> ===============================================================
+       RUN-TREND-COMPARISON.
+
+           MOVE IN-FILE-PATH TO LS-MANIFEST-PATH
+           SET LS-TREND-COUNT TO 0
 
+           OPEN INPUT FD-DATA
+           IF LS-DATA-STATUS NOT = "00"
+               DISPLAY "DAY14: ERROR OPENING " IN-FILE-PATH
+                   " STATUS=" LS-DATA-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL EXIT
+               READ FD-DATA INTO F-FILE-RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF F-FILE-RECORD NOT = SPACES
+                           ADD 1 TO LS-TREND-COUNT
+                           MOVE F-FILE-RECORD TO
+                               TREND-FILE-PATH(LS-TREND-COUNT)
+                       END-IF
            END-PERFORM
            CLOSE FD-DATA
-           COMPUTE LS-SAFETY-FACTOR = LS-QUAD-1-COUNT *
-               LS-QUAD-2-COUNT *
-               LS-QUAD-3-COUNT *
-               LS-QUAD-4-COUNT
-
-               DISPLAY "Safety factor: " ls-quad-1-count " * "
-                   ls-quad-2-count " * " ls-quad-3-count " * "
-                   ls-quad-4-count " = " LS-SAFETY-FACTOR
+
+           PERFORM VARYING LS-TREND-IDX FROM 1 BY 1
+               UNTIL LS-TREND-IDX > LS-TREND-COUNT
+
+               MOVE FUNCTION CURRENT-DATE TO LS-TREND-START-TS
+               MOVE TREND-FILE-PATH(LS-TREND-IDX) TO IN-FILE-PATH
+               SET LS-ROBOT-COUNT TO 0
+               PERFORM PARSE-ROBOTS-FILE THRU PARSE-ROBOTS-FILE-EXIT
+
+               MOVE IN-DURATION-S TO LS-CURRENT-DURATION
+               PERFORM CALCULATE-SAFETY-FACTOR
+                   THRU CALCULATE-SAFETY-FACTOR-EXIT
+
+               COMPUTE TREND-SAFETY-FACTOR(LS-TREND-IDX) =
+                   LS-QUAD-1-COUNT * LS-QUAD-2-COUNT *
+                   LS-QUAD-3-COUNT * LS-QUAD-4-COUNT
+
+               MOVE FUNCTION CURRENT-DATE TO LS-TREND-END-TS
+               CALL "ELAPSED-SECONDS" USING
+                   LS-TREND-START-TS LS-TREND-END-TS
+                   TREND-ELAPSED-SECONDS(LS-TREND-IDX)
+           END-PERFORM
+
+           STRING FUNCTION TRIM(LS-MANIFEST-PATH) DELIMITED BY SIZE
+               ".trend" DELIMITED BY SIZE
+               INTO LS-TREND-PATH
+           OPEN OUTPUT FD-TREND
+           IF LS-TREND-STATUS NOT = "00"
+               DISPLAY "DAY14: ERROR OPENING " LS-TREND-PATH
+                   " STATUS=" LS-TREND-STATUS
+               STOP RUN
+           END-IF
+           PERFORM VARYING LS-TREND-IDX FROM 1 BY 1
+               UNTIL LS-TREND-IDX > LS-TREND-COUNT
+               STRING TREND-FILE-PATH(LS-TREND-IDX) DELIMITED BY SIZE
+                   " safety factor=" DELIMITED BY SIZE
+                   TREND-SAFETY-FACTOR(LS-TREND-IDX) DELIMITED BY SIZE
+                   " elapsed seconds=" DELIMITED BY SIZE
+                   TREND-ELAPSED-SECONDS(LS-TREND-IDX)
+                       DELIMITED BY SIZE
+                   INTO F-TREND-RECORD
+               WRITE F-TREND-RECORD
+           END-PERFORM
+           CLOSE FD-TREND
+
+           MOVE LS-MANIFEST-PATH TO IN-FILE-PATH
+           DISPLAY "DAY14: trend comparison for " LS-TREND-COUNT
+               " files written to " LS-TREND-PATH
            .
+       RUN-TREND-COMPARISON-EXIT.
+           EXIT.
+
+      *> ===============================================================
+      *> CALCULATE-SAFETY-FACTOR-EXIT.
+      *>
+      *> Renders every robot at the given number of elapsed seconds
+      *> and tallies the quadrant counts into LS-QUAD-n-COUNT.
+      *> ===============================================================
+       CALCULATE-SAFETY-FACTOR.
+
+           SET LS-QUAD-1-COUNT TO 0
+           SET LS-QUAD-2-COUNT TO 0
+           SET LS-QUAD-3-COUNT TO 0
+           SET LS-QUAD-4-COUNT TO 0
+
+           PERFORM VARYING LS-ROBOT-IDX FROM 1 BY 1
+               UNTIL LS-ROBOT-IDX > LS-ROBOT-COUNT
+
+               CALL "CALCULATE-LOCATION" USING BY REFERENCE
+                   IN-ROW-COUNT
+                   IN-COL-COUNT
+                   ROBOT-START-ROW(LS-ROBOT-IDX)
+                   ROBOT-START-COL(LS-ROBOT-IDX)
+                   ROBOT-VEL-ROW(LS-ROBOT-IDX)
+                   ROBOT-VEL-COL(LS-ROBOT-IDX)
+                   LS-CURRENT-DURATION
+                   LS-END-ROW
+                   LS-END-COL
+
+               EVALUATE LS-END-ROW ALSO LS-END-COL
+                   WHEN LESS THAN LS-MID-ROW
+                       ALSO LESS THAN LS-MID-COL
+                       ADD 1 TO LS-QUAD-1-COUNT
+                   WHEN LESS THAN LS-MID-ROW
+                       ALSO GREATER THAN LS-MID-COL
+                       ADD 1 TO LS-QUAD-2-COUNT
+                   WHEN GREATER THAN LS-MID-ROW
+                       ALSO LESS THAN LS-MID-COL
+                       ADD 1 TO LS-QUAD-3-COUNT
+                   WHEN GREATER THAN LS-MID-ROW
+                       ALSO GREATER THAN LS-MID-COL
+                       ADD 1 TO LS-QUAD-4-COUNT
+               END-EVALUATE
+           END-PERFORM
+           .
+       CALCULATE-SAFETY-FACTOR-EXIT.
+           EXIT.
+
+      *> ===============================================================
+      *> FIND-MIN-SAFETY-SECOND.
+      *>
+      *> Searches every second from 0 through LS-MAX-SEC for the
+      *> lowest quadrant safety factor, recording it in LS-MIN-SEC.
+      *> ===============================================================
+       FIND-MIN-SAFETY-SECOND.
+
+           SET LS-MAX-SEC TO IN-DURATION-S
+           IF LS-MAX-SEC = 0
+               COMPUTE LS-MAX-SEC = IN-ROW-COUNT * IN-COL-COUNT
+           END-IF
+
+           MOVE 0 TO LS-MIN-SEC
+           SET LS-MIN-SAFETY-FACTOR TO 999999999
+
+           PERFORM VARYING LS-SEC FROM 0 BY 1
+               UNTIL LS-SEC > LS-MAX-SEC
+
+               MOVE LS-SEC TO LS-CURRENT-DURATION
+               PERFORM CALCULATE-SAFETY-FACTOR
+                   THRU CALCULATE-SAFETY-FACTOR-EXIT
+
+               COMPUTE LS-SAFETY-FACTOR = LS-QUAD-1-COUNT *
+                   LS-QUAD-2-COUNT *
+                   LS-QUAD-3-COUNT *
+                   LS-QUAD-4-COUNT
+
+               IF LS-SAFETY-FACTOR < LS-MIN-SAFETY-FACTOR
+                   MOVE LS-SAFETY-FACTOR TO LS-MIN-SAFETY-FACTOR
+                   MOVE LS-SEC TO LS-MIN-SEC
+               END-IF
+           END-PERFORM
+
+           DISPLAY "Minimum safety factor " LS-MIN-SAFETY-FACTOR
+               " occurs at second " LS-MIN-SEC
+           .
+
+      *> ===============================================================
+      *> DUMP-GRID.
+      *>
+      *> Renders every robot's position at LS-MIN-SEC into GRID-ROW
+      *> and writes the picture to the snapshot file so it can be
+      *> archived instead of eyeballed off the console.
+      *> ===============================================================
+       DUMP-GRID.
+
+           STRING FUNCTION TRIM(IN-FILE-PATH) DELIMITED BY SIZE
+               ".snapshot" DELIMITED BY SIZE
+               INTO LS-SNAPSHOT-PATH
+
+           PERFORM VARYING GRID-ROW-IDX FROM 1 BY 1
+               UNTIL GRID-ROW-IDX > IN-ROW-COUNT
+               MOVE SPACE TO GRID-ROW(GRID-ROW-IDX)
+               PERFORM VARYING GRID-COL-IDX FROM 1 BY 1
+                   UNTIL GRID-COL-IDX > IN-COL-COUNT
+                   MOVE "." TO GRID-ROW(GRID-ROW-IDX)
+                       (GRID-COL-IDX:1)
+               END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING LS-ROBOT-IDX FROM 1 BY 1
+               UNTIL LS-ROBOT-IDX > LS-ROBOT-COUNT
+
+               CALL "CALCULATE-LOCATION" USING BY REFERENCE
+                   IN-ROW-COUNT
+                   IN-COL-COUNT
+                   ROBOT-START-ROW(LS-ROBOT-IDX)
+                   ROBOT-START-COL(LS-ROBOT-IDX)
+                   ROBOT-VEL-ROW(LS-ROBOT-IDX)
+                   ROBOT-VEL-COL(LS-ROBOT-IDX)
+                   LS-MIN-SEC
+                   LS-END-ROW
+                   LS-END-COL
+
+               MOVE "#" TO GRID-ROW(LS-END-ROW + 1)
+                   (LS-END-COL + 1:1)
+           END-PERFORM
+
+           OPEN OUTPUT FD-SNAPSHOT
+           IF LS-SNAPSHOT-STATUS NOT = "00"
+               DISPLAY "DAY14: ERROR OPENING " LS-SNAPSHOT-PATH
+                   " STATUS=" LS-SNAPSHOT-STATUS
+               STOP RUN
+           END-IF
+           PERFORM VARYING GRID-ROW-IDX FROM 1 BY 1
+               UNTIL GRID-ROW-IDX > IN-ROW-COUNT
+               WRITE F-SNAPSHOT-RECORD FROM GRID-ROW(GRID-ROW-IDX)
+           END-PERFORM
+           CLOSE FD-SNAPSHOT
+           .
+
        END PROGRAM PARSE-FILE.
 
       *> ===============================================================
@@ -182,8 +528,8 @@
        PROGRAM-ID. CALCULATE-LOCATION.
        DATA DIVISION.
        LOCAL-STORAGE SECTION.
-       01  LS-END-ROW-NOWRAP          PIC S9(5).
-       01  LS-END-COL-NOWRAP          PIC S9(5).
+       01  LS-END-ROW-NOWRAP          PIC S9(7).
+       01  LS-END-COL-NOWRAP          PIC S9(7).
        LINKAGE SECTION.
        01  IN-ROW-COUNT               PIC 9(3).
        01  IN-COL-COUNT               PIC 9(3).
@@ -191,7 +537,7 @@
        01  IN-START-COL               PIC 9(3).
        01  IN-VELOCITY-ROW-PER-S      PIC S9(3).
        01  IN-VELOCITY-COL-PER-S      PIC S9(3).
-       01  IN-DURATION-S              PIC 9(3).
+       01  IN-DURATION-S              PIC 9(6).
        01  OUT-END-ROW                PIC 9(3).
        01  OUT-END-COL                PIC 9(3).
 
