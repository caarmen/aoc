@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAYBATCH.
+
+      *> Nightly driver tying the DAY01-DAY25 jobs together.
+      *> Reads a control file of "relative-path-to-executable  args..."
+      *> lines, one per job step, and runs each in turn via CALL
+      *> "SYSTEM". Completed steps are recorded in a status file next
+      *> to the control file so a restart after a mid-batch failure
+      *> skips straight to the first program that has not yet
+      *> completed, instead of re-running the whole night's batch.
+      *>
+      *> Command-line arguments:
+      *> LS-CONTROL-FILE: path to the control file listing job steps.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-CONTROL ASSIGN TO LS-CONTROL-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-CONTROL-STATUS.
+           SELECT FD-STATUS ASSIGN TO LS-STATUS-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-STATUS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FD-CONTROL.
+      *> Example control file line:
+      *> 01/day01  sample.txt
+       01  F-CONTROL-RECORD              PIC X(200).
+
+       FD  FD-STATUS.
+       01  F-STATUS-RECORD                PIC X(40).
+
+       LOCAL-STORAGE SECTION.
+       01 C-MAX-STEPS                    CONSTANT 100.
+       01 LS-COMMAND-LINE                 PIC X(104).
+       01 LS-CONTROL-FILE                 PIC X(100).
+       01 LS-STATUS-FILE                  PIC X(104).
+       01 LS-CONTROL-STATUS                PIC X(2).
+       01 LS-STATUS-STATUS                 PIC X(2).
+       01 LS-STEP-COUNT                    PIC 9(4) VALUE 0.
+       01 LS-STEP-TABLE OCCURS 1 TO C-MAX-STEPS TIMES
+           DEPENDING ON LS-STEP-COUNT.
+           05 LS-STEP-NAME                PIC X(40).
+           05 LS-STEP-COMMAND              PIC X(200).
+       01 LS-DONE-COUNT                    PIC 9(4) VALUE 0.
+       01 LS-DONE-TABLE OCCURS 0 TO C-MAX-STEPS TIMES
+           DEPENDING ON LS-DONE-COUNT.
+           05 LS-DONE-NAME                PIC X(40).
+       01 LS-STEP-IDX                      PIC 9(4).
+       01 LS-DONE-IDX                      PIC 9(4).
+       01 LS-ALREADY-DONE                  PIC 9(1).
+       01 LS-RETURN-CODE                   PIC 9(4) COMP.
+
+       PROCEDURE DIVISION.
+
+      *> Read the control file path from the command line and derive
+      *> the matching status file name.
+           ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
+           MOVE FUNCTION TRIM(LS-COMMAND-LINE) TO LS-CONTROL-FILE
+           STRING FUNCTION TRIM(LS-CONTROL-FILE) DELIMITED BY SIZE
+               ".status" DELIMITED BY SIZE
+               INTO LS-STATUS-FILE
+
+           PERFORM LOAD-CONTROL-FILE
+           PERFORM LOAD-STATUS-FILE
+
+           PERFORM VARYING LS-STEP-IDX FROM 1 BY 1
+               UNTIL LS-STEP-IDX > LS-STEP-COUNT
+               SET LS-ALREADY-DONE TO 0
+               PERFORM VARYING LS-DONE-IDX FROM 1 BY 1
+                   UNTIL LS-DONE-IDX > LS-DONE-COUNT
+                   IF LS-DONE-NAME(LS-DONE-IDX) =
+                       LS-STEP-NAME(LS-STEP-IDX)
+                       SET LS-ALREADY-DONE TO 1
+                   END-IF
+               END-PERFORM
+               IF LS-ALREADY-DONE = 1
+                   DISPLAY "DAYBATCH: skipping completed step "
+                       LS-STEP-NAME(LS-STEP-IDX)
+               ELSE
+                   DISPLAY "DAYBATCH: running step "
+                       LS-STEP-NAME(LS-STEP-IDX)
+                   CALL "SYSTEM" USING
+                       FUNCTION TRIM(LS-STEP-COMMAND(LS-STEP-IDX))
+                   MOVE RETURN-CODE TO LS-RETURN-CODE
+                   IF LS-RETURN-CODE = 0
+                       PERFORM RECORD-STEP-DONE
+                   ELSE
+                       DISPLAY "DAYBATCH: step "
+                           LS-STEP-NAME(LS-STEP-IDX)
+                           " failed with return code " LS-RETURN-CODE
+                       DISPLAY "DAYBATCH: halting batch; rerun with "
+                           "the same control file to resume after "
+                           LS-STEP-NAME(LS-STEP-IDX)
+                       STOP RUN
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           DISPLAY "DAYBATCH: all steps complete"
+           STOP RUN.
+
+       LOAD-CONTROL-FILE.
+           OPEN INPUT FD-CONTROL
+           IF LS-CONTROL-STATUS NOT = "00"
+               DISPLAY "DAYBATCH: control file not found or "
+                   "unreadable: " FUNCTION TRIM(LS-CONTROL-FILE)
+                   " (status " LS-CONTROL-STATUS ")"
+               STOP RUN
+           END-IF
+           PERFORM UNTIL EXIT
+               READ FD-CONTROL INTO F-CONTROL-RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF FUNCTION TRIM(F-CONTROL-RECORD) NOT = SPACES
+                           ADD 1 TO LS-STEP-COUNT
+                           UNSTRING F-CONTROL-RECORD DELIMITED BY " "
+                               INTO LS-STEP-NAME(LS-STEP-COUNT)
+                           MOVE FUNCTION TRIM(F-CONTROL-RECORD)
+                               TO LS-STEP-COMMAND(LS-STEP-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FD-CONTROL
+           .
+
+      *> The status file may not exist on the very first run of a
+      *> fresh batch; that is not an error, it just means no steps
+      *> have completed yet.
+       LOAD-STATUS-FILE.
+           OPEN INPUT FD-STATUS
+           IF LS-STATUS-STATUS = "00"
+               PERFORM UNTIL EXIT
+                   READ FD-STATUS INTO F-STATUS-RECORD
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           ADD 1 TO LS-DONE-COUNT
+                           MOVE F-STATUS-RECORD
+                               TO LS-DONE-NAME(LS-DONE-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE FD-STATUS
+           END-IF
+           .
+
+       RECORD-STEP-DONE.
+           OPEN EXTEND FD-STATUS
+           IF LS-STATUS-STATUS = "05" OR LS-STATUS-STATUS = "35"
+               OPEN OUTPUT FD-STATUS
+           END-IF
+           MOVE LS-STEP-NAME(LS-STEP-IDX) TO F-STATUS-RECORD
+           WRITE F-STATUS-RECORD
+           CLOSE FD-STATUS
+           .
