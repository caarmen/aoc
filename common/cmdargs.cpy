@@ -0,0 +1,15 @@
+      *> ===============================================================
+      *> Standard command-line argument layout shared across the
+      *> DAY-series programs: an optional mode/part flag, up to two
+      *> optional numeric parameters, the input file path, and an
+      *> optional output file path. A given program uses only the
+      *> fields its own command line actually has, in whatever order
+      *> its own UNSTRING lists them in; fields it doesn't use are
+      *> simply left blank.
+      *> ===============================================================
+       01  CMDARG-GRP.
+           05  CMDARG-PART              PIC X(01).
+           05  CMDARG-NUM-1             PIC 9(04).
+           05  CMDARG-NUM-2             PIC 9(04).
+           05  CMDARG-FILE-PATH         PIC X(100).
+           05  CMDARG-OUTPUT-PATH       PIC X(100).
