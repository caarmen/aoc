@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITE-RUN-LOG.
+
+      *> Shared end-of-job logger called by every DAYnn program.
+      *> Appends one line to the run log recording the program name,
+      *> the input file path it ran against, its start/end timestamps,
+      *> and a free-form result string, so the batch window has a
+      *> historical trend of run times and results instead of only
+      *> SYSOUT DISPLAY output.
+      *>
+      *> The run log path defaults to "runlog.dat" in the current
+      *> directory but can be overridden by setting the RUNLOG
+      *> environment variable before the batch starts.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-RUNLOG ASSIGN TO LS-RUNLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-RUNLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FD-RUNLOG.
+       01  F-RUNLOG-RECORD                PIC X(400).
+
+       LOCAL-STORAGE SECTION.
+       01 LS-RUNLOG-PATH                   PIC X(100) VALUE "runlog.dat".
+       01 LS-RUNLOG-STATUS                  PIC X(2).
+
+       LINKAGE SECTION.
+       01 IN-PROGRAM-NAME                  PIC X(8).
+       01 IN-FILE-PATH                      PIC X(100).
+       01 IN-START-TS                       PIC X(21).
+       01 IN-END-TS                         PIC X(21).
+       01 IN-RESULT                         PIC X(200).
+
+       PROCEDURE DIVISION USING
+           IN-PROGRAM-NAME IN-FILE-PATH IN-START-TS IN-END-TS IN-RESULT.
+
+           ACCEPT LS-RUNLOG-PATH FROM ENVIRONMENT "RUNLOG"
+           IF LS-RUNLOG-PATH = SPACES
+               MOVE "runlog.dat" TO LS-RUNLOG-PATH
+           END-IF
+
+           OPEN EXTEND FD-RUNLOG
+           IF LS-RUNLOG-STATUS NOT = "00"
+               OPEN OUTPUT FD-RUNLOG
+           END-IF
+
+           STRING FUNCTION TRIM(IN-PROGRAM-NAME) DELIMITED BY SIZE
+               " file=" DELIMITED BY SIZE
+               FUNCTION TRIM(IN-FILE-PATH) DELIMITED BY SIZE
+               " start=" DELIMITED BY SIZE
+               IN-START-TS DELIMITED BY SIZE
+               " end=" DELIMITED BY SIZE
+               IN-END-TS DELIMITED BY SIZE
+               " result=" DELIMITED BY SIZE
+               FUNCTION TRIM(IN-RESULT) DELIMITED BY SIZE
+               INTO F-RUNLOG-RECORD
+           WRITE F-RUNLOG-RECORD
+
+           CLOSE FD-RUNLOG
+
+           GOBACK.
