@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ELAPSED-SECONDS.
+
+      *> Shared helper called by every DAYnn program to turn a pair of
+      *> FUNCTION CURRENT-DATE timestamps (21-character YYYYMMDDHH
+      *> MMSSssssss+HHMM format) into an elapsed-seconds count for the
+      *> run-time DISPLAY and the shared run log, so every program
+      *> doesn't reimplement the same HH/MM/SS arithmetic.
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01 LS-START-SECS                    PIC 9(5).
+       01 LS-END-SECS                       PIC 9(5).
+
+       LINKAGE SECTION.
+       01 IN-START-TS                       PIC X(21).
+       01 IN-END-TS                          PIC X(21).
+       01 OUT-ELAPSED-SECONDS                PIC 9(6).
+
+       PROCEDURE DIVISION USING
+           IN-START-TS IN-END-TS OUT-ELAPSED-SECONDS.
+
+           COMPUTE LS-START-SECS =
+               FUNCTION NUMVAL(IN-START-TS(9:2)) * 3600
+               + FUNCTION NUMVAL(IN-START-TS(11:2)) * 60
+               + FUNCTION NUMVAL(IN-START-TS(13:2))
+
+           COMPUTE LS-END-SECS =
+               FUNCTION NUMVAL(IN-END-TS(9:2)) * 3600
+               + FUNCTION NUMVAL(IN-END-TS(11:2)) * 60
+               + FUNCTION NUMVAL(IN-END-TS(13:2))
+
+           IF LS-END-SECS >= LS-START-SECS
+               COMPUTE OUT-ELAPSED-SECONDS =
+                   LS-END-SECS - LS-START-SECS
+           ELSE
+               COMPUTE OUT-ELAPSED-SECONDS =
+                   LS-END-SECS - LS-START-SECS + 86400
+           END-IF
+
+           GOBACK.
