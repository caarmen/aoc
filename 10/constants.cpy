@@ -0,0 +1,2 @@
+       01  C-METHOD-SCORE                          CONSTANT 1.
+       01  C-METHOD-DISTINCT                       CONSTANT 2.
