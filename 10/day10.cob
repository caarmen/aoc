@@ -12,9 +12,14 @@
        01  LS-SCORE-METHOD           PIC 9(1).
        01  LS-PART                   PIC 9(1).
        01  LS-TOTAL-SCORE            PIC 9(5).
+       01  LS-RUN-START-TS           PIC X(21).
+       01  LS-RUN-END-TS             PIC X(21).
+       01  LS-ELAPSED-SECONDS        PIC 9(6).
+       01  LS-RUN-RESULT             PIC X(100).
        COPY "grid" IN "10".
 
        PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
 
            ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
            UNSTRING LS-COMMAND-LINE
@@ -39,10 +44,23 @@
            CALL "PROCESS-GRID" USING
                BY REFERENCE GRID-GRP
                BY REFERENCE LS-SCORE-METHOD
+               BY REFERENCE LS-FILE-PATH
                RETURNING LS-TOTAL-SCORE
 
            DISPLAY "Total score: " LS-TOTAL-SCORE
 
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+           CALL "ELAPSED-SECONDS" USING
+               LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+           DISPLAY "DAY10: elapsed seconds=" LS-ELAPSED-SECONDS
+               " peak grid rows=" GRID-SIZE
+
+           STRING "score=" DELIMITED BY SIZE
+               LS-TOTAL-SCORE DELIMITED BY SIZE
+               INTO LS-RUN-RESULT
+           CALL "WRITE-RUN-LOG" USING
+               "DAY10" LS-FILE-PATH LS-RUN-START-TS LS-RUN-END-TS
+               LS-RUN-RESULT
            .
        END PROGRAM DAY10.
 
@@ -57,7 +75,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO IN-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -66,6 +85,7 @@
 
        LOCAL-STORAGE SECTION.
        01  LS-LINE                   PIC X(47).
+       01  LS-DATA-STATUS            PIC X(2).
 
        LINKAGE SECTION.
        01  IN-FILE-PATH              PIC X(30).
@@ -76,6 +96,11 @@
            BY REFERENCE GRID-GRP.
 
            OPEN INPUT FD-DATA
+           IF LS-DATA-STATUS NOT = "00"
+               DISPLAY "DAY10: ERROR OPENING " IN-FILE-PATH
+                   " STATUS=" LS-DATA-STATUS
+               STOP RUN
+           END-IF
            SET GRID-ROW-INDEX TO 0
            PERFORM UNTIL EXIT
                READ FD-DATA INTO F-FILE-RECORD
@@ -153,20 +178,49 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROCESS-GRID.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-TRAILHEADS ASSIGN TO LS-TRAILHEADS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-TRAILHEADS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FD-TRAILHEADS.
+       01  F-TRAILHEADS-RECORD                 PIC X(40).
+
        LOCAL-STORAGE SECTION.
        01  LS-TRAIL-SCORE                      PIC 9(5) VALUE 0.
        01  LS-TOTAL-SCORE                      PIC 9(5) VALUE 0.
+       01  LS-TRAILHEADS-PATH                  PIC X(40).
+       01  LS-TRAILHEADS-STATUS                PIC X(2).
+       01  LS-TRAILHEADS-LINE                  PIC X(40).
+       01  LS-TRAIL-ROW-DISPLAY                PIC Z9.
+       01  LS-TRAIL-COL-DISPLAY                PIC Z9.
+       01  LS-TRAIL-SCORE-DISPLAY              PIC ZZZZ9.
 
        LINKAGE SECTION.
        COPY "grid" IN "10".
        01  IN-SCORE-METHOD                     PIC 9(1).
+       01  IN-FILE-PATH                        PIC X(30).
 
        PROCEDURE DIVISION USING
            BY REFERENCE GRID-GRP
            BY REFERENCE IN-SCORE-METHOD
+           BY REFERENCE IN-FILE-PATH
            .
 
+           STRING FUNCTION TRIM(IN-FILE-PATH) DELIMITED BY SIZE
+               ".trailheads" DELIMITED BY SIZE
+               INTO LS-TRAILHEADS-PATH
+           OPEN OUTPUT FD-TRAILHEADS
+           IF LS-TRAILHEADS-STATUS NOT = "00"
+               DISPLAY "DAY10: ERROR OPENING " LS-TRAILHEADS-PATH
+                   " STATUS=" LS-TRAILHEADS-STATUS
+               STOP RUN
+           END-IF
+
            PERFORM VARYING TRAIL-HEADS-INDEX FROM 1 BY 1
                UNTIL TRAIL-HEADS-INDEX > TRAIL-HEADS-SIZE
                CALL "PROCESS-TRAIL" USING
@@ -177,8 +231,22 @@
                    RETURNING LS-TRAIL-SCORE
 
                ADD LS-TRAIL-SCORE TO LS-TOTAL-SCORE
+
+               MOVE TRAIL-HEAD-ROW(TRAIL-HEADS-INDEX) TO
+                   LS-TRAIL-ROW-DISPLAY
+               MOVE TRAIL-HEAD-COL(TRAIL-HEADS-INDEX) TO
+                   LS-TRAIL-COL-DISPLAY
+               MOVE LS-TRAIL-SCORE TO LS-TRAIL-SCORE-DISPLAY
+               STRING "TRAILHEAD " LS-TRAIL-ROW-DISPLAY
+                   "," LS-TRAIL-COL-DISPLAY
+                   " SCORE " LS-TRAIL-SCORE-DISPLAY
+                   DELIMITED BY SIZE
+                   INTO LS-TRAILHEADS-LINE
+               WRITE F-TRAILHEADS-RECORD FROM LS-TRAILHEADS-LINE
            END-PERFORM
 
+           CLOSE FD-TRAILHEADS
+
            MOVE LS-TOTAL-SCORE TO RETURN-CODE
 
            GOBACK.
