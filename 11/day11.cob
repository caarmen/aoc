@@ -1,34 +1,188 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DAY11.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-CHECKPOINT ASSIGN TO LS-CHECKPOINT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-CHECKPOINT-STATUS.
+           SELECT FD-TRACE ASSIGN TO LS-TRACE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-TRACE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FD-CHECKPOINT.
+       01  F-CHECKPOINT-RECORD         PIC X(60).
+       FD  FD-TRACE.
+       01  F-TRACE-RECORD              PIC X(80).
+
        LOCAL-STORAGE SECTION.
+       01  LS-COMMAND-LINE             PIC X(50).
        01  LS-FILE-PATH                PIC X(30).
+       01  LS-TRACE-STONE              PIC X(18) VALUE SPACES.
+       01  LS-TRACE-ENABLED            PIC X(1) VALUE "N".
+       01  LS-TRACE-VALUE              PIC 9(18) VALUE 0.
+       01  LS-TRACE-PATH               PIC X(40).
+       01  LS-TRACE-STATUS             PIC X(2).
        01  LS-BLINK                    PIC 9(2).
        01  LS-ITERATION                PIC 9(2).
+       01  LS-START-ITERATION          PIC 9(2) VALUE 1.
        01  LS-STONE-COUNT              PIC 9(18).
+       01  LS-CHECKPOINT-PATH          PIC X(40).
+       01  LS-CHECKPOINT-STATUS        PIC X(2).
+       01  LS-CHECKPOINT-LINE          PIC X(60).
+       01  LS-CHECKPOINT-ITERATION     PIC 9(2).
+       01  LS-CHECKPOINT-STONE         PIC 9(18).
+       01  LS-CHECKPOINT-COUNT         PIC 9(18).
+       01  LS-RUN-START-TS             PIC X(21).
+       01  LS-RUN-END-TS               PIC X(21).
+       01  LS-ELAPSED-SECONDS          PIC 9(6).
+       01  LS-RUN-RESULT               PIC X(100).
        COPY "stones" IN "11".
+       COPY "trace" IN "11".
 
        PROCEDURE DIVISION.
-           ACCEPT LS-FILE-PATH FROM COMMAND-LINE
-           CALL "PARSE-INPUT" USING
-               LS-FILE-PATH
-               STONE-GRP
-           CALL "DISPLAY-STONES" USING
-               STONE-GRP
-
-           PERFORM VARYING LS-ITERATION FROM 1 BY 1
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
+           ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
+
+      *> An optional trailing token gives a starting stone value to
+      *> trace: when present, every blink that transforms a stone
+      *> with that value is logged (which rule fired, what values it
+      *> produced) to a .trace file, for debugging rule changes
+      *> before trusting them against the full dataset.
+           UNSTRING LS-COMMAND-LINE
+               DELIMITED BY " "
+               INTO LS-FILE-PATH LS-TRACE-STONE
+           END-UNSTRING
+           IF LS-TRACE-STONE NOT = SPACES
+               MOVE "Y" TO LS-TRACE-ENABLED
+               MOVE LS-TRACE-STONE TO LS-TRACE-VALUE
+           END-IF
+
+           STRING FUNCTION TRIM(LS-FILE-PATH) DELIMITED BY SIZE
+               ".checkpoint" DELIMITED BY SIZE
+               INTO LS-CHECKPOINT-PATH
+
+           OPEN INPUT FD-CHECKPOINT
+           IF LS-CHECKPOINT-STATUS = "00"
+           THEN
+      *> Resume from a previously saved checkpoint: the first line
+      *> holds the last completed iteration, the rest hold the
+      *> stone values and their counts at that point.
+               READ FD-CHECKPOINT INTO F-CHECKPOINT-RECORD
+               MOVE F-CHECKPOINT-RECORD(1:2) TO LS-CHECKPOINT-ITERATION
+               COMPUTE LS-START-ITERATION = LS-CHECKPOINT-ITERATION + 1
+
+               PERFORM UNTIL EXIT
+                   READ FD-CHECKPOINT INTO F-CHECKPOINT-RECORD
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           MOVE F-CHECKPOINT-RECORD TO
+                               LS-CHECKPOINT-LINE
+                           UNSTRING LS-CHECKPOINT-LINE
+                               DELIMITED BY ","
+                               INTO LS-CHECKPOINT-STONE,
+                                   LS-CHECKPOINT-COUNT
+                           ADD 1 TO STONES-SIZE
+                           SET STONE(STONES-SIZE) TO LS-CHECKPOINT-STONE
+                           SET STONE-COUNT(STONES-SIZE) TO
+                               LS-CHECKPOINT-COUNT
+                           SET STONE-NEW-COUNT(STONES-SIZE) TO 0
+               END-PERFORM
+               CLOSE FD-CHECKPOINT
+               DISPLAY "Resuming from checkpoint after iteration "
+                   LS-CHECKPOINT-ITERATION
+           ELSE
+               CALL "PARSE-INPUT" USING
+                   LS-FILE-PATH
+                   STONE-GRP
+               CALL "DISPLAY-STONES" USING
+                   STONE-GRP
+               SET LS-START-ITERATION TO 1
+           END-IF
+
+           PERFORM VARYING LS-ITERATION FROM LS-START-ITERATION BY 1
                UNTIL LS-ITERATION > 75
                CALL "TRANSFORM-LINE" USING
                    STONE-GRP
+                   LS-ITERATION
+                   LS-TRACE-ENABLED
+                   LS-TRACE-VALUE
+                   TRACE-GRP
                SET LS-STONE-COUNT TO 0
                PERFORM VARYING STONE-INDEX FROM 1 BY 1 UNTIL
                    STONE-INDEX > STONES-SIZE
                    ADD STONE-COUNT(STONE-INDEX) TO LS-STONE-COUNT
                END-PERFORM
                DISPLAY LS-ITERATION ": " LS-STONE-COUNT " stones."
+
+      *> Checkpoint progress so the run can be restarted from here.
+               MOVE LS-ITERATION TO LS-CHECKPOINT-LINE(1:2)
+               OPEN OUTPUT FD-CHECKPOINT
+               IF LS-CHECKPOINT-STATUS NOT = "00"
+                   DISPLAY "DAY11: ERROR OPENING " LS-CHECKPOINT-PATH
+                       " STATUS=" LS-CHECKPOINT-STATUS
+                   STOP RUN
+               END-IF
+               WRITE F-CHECKPOINT-RECORD FROM LS-CHECKPOINT-LINE
+               PERFORM VARYING STONE-INDEX FROM 1 BY 1 UNTIL
+                   STONE-INDEX > STONES-SIZE
+                   STRING STONE(STONE-INDEX) ","
+                       STONE-COUNT(STONE-INDEX)
+                       DELIMITED BY SIZE
+                       INTO LS-CHECKPOINT-LINE
+                   WRITE F-CHECKPOINT-RECORD FROM LS-CHECKPOINT-LINE
+               END-PERFORM
+               CLOSE FD-CHECKPOINT
            END-PERFORM
 
+           IF LS-TRACE-ENABLED = "Y"
+               STRING FUNCTION TRIM(LS-FILE-PATH) DELIMITED BY SIZE
+                   ".trace" DELIMITED BY SIZE
+                   INTO LS-TRACE-PATH
+               OPEN OUTPUT FD-TRACE
+               IF LS-TRACE-STATUS NOT = "00"
+                   DISPLAY "DAY11: ERROR OPENING " LS-TRACE-PATH
+                       " STATUS=" LS-TRACE-STATUS
+                   STOP RUN
+               END-IF
+               PERFORM VARYING TRACE-INDEX FROM 1 BY 1
+                   UNTIL TRACE-INDEX > TRACE-SIZE
+                   STRING "iteration=" DELIMITED BY SIZE
+                       TRACE-ITERATION(TRACE-INDEX) DELIMITED BY SIZE
+                       " stone=" DELIMITED BY SIZE
+                       TRACE-STONE-IN(TRACE-INDEX) DELIMITED BY SIZE
+                       " rule=" DELIMITED BY SIZE
+                       TRACE-RULE(TRACE-INDEX) DELIMITED BY SIZE
+                       " out1=" DELIMITED BY SIZE
+                       TRACE-STONE-OUT-1(TRACE-INDEX)
+                           DELIMITED BY SIZE
+                       " out2=" DELIMITED BY SIZE
+                       TRACE-STONE-OUT-2(TRACE-INDEX)
+                           DELIMITED BY SIZE
+                       INTO F-TRACE-RECORD
+                   WRITE F-TRACE-RECORD
+               END-PERFORM
+               CLOSE FD-TRACE
+               DISPLAY "DAY11: trace of stone " LS-TRACE-VALUE
+                   " written to " LS-TRACE-PATH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+           CALL "ELAPSED-SECONDS" USING
+               LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+           DISPLAY "DAY11: elapsed seconds=" LS-ELAPSED-SECONDS
+               " peak distinct stones=" STONES-SIZE
+
+           STRING "stones=" DELIMITED BY SIZE
+               LS-STONE-COUNT DELIMITED BY SIZE
+               INTO LS-RUN-RESULT
+           CALL "WRITE-RUN-LOG" USING
+               "DAY11" LS-FILE-PATH LS-RUN-START-TS LS-RUN-END-TS
+               LS-RUN-RESULT
            .
        END PROGRAM DAY11.
 
@@ -49,9 +203,17 @@
 
        LINKAGE SECTION.
        COPY "stones" IN "11".
+       01  IN-ITERATION                 PIC 9(2).
+       01  IN-TRACE-ENABLED             PIC X(1).
+       01  IN-TRACE-VALUE               PIC 9(18).
+       COPY "trace" IN "11".
 
        PROCEDURE DIVISION
-           USING STONE-GRP.
+           USING STONE-GRP
+               IN-ITERATION
+               IN-TRACE-ENABLED
+               IN-TRACE-VALUE
+               TRACE-GRP.
 
            SET LS-SIZE-START TO STONES-SIZE
            PERFORM VARYING LS-STONE-INDEX FROM 1 BY 1
@@ -60,6 +222,10 @@
                    BY REFERENCE STONE(LS-STONE-INDEX)
                    LS-NEW-STONE-1
                    LS-NEW-STONE-2
+                   IN-ITERATION
+                   IN-TRACE-ENABLED
+                   IN-TRACE-VALUE
+                   TRACE-GRP
 
                    SET LS-STONE-COUNT TO STONE-COUNT(LS-STONE-INDEX)
                    SET STONE-COUNT(LS-STONE-INDEX) TO 0
@@ -97,16 +263,25 @@
        01  LS-STONE-STR                 PIC X(18) VALUE SPACES.
        01  LS-STONE-STR-LENGTH          PIC 9(2).
        01  LS-STONE-Z                   PIC Z(18).
+       01  LS-TRACE-RULE                PIC X(10).
 
        LINKAGE SECTION.
        01  IN-STONE                     PIC 9(18).
        01  OUT-STONE-1                  PIC 9(18).
        01  OUT-STONE-2                  PIC S9(18).
+       01  IN-ITERATION                 PIC 9(2).
+       01  IN-TRACE-ENABLED             PIC X(1).
+       01  IN-TRACE-VALUE               PIC 9(18).
+       COPY "trace" IN "11".
 
        PROCEDURE DIVISION USING
            BY REFERENCE IN-STONE
            OUT-STONE-1
-           OUT-STONE-2.
+           OUT-STONE-2
+           IN-ITERATION
+           IN-TRACE-ENABLED
+           IN-TRACE-VALUE
+           TRACE-GRP.
 
            SET OUT-STONE-2 TO -1
            MOVE IN-STONE TO LS-STONE-Z
@@ -117,6 +292,7 @@
            EVALUATE TRUE
                WHEN IN-STONE = 0
                    SET OUT-STONE-1 TO 1
+                   MOVE "ZERO" TO LS-TRACE-RULE
                WHEN FUNCTION MOD(LS-STONE-STR-LENGTH, 2) = 0
                    MOVE FUNCTION TRIM(LS-STONE-STR)(
                        1:LS-STONE-STR-LENGTH/2) TO OUT-STONE-1
@@ -124,9 +300,21 @@
                        FUNCTION TRIM(LS-STONE-STR)(
                            LS-STONE-STR-LENGTH/2 + 1:
                            LS-STONE-STR-LENGTH/2) TO OUT-STONE-2
+                   MOVE "SPLIT" TO LS-TRACE-RULE
                WHEN OTHER
                    COMPUTE OUT-STONE-1 = IN-STONE * 2024
+                   MOVE "MULTIPLY" TO LS-TRACE-RULE
            END-EVALUATE
+
+           IF IN-TRACE-ENABLED = "Y" AND IN-STONE = IN-TRACE-VALUE
+               ADD 1 TO TRACE-SIZE
+               MOVE IN-ITERATION TO TRACE-ITERATION(TRACE-SIZE)
+               MOVE IN-STONE TO TRACE-STONE-IN(TRACE-SIZE)
+               MOVE LS-TRACE-RULE TO TRACE-RULE(TRACE-SIZE)
+               MOVE OUT-STONE-1 TO TRACE-STONE-OUT-1(TRACE-SIZE)
+               MOVE OUT-STONE-2 TO TRACE-STONE-OUT-2(TRACE-SIZE)
+           END-IF
+
            GOBACK.
        END PROGRAM TRANSFORM-STONE.
 
@@ -208,7 +396,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO IN-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  FD-DATA.
@@ -218,6 +407,7 @@
        01  LS-LINE                   PIC X(47).
        01  LS-LINE-PTR               PIC 9(2).
        01  LS-STONE                  PIC 9(18).
+       01  LS-DATA-STATUS            PIC X(2).
 
        LINKAGE SECTION.
        01  IN-FILE-PATH              PIC X(30).
@@ -229,6 +419,11 @@
 
 
            OPEN INPUT FD-DATA
+           IF LS-DATA-STATUS NOT = "00"
+               DISPLAY "DAY11: ERROR OPENING " IN-FILE-PATH
+                   " STATUS=" LS-DATA-STATUS
+               STOP RUN
+           END-IF
            READ FD-DATA INTO F-FILE-RECORD
            MOVE F-FILE-RECORD TO LS-LINE
            CLOSE FD-DATA
