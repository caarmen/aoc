@@ -0,0 +1,11 @@
+
+       01  TRACE-GRP.
+           05  TRACE-SIZE               PIC 9(5) VALUE 0.
+           05  TRACE-ENTRIES OCCURS 1 TO 9999 TIMES
+               DEPENDING ON TRACE-SIZE
+               INDEXED BY TRACE-INDEX.
+               10  TRACE-ITERATION      PIC 9(2).
+               10  TRACE-STONE-IN       PIC 9(18).
+               10  TRACE-RULE           PIC X(10).
+               10  TRACE-STONE-OUT-1    PIC 9(18).
+               10  TRACE-STONE-OUT-2    PIC S9(18).
