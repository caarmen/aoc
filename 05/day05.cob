@@ -5,7 +5,11 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO LS-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
+           SELECT FD-CORRECTED ASSIGN TO LS-CORRECTED-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-CORRECTED-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -13,42 +17,208 @@
       *> https://stackoverflow.com/questions/67910111/is-it-possible-to-pass-a-cobol-file-descriptor-to-another-program
        FD FD-DATA EXTERNAL.
        01  F-DATA-RECORD                 PIC X(100).
+       FD FD-CORRECTED.
+       01  F-CORRECTED-RECORD            PIC X(100).
        LOCAL-STORAGE SECTION.
-       01  LS-FILE-PATH                  PIC X(20).
+       01  LS-FILE-PATH                  PIC X(100).
+       01  LS-CORRECTED-FILE-PATH        PIC X(110).
        01  LS-LINE                       PIC X(100).
        01  LS-UPDATE-RESULT              USAGE BINARY-LONG VALUE 0.
        01  LS-TOTAL-RESULT               USAGE BINARY-LONG VALUE 0.
+       01  LS-CORRECTED-RESULT           USAGE BINARY-LONG VALUE 0.
+       01  LS-TOTAL-CORRECTED-RESULT     USAGE BINARY-LONG VALUE 0.
+       01  LS-UPDATE-MIDDLE-INDEX        PIC 9(2) USAGE COMP.
+       01  LS-CORRECTED-LINE             PIC X(100).
+       01  LS-CORRECTED-PTR              PIC 9(3) USAGE COMP.
+       01  LS-ITEM-DISPLAY               PIC 99.
+       01  LS-WRITE-INDEX                PIC 9(2) USAGE COMP.
+      *> Batch mode: the full command line is a master rules file
+      *> followed by one or more update-batch files, all space
+      *> separated. With a single file on the command line, DAY05
+      *> keeps its original behaviour of reading rules and updates
+      *> from the one file (blank-line separated).
+       01  LS-COMMAND-LINE               PIC X(200).
+       01  LS-COMMAND-LENGTH             PIC 9(4) USAGE COMP.
+       01  LS-COMMAND-PTR                PIC 9(4) USAGE COMP.
+       01  LS-BATCH-FILE-COUNT           PIC 9(3) USAGE COMP VALUE 0.
+       01  LS-BATCH-FILE-TABLE.
+           05  LS-BATCH-FILE-ENTRY OCCURS 1 TO 50 TIMES
+               DEPENDING ON LS-BATCH-FILE-COUNT
+               INDEXED BY LS-BATCH-IDX.
+               10  LS-BATCH-FILE-PATH    PIC X(100).
+       01  LS-BATCH-NUMBER               PIC 9(3) USAGE COMP VALUE 0.
+       01  LS-BATCH-NUMBER-DISPLAY       PIC Z(2)9.
+       01  LS-DATA-STATUS                PIC X(2).
+       01  LS-CORRECTED-STATUS           PIC X(2).
+       01  LS-RUN-START-TS               PIC X(21).
+       01  LS-RUN-END-TS                 PIC X(21).
+       01  LS-ELAPSED-SECONDS            PIC 9(6).
+       01  LS-RUN-RESULT                 PIC X(100).
+       01  LS-TOTAL-RESULT-DISPLAY       PIC Z(9)9.
+       01  LS-TOTAL-CORR-RESULT-DISPLAY  PIC Z(9)9.
        COPY "rules" IN "05".
        COPY "update" IN "05".
 
        PROCEDURE DIVISION.
-           ACCEPT LS-FILE-PATH FROM COMMAND-LINE
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
+           ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
+           SET LS-COMMAND-LENGTH TO LENGTH OF FUNCTION TRIM(
+               LS-COMMAND-LINE)
+           SET LS-COMMAND-PTR TO 1
+           PERFORM UNTIL LS-COMMAND-PTR > LS-COMMAND-LENGTH
+               ADD 1 TO LS-BATCH-FILE-COUNT
+               UNSTRING FUNCTION TRIM(LS-COMMAND-LINE)
+                   DELIMITED BY " "
+                   INTO LS-BATCH-FILE-PATH(LS-BATCH-FILE-COUNT)
+                   WITH POINTER LS-COMMAND-PTR
+               END-UNSTRING
+           END-PERFORM
+
+           IF LS-BATCH-FILE-COUNT = 1
+      *> Single file: rules and updates both live in LS-FILE-PATH,
+      *> separated by a blank line, as in the original layout.
+               MOVE LS-BATCH-FILE-PATH(1) TO LS-FILE-PATH
+               OPEN INPUT FD-DATA
+               IF LS-DATA-STATUS NOT = "00"
+                   DISPLAY "DAY05: ERROR OPENING " LS-FILE-PATH
+                       " STATUS=" LS-DATA-STATUS
+                   STOP RUN
+               END-IF
+               CALL "PARSE-RULES" USING
+                   BY REFERENCE RULES-GRP
+               SORT RULES
+               PERFORM PROCESS-UPDATES-FILE
+               CLOSE FD-DATA
+           ELSE
+      *> Batch mode: the first file is a master rules file on its
+      *> own (still blank-line terminated); every file after it is
+      *> a pure update batch checked against that one rule set.
+               MOVE LS-BATCH-FILE-PATH(1) TO LS-FILE-PATH
+               OPEN INPUT FD-DATA
+               IF LS-DATA-STATUS NOT = "00"
+                   DISPLAY "DAY05: ERROR OPENING " LS-FILE-PATH
+                       " STATUS=" LS-DATA-STATUS
+                   STOP RUN
+               END-IF
+               CALL "PARSE-RULES" USING
+                   BY REFERENCE RULES-GRP
+               SORT RULES
+               CLOSE FD-DATA
+
+               PERFORM VARYING LS-BATCH-IDX FROM 2 BY 1
+                   UNTIL LS-BATCH-IDX > LS-BATCH-FILE-COUNT
+                   ADD 1 TO LS-BATCH-NUMBER
+                   MOVE LS-BATCH-FILE-PATH(LS-BATCH-IDX) TO LS-FILE-PATH
+                   OPEN INPUT FD-DATA
+                   IF LS-DATA-STATUS NOT = "00"
+                       DISPLAY "DAY05: ERROR OPENING " LS-FILE-PATH
+                           " STATUS=" LS-DATA-STATUS
+                       STOP RUN
+                   END-IF
+                   PERFORM PROCESS-UPDATES-FILE
+                   CLOSE FD-DATA
+                   MOVE LS-BATCH-NUMBER TO LS-BATCH-NUMBER-DISPLAY
+                   DISPLAY "BATCH " LS-BATCH-NUMBER-DISPLAY ": "
+                       FUNCTION TRIM(LS-FILE-PATH)
+               END-PERFORM
+           END-IF
+
+           DISPLAY "RESULT: " LS-TOTAL-RESULT
+           DISPLAY "CORRECTED RESULT: " LS-TOTAL-CORRECTED-RESULT
+
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+           CALL "ELAPSED-SECONDS" USING
+               LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+           DISPLAY "DAY05: elapsed seconds=" LS-ELAPSED-SECONDS
+               " batch files=" LS-BATCH-FILE-COUNT
+
+           MOVE LS-TOTAL-RESULT TO LS-TOTAL-RESULT-DISPLAY
+           MOVE LS-TOTAL-CORRECTED-RESULT TO
+               LS-TOTAL-CORR-RESULT-DISPLAY
+           STRING "result=" DELIMITED BY SIZE
+               LS-TOTAL-RESULT-DISPLAY DELIMITED BY SIZE
+               " corrected result=" DELIMITED BY SIZE
+               LS-TOTAL-CORR-RESULT-DISPLAY DELIMITED BY SIZE
+               INTO LS-RUN-RESULT
+           CALL "WRITE-RUN-LOG" USING
+               "DAY05" LS-BATCH-FILE-PATH(1) LS-RUN-START-TS
+               LS-RUN-END-TS LS-RUN-RESULT
+
+           GOBACK.
+
+      *> ===============================================================
+      *> PROCESS-UPDATES-FILE.
+      *>
+      *> Reads every update line from the already-open FD-DATA file
+      *> (LS-FILE-PATH), checking it against the rule set already
+      *> loaded into RULES-GRP, writing the corrected order for any
+      *> failing update to LS-FILE-PATH's companion ".corrected" file,
+      *> and accumulating into the running totals.
+      *> ===============================================================
+       PROCESS-UPDATES-FILE.
+           STRING FUNCTION TRIM(LS-FILE-PATH) DELIMITED BY SIZE
+               ".corrected" DELIMITED BY SIZE
+               INTO LS-CORRECTED-FILE-PATH
+           OPEN OUTPUT FD-CORRECTED
+           IF LS-CORRECTED-STATUS NOT = "00"
+               DISPLAY "DAY05: ERROR OPENING " LS-CORRECTED-FILE-PATH
+                   " STATUS=" LS-CORRECTED-STATUS
+               STOP RUN
+           END-IF
 
-           OPEN INPUT FD-DATA
-           CALL "PARSE-RULES" USING
-               BY REFERENCE RULES-GRP
-           SORT RULES
            PERFORM UNTIL EXIT
                READ FD-DATA INTO F-DATA-RECORD
                AT END
                    EXIT PERFORM
                NOT AT END
                    MOVE F-DATA-RECORD TO LS-LINE
-                   CALL "PARSE-UPDATE" USING
-                       LS-LINE
-                       UPDATES-GRP
-
-                   CALL "CHECK-UPDATE" USING
-                       BY REFERENCE RULES-GRP
-                       BY REFERENCE UPDATES-GRP
-                       RETURNING LS-UPDATE-RESULT
-                   COMPUTE LS-TOTAL-RESULT = LS-TOTAL-RESULT +
-                       LS-UPDATE-RESULT
+                   IF LS-LINE = SPACES
+                       CONTINUE
+                   ELSE
+                       CALL "PARSE-UPDATE" USING
+                           LS-LINE
+                           UPDATES-GRP
+
+                       CALL "CHECK-UPDATE" USING
+                           BY REFERENCE RULES-GRP
+                           BY REFERENCE UPDATES-GRP
+                           RETURNING LS-UPDATE-RESULT
+                       COMPUTE LS-TOTAL-RESULT = LS-TOTAL-RESULT +
+                           LS-UPDATE-RESULT
+                       IF LS-UPDATE-RESULT = 0
+                       THEN
+                           CALL "SORT-ITEMS" USING
+                               BY REFERENCE RULES-GRP
+                               BY REFERENCE UPDATES-GRP
+                           COMPUTE LS-UPDATE-MIDDLE-INDEX =
+                                   (UPDATE-SIZE / 2) + 1
+                           COMPUTE LS-CORRECTED-RESULT =
+                               UPDATE-ITEM(LS-UPDATE-MIDDLE-INDEX)
+                           ADD LS-CORRECTED-RESULT TO
+                               LS-TOTAL-CORRECTED-RESULT
+
+                           MOVE SPACES TO LS-CORRECTED-LINE
+                           SET LS-CORRECTED-PTR TO 1
+                           PERFORM VARYING LS-WRITE-INDEX FROM 1 BY 1
+                               UNTIL LS-WRITE-INDEX > UPDATE-SIZE
+                               MOVE UPDATE-ITEM(LS-WRITE-INDEX) TO
+                                   LS-ITEM-DISPLAY
+                               IF LS-WRITE-INDEX > 1
+                                   STRING "," DELIMITED BY SIZE
+                                       INTO LS-CORRECTED-LINE
+                                       WITH POINTER LS-CORRECTED-PTR
+                               END-IF
+                               STRING LS-ITEM-DISPLAY DELIMITED BY SIZE
+                                   INTO LS-CORRECTED-LINE
+                                   WITH POINTER LS-CORRECTED-PTR
+                           END-PERFORM
+                           WRITE F-CORRECTED-RECORD
+                               FROM LS-CORRECTED-LINE
+                       END-IF
+                   END-IF
            END-PERFORM
-           CLOSE FD-DATA
-
-           DISPLAY "RESULT: " LS-TOTAL-RESULT
-           GOBACK.
+           CLOSE FD-CORRECTED
+           .
        END PROGRAM DAY05.
 
       *> ===============================================================
@@ -90,6 +260,9 @@
            BY REFERENCE RULES-GRP.
            PERFORM UNTIL EXIT
                READ FD-DATA INTO F-DATA-RECORD
+                   AT END
+                       EXIT PERFORM
+               END-READ
                MOVE F-DATA-RECORD TO LS-LINE
       *> Read up until the blank line
                IF LS-LINE = SPACES
@@ -265,3 +438,144 @@
 
            GOBACK.
        END PROGRAM CHECK-UPDATE-ITEM.
+      *> ===============================================================
+      *> SORT-ITEMS.
+      *>
+      *> Not only did I search for the algo on wikipedia, but I also
+      *> picked the easest algo (worst performance):
+      *> https://en.wikipedia.org/wiki/Bubble_sort
+      *>
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SORT-ITEMS.
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01  LS-SORT-INDEX         PIC 9(2) USAGE COMP.
+       01  LS-COMPARISON         USAGE BINARY-LONG.
+       01  LS-SWAPPED            PIC 9(1) VALUE 0.
+       01  LS-TEMP-ITEM          PIC 9(2) USAGE COMP.
+       LINKAGE SECTION.
+       COPY "rules" IN "05".
+       COPY "update" IN "05".
+
+       PROCEDURE DIVISION USING
+           BY REFERENCE RULES-GRP
+           BY REFERENCE UPDATES-GRP.
+
+           SET LS-SWAPPED TO 1
+           PERFORM UNTIL LS-SWAPPED = 0
+               SET LS-SWAPPED TO 0
+               PERFORM VARYING LS-SORT-INDEX FROM 2 BY 1 UNTIL
+                   LS-SORT-INDEX > UPDATE-SIZE
+                   CALL "COMPARE-TWO-ITEMS" USING
+                       BY REFERENCE UPDATE-ITEM(LS-SORT-INDEX - 1)
+                       BY REFERENCE UPDATE-ITEM(LS-SORT-INDEX)
+                       BY REFERENCE RULES-GRP
+                       RETURNING LS-COMPARISON
+
+                       IF LS-COMPARISON = 1
+                       THEN
+                           SET LS-SWAPPED TO 1
+                           SET LS-TEMP-ITEM TO
+                               UPDATE-ITEM(LS-SORT-INDEX - 1)
+                           SET UPDATE-ITEM(LS-SORT-INDEX - 1)
+                               TO UPDATE-ITEM(LS-SORT-INDEX)
+                           SET UPDATE-ITEM(LS-SORT-INDEX)
+                               TO LS-TEMP-ITEM
+                       END-IF
+
+               END-PERFORM
+           END-PERFORM
+           GOBACK.
+       END PROGRAM SORT-ITEMS.
+
+      *> ===============================================================
+      *> COMPARE-TWO-ITEMS.
+      *>
+      *> Compare two distinct items
+      *>
+      *> Return -1 if the first item should appear before the second
+      *> item, 1 if the second item should appear first, or 0 if
+      *> there's no rules for these two items.
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMPARE-TWO-ITEMS.
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+
+       LINkAGE SECTION.
+       01  IN-ITEM-1               PIC 9(2) USAGE COMP.
+       01  IN-ITEM-2               PIC 9(2) USAGE COMP.
+       COPY "rules" IN "05".
+
+       PROCEDURE DIVISION USING
+           BY REFERENCE IN-ITEM-1
+           BY REFERENCE IN-ITEM-2
+           BY REFERENCE RULES-GRP.
+
+      *> Find the rule for item 1
+           SEARCH ALL RULES
+               WHEN RULE-KEY(RULE-INDEX) = IN-ITEM-1
+
+                   PERFORM VARYING RULE-AFTER-INDEX
+                       FROM 1 BY 1 UNTIL
+                       RULE-AFTER-INDEX > RULE-AFTER-SIZE(RULE-INDEX)
+
+                       IF RULE-AFTER-ITEM(RULE-INDEX,RULE-AFTER-INDEX)
+                           = IN-ITEM-2
+      *> Found item 2 in this list, return -1
+      *> (item 1 should be before item2)
+                           MOVE -1 TO RETURN-CODE
+                           GOBACK
+                   END-PERFORM
+           END-SEARCH
+
+      *> Find the rule for item 2
+           SEARCH ALL RULES
+               WHEN RULE-KEY(RULE-INDEX) = IN-ITEM-2
+                   PERFORM VARYING RULE-AFTER-INDEX
+                       FROM 1 BY 1 UNTIL
+                       RULE-AFTER-INDEX > RULE-AFTER-SIZE(RULE-INDEX)
+
+                       IF RULE-AFTER-ITEM(RULE-INDEX,RULE-AFTER-INDEX)
+                           = IN-ITEM-1
+      *> Found item 1 in this list, return 1
+      *> (item 2 should be before item 1)
+                           MOVE 1 TO RETURN-CODE
+                           GOBACK
+                   END-PERFORM
+           END-SEARCH
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+       END PROGRAM COMPARE-TWO-ITEMS.
+
+      *> ===============================================================
+      *> DISPLAY-RULE
+      *>
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DISPLAY-RULE.
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+
+       LINkAGE SECTION.
+       01  RULE-GRP-01.
+           05  FILLER.
+       COPY "rule" IN "05".
+
+       PROCEDURE DIVISION USING
+           BY REFERENCE RULE-GRP-01.
+
+           DISPLAY RULE-KEY ": " WITH NO ADVANCING
+           PERFORM VARYING RULE-AFTER-INDEX FROM 1 BY 1
+               UNTIL RULE-AFTER-INDEX > RULE-AFTER-SIZE
+               DISPLAY " " RULE-AFTER-ITEM(RULE-AFTER-INDEX)
+                   WITH NO ADVANCING
+           END-PERFORM
+           DISPLAY " "
+
+           GOBACK.
+       END PROGRAM DISPLAY-RULE.
