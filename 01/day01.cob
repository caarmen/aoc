@@ -4,7 +4,11 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO LS-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
+           SELECT FD-EXCEPTIONS ASSIGN TO LS-EXCEPTION-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-EXCEPTION-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD FD-DATA.
@@ -18,37 +22,85 @@
 
        01  F-DATA-RECORD             PIC X(100).
 
-       WORKING-STORAGE SECTION.
-       01 WS-DELIMITER               PIC X(3) VALUE "   ".
+       FD FD-EXCEPTIONS.
+       01  F-EXCEPTION-RECORD        PIC X(80).
+
        LOCAL-STORAGE SECTION.
        01 C-MAX-FILE-LENGTH          CONSTANT 1000.
+      *> Command-line arguments:
+      *> LS-FILE-PATH: path to the input extract.
+      *> LS-DELIMITER: optional field delimiter (defaults to three
+      *> spaces, matching the fixed-width extracts, when omitted).
+       01 LS-COMMAND-LINE            PIC X(106).
        01 LS-FILE-PATH               PIC X(100).
+       01 LS-DELIMITER               PIC X(3) VALUE "   ".
+       01 LS-DELIM-LEN               PIC 9(1) VALUE 3.
+       01 LS-EXCEPTION-FILE-PATH     PIC X(104).
        01 LS-FILE-LENGTH             PIC 9(4) VALUE 0.
        01 LS-TABLE-INDEX             PIC 9(4) VALUE 1.
        01 LS-DATA-TABLE-1 OCCURS 1 TO C-MAX-FILE-LENGTH TIMES
            DEPENDING ON LS-FILE-LENGTH.
            05 LS-DATA-ITEM-1         PIC 9(5) COMP.
+           05 LS-MATCH-COUNT-1       PIC 9(5) COMP VALUE 0.
        01 LS-DATA-TABLE-2 OCCURS 1 TO C-MAX-FILE-LENGTH TIMES
            DEPENDING ON LS-FILE-LENGTH
+           ASCENDING KEY IS LS-DATA-ITEM-2
            INDEXED BY LS-SEARCH-INDEX.
            05 LS-DATA-ITEM-2         PIC 9(5) COMP.
+       01 LS-MATCH-START             PIC 9(5) COMP.
+       01 LS-MATCH-END               PIC 9(5) COMP.
        01 LS-DIFFERENCE-ROW          PIC 9(5).
        01 LS-DIFFERENCE-ACC          PIC 9(10) VALUE 0.
        01 LS-SIMILARITY-ACC          PIC 9(10) VALUE 0.
+       01 LS-UNMATCHED-COUNT         PIC 9(5) VALUE 0.
+       01 LS-EXCEPTION-ID-DISPLAY    PIC Z(4)9.
+       01 LS-EXCEPTION-IDX-DISPLAY   PIC Z(3)9.
+       01 LS-DATA-STATUS             PIC X(2).
+       01 LS-EXCEPTION-STATUS        PIC X(2).
+       01 LS-RUN-START-TS            PIC X(21).
+       01 LS-RUN-END-TS              PIC X(21).
+       01 LS-ELAPSED-SECONDS         PIC 9(6).
+       01 LS-RUN-RESULT              PIC X(200).
        PROCEDURE DIVISION.
 
-      *> Read the file path from the command line arguments.
-       ACCEPT LS-FILE-PATH FROM COMMAND-LINE
+       MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
+
+      *> Read the file path, and optionally the field delimiter, from
+      *> the command line arguments. When the delimiter argument is
+      *> absent, keep the default of three spaces.
+       ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
+       UNSTRING LS-COMMAND-LINE DELIMITED BY " "
+           INTO LS-FILE-PATH LS-DELIMITER
+       IF LS-DELIMITER = SPACES
+           MOVE "   " TO LS-DELIMITER
+           MOVE 3 TO LS-DELIM-LEN
+       ELSE
+      *> UNSTRING's full declared LS-DELIMITER length is what gets
+      *> matched below when the delimiter is a data-name, so a
+      *> shorter delimiter (e.g. a single comma) needs reference
+      *> modification to its trimmed length, not the space-padded
+      *> field as a whole.
+           COMPUTE LS-DELIM-LEN = LENGTH OF FUNCTION TRIM(LS-DELIMITER)
+       END-IF
+       STRING FUNCTION TRIM(LS-FILE-PATH) DELIMITED BY SIZE
+           ".exceptions" DELIMITED BY SIZE
+           INTO LS-EXCEPTION-FILE-PATH
 
       *> Open the file and read the data into the tables.
        OPEN INPUT FD-DATA
+       IF LS-DATA-STATUS NOT = "00"
+           DISPLAY "DAY01: input file not found or unreadable: "
+               FUNCTION TRIM(LS-FILE-PATH)
+               " (status " LS-DATA-STATUS ")"
+           STOP RUN
+       END-IF
        PERFORM UNTIL EXIT
            READ FD-DATA INTO F-DATA-RECORD
                AT END
                    EXIT PERFORM
                NOT AT END
                    UNSTRING F-DATA-RECORD
-                       DELIMITED BY WS-DELIMITER
+                       DELIMITED BY LS-DELIMITER(1:LS-DELIM-LEN)
                        INTO LS-DATA-ITEM-1(LS-TABLE-INDEX)
                             LS-DATA-ITEM-2(LS-TABLE-INDEX)
                    END-UNSTRING
@@ -63,6 +115,13 @@
        SORT LS-DATA-TABLE-1 ON ASCENDING KEY LS-DATA-ITEM-1
        SORT LS-DATA-TABLE-2 ON ASCENDING KEY LS-DATA-ITEM-2
 
+       OPEN OUTPUT FD-EXCEPTIONS
+       IF LS-EXCEPTION-STATUS NOT = "00"
+           DISPLAY "DAY01: exception file could not be opened: "
+               FUNCTION TRIM(LS-EXCEPTION-FILE-PATH)
+               " (status " LS-EXCEPTION-STATUS ")"
+           STOP RUN
+       END-IF
        PERFORM VARYING LS-TABLE-INDEX FROM 1 BY 1
            UNTIL LS-TABLE-INDEX > LS-FILE-LENGTH
       *> Part 1: Calculate the absolute difference for each pair of
@@ -75,14 +134,86 @@
       *> Part 2: Calculate the number of times the item from the first
       *> table appears in the second table.
       *> The sum of these calculations is the similarity.
-               PERFORM VARYING LS-SEARCH-INDEX FROM 1 BY 1
-                   UNTIL LS-SEARCH-INDEX > LS-FILE-LENGTH
-                       IF LS-DATA-ITEM-1(LS-TABLE-INDEX) =
-                           LS-DATA-ITEM-2(LS-SEARCH-INDEX)
-                           COMPUTE LS-SIMILARITY-ACC = LS-SIMILARITY-ACC
-                               + LS-DATA-ITEM-1(LS-TABLE-INDEX)
-               END-PERFORM
+      *> LS-DATA-TABLE-2 is sorted ascending on LS-DATA-ITEM-2, so a
+      *> binary SEARCH ALL locates any one matching row directly;
+      *> every other row with the same value is then contiguous with
+      *> it, so we only need to widen outward from that one row to
+      *> count them all, rather than rescanning the whole table.
+               SET LS-SEARCH-INDEX TO 1
+               SEARCH ALL LS-DATA-TABLE-2
+                   AT END
+                       CONTINUE
+                   WHEN LS-DATA-ITEM-2(LS-SEARCH-INDEX) =
+                       LS-DATA-ITEM-1(LS-TABLE-INDEX)
+                       MOVE LS-SEARCH-INDEX TO LS-MATCH-START
+                       MOVE LS-SEARCH-INDEX TO LS-MATCH-END
+                       PERFORM UNTIL LS-MATCH-START = 1 OR
+                           LS-DATA-ITEM-2(LS-MATCH-START - 1) NOT =
+                               LS-DATA-ITEM-1(LS-TABLE-INDEX)
+                           COMPUTE LS-MATCH-START = LS-MATCH-START - 1
+                       END-PERFORM
+                       PERFORM UNTIL LS-MATCH-END = LS-FILE-LENGTH OR
+                           LS-DATA-ITEM-2(LS-MATCH-END + 1) NOT =
+                               LS-DATA-ITEM-1(LS-TABLE-INDEX)
+                           COMPUTE LS-MATCH-END = LS-MATCH-END + 1
+                       END-PERFORM
+                       COMPUTE LS-MATCH-COUNT-1(LS-TABLE-INDEX) =
+                           LS-MATCH-END - LS-MATCH-START + 1
+                       COMPUTE LS-SIMILARITY-ACC = LS-SIMILARITY-ACC
+                           + LS-DATA-ITEM-1(LS-TABLE-INDEX) *
+                             LS-MATCH-COUNT-1(LS-TABLE-INDEX)
+               END-SEARCH
+      *> Exception report: note every entry from the first table that
+      *> had zero matches in the second table, so a bad extract can be
+      *> traced back to the specific id that drove it.
+               IF LS-MATCH-COUNT-1(LS-TABLE-INDEX) = 0
+                   ADD 1 TO LS-UNMATCHED-COUNT
+                   MOVE LS-DATA-ITEM-1(LS-TABLE-INDEX)
+                       TO LS-EXCEPTION-ID-DISPLAY
+                   MOVE LS-TABLE-INDEX TO LS-EXCEPTION-IDX-DISPLAY
+                   STRING "UNMATCHED ID: "
+                       LS-EXCEPTION-ID-DISPLAY DELIMITED BY SIZE
+                       " (table index "  DELIMITED BY SIZE
+                       LS-EXCEPTION-IDX-DISPLAY DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                       INTO F-EXCEPTION-RECORD
+                   WRITE F-EXCEPTION-RECORD
+               END-IF
        END-PERFORM
+       CLOSE FD-EXCEPTIONS
        DISPLAY LS-DIFFERENCE-ACC
        DISPLAY LS-SIMILARITY-ACC
+       DISPLAY "Unmatched ids: " LS-UNMATCHED-COUNT
+           " (see " FUNCTION TRIM(LS-EXCEPTION-FILE-PATH) ")"
+
+      *> Shared audit line combining both totals with the input file
+      *> name and row count, so the nightly extract doesn't need the
+      *> two console outputs reconciled by hand.
+       DISPLAY "DAY01 AUDIT: file=" FUNCTION TRIM(LS-FILE-PATH)
+           " rows=" LS-FILE-LENGTH
+           " difference=" LS-DIFFERENCE-ACC
+           " similarity=" LS-SIMILARITY-ACC
+
+      *> Elapsed run time and the peak size reached in the row table,
+      *> so a growing extract gives advance warning before it nears
+      *> C-MAX-FILE-LENGTH, instead of abending on table overflow.
+       MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+       CALL "ELAPSED-SECONDS" USING
+           LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+       DISPLAY "DAY01: elapsed seconds=" LS-ELAPSED-SECONDS
+           " peak rows=" LS-FILE-LENGTH
+           " of " C-MAX-FILE-LENGTH
+
+       STRING "rows=" DELIMITED BY SIZE
+           LS-FILE-LENGTH DELIMITED BY SIZE
+           " difference=" DELIMITED BY SIZE
+           LS-DIFFERENCE-ACC DELIMITED BY SIZE
+           " similarity=" DELIMITED BY SIZE
+           LS-SIMILARITY-ACC DELIMITED BY SIZE
+           " unmatched=" DELIMITED BY SIZE
+           LS-UNMATCHED-COUNT DELIMITED BY SIZE
+           INTO LS-RUN-RESULT
+       CALL "WRITE-RUN-LOG" USING
+           "DAY01" LS-FILE-PATH LS-RUN-START-TS LS-RUN-END-TS
+           LS-RUN-RESULT
        .
