@@ -0,0 +1,8 @@
+       01  FREE-SPAN-GRP.
+           05  FREE-SPAN-SIZE                 PIC 9(6) COMP VALUE 0.
+           05  FREE-SPAN-TABLE OCCURS 1 TO 90000
+               DEPENDING ON FREE-SPAN-SIZE
+               ASCENDING KEY IS FS-START
+               INDEXED BY FS-IDX.
+           10  FS-START                       PIC 9(6) COMP.
+           10  FS-LENGTH                      PIC 9(6) COMP.
