@@ -11,9 +11,17 @@
        01  LS-FILE-PATH                          PIC X(20000).
        01  LS-PART                               PIC X(1).
        01  LS-CHECKSUM-TOTAL                     PIC 9(18) COMP VALUE 0.
+       01  LS-CHECKSUM-TOTAL-DISPLAY             PIC Z(17)9.
+       01  LS-FRAGMENTED-PERCENT-BEFORE          PIC 9(3)V9(2).
+       01  LS-FRAGMENTED-PERCENT-AFTER           PIC 9(3)V9(2).
+       01  LS-RUN-START-TS                       PIC X(21).
+       01  LS-RUN-END-TS                         PIC X(21).
+       01  LS-ELAPSED-SECONDS                    PIC 9(6).
+       01  LS-RUN-RESULT                         PIC X(100).
        COPY "disk-map" IN "09".
 
        PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
            ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
            UNSTRING LS-COMMAND-LINE
                DELIMITED BY " "
@@ -24,6 +32,12 @@
                BY REFERENCE LS-FILE-PATH
                BY REFERENCE DISK-MAP-GRP
 
+           CALL "CALCULATE-FRAGMENTATION" USING
+               BY REFERENCE DISK-MAP-GRP
+               BY REFERENCE LS-FRAGMENTED-PERCENT-BEFORE
+           DISPLAY "DAY09: fragmentation before defrag="
+               LS-FRAGMENTED-PERCENT-BEFORE "%"
+
            EVALUATE LS-PART
                WHEN "1"
                    CALL "DEFRAGMENT-DISK-1" USING
@@ -31,13 +45,36 @@
                WHEN "2"
                    CALL "DEFRAGMENT-DISK-2" USING
                        BY REFERENCE DISK-MAP-GRP
+               WHEN "3"
+                   CALL "DEFRAGMENT-DISK-3" USING
+                       BY REFERENCE DISK-MAP-GRP
            END-EVALUATE
 
+           CALL "CALCULATE-FRAGMENTATION" USING
+               BY REFERENCE DISK-MAP-GRP
+               BY REFERENCE LS-FRAGMENTED-PERCENT-AFTER
+           DISPLAY "DAY09: fragmentation after defrag="
+               LS-FRAGMENTED-PERCENT-AFTER "%"
+
            CALL "CALCULATE-CHECKSUM" USING
                BY REFERENCE DISK-MAP-GRP
                BY REFERENCE LS-CHECKSUM-TOTAL
 
            DISPLAY "checksum: " LS-CHECKSUM-TOTAL
+
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+           CALL "ELAPSED-SECONDS" USING
+               LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+           DISPLAY "DAY09: elapsed seconds=" LS-ELAPSED-SECONDS
+               " peak disk blocks=" DISK-MAP-SIZE
+
+           MOVE LS-CHECKSUM-TOTAL TO LS-CHECKSUM-TOTAL-DISPLAY
+           STRING "checksum=" DELIMITED BY SIZE
+               LS-CHECKSUM-TOTAL-DISPLAY DELIMITED BY SIZE
+               INTO LS-RUN-RESULT
+           CALL "WRITE-RUN-LOG" USING
+               "DAY09" LS-FILE-PATH LS-RUN-START-TS LS-RUN-END-TS
+               LS-RUN-RESULT
            .
        END PROGRAM DAY09.
 
@@ -50,7 +87,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO IN-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  FD-DATA.
@@ -65,6 +103,7 @@
        01  LS-CURRENT-INPUT                      PIC 9(1) COMP.
        01  LS-LINE-LENGTH                        PIC 9(5) COMP.
        01  LS-CURRENT-DISK-ENTRY-ID              PIC S9(6) COMP.
+       01  LS-DATA-STATUS                        PIC X(2).
        LINKAGE SECTION.
        01  IN-FILE-PATH                          PIC X(20000).
        COPY "disk-map" IN "09".
@@ -74,6 +113,11 @@
            BY REFERENCE DISK-MAP-GRP.
 
            OPEN INPUT FD-DATA
+           IF LS-DATA-STATUS NOT = "00"
+               DISPLAY "DAY09: ERROR OPENING " IN-FILE-PATH
+                   " STATUS=" LS-DATA-STATUS
+               STOP RUN
+           END-IF
            READ FD-DATA INTO F-FILE-RECORD
            MOVE F-FILE-RECORD TO LS-LINE
            CLOSE FD-DATA
@@ -158,6 +202,10 @@
 
       *> ===============================================================
       *> DEFRAGMENT-DISK-2
+      *> Builds a table of the free spans on the disk once up front
+      *> (BUILD-FREE-SPAN-TABLE), then finds each file's destination
+      *> by searching that table (FIND-FIRST-FREE-SPAN) instead of
+      *> rescanning every individual disk block for each file moved.
       *> ===============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEFRAGMENT-DISK-2.
@@ -168,16 +216,22 @@
 
        LOCAL-STORAGE SECTION.
        01  LS-FIRST-FREE-BLOCK-INDEX             PIC 9(6) COMP VALUE 0.
+       01  LS-FREE-SPAN-INDEX                    PIC 9(6) COMP VALUE 0.
        01  LS-FILE-BLOCK-PTR                     PIC 9(6) COMP.
        01  LS-FILE-START-PTR                     PIC 9(6) COMP.
        01  LS-FILE-END-PTR                       PIC 9(6) COMP.
        01  LS-FILE-LENGTH                        PIC 9(6) COMP.
+       COPY "free-span" IN "09".
 
        LINKAGE SECTION.
        COPY "disk-map" IN "09".
        PROCEDURE DIVISION USING
            BY REFERENCE DISK-MAP-GRP.
 
+           CALL "BUILD-FREE-SPAN-TABLE" USING
+               BY REFERENCE DISK-MAP-GRP
+               BY REFERENCE FREE-SPAN-GRP
+
            SET LS-FILE-START-PTR TO DISK-MAP-SIZE
            SET LS-FILE-END-PTR TO DISK-MAP-SIZE
            COMPUTE LS-FILE-BLOCK-PTR = DISK-MAP-SIZE - 1
@@ -198,10 +252,11 @@
                        LS-FILE-START-PTR + 1
 
                    CALL "FIND-FIRST-FREE-SPAN" USING
-                       BY REFERENCE DISK-MAP-GRP
+                       BY REFERENCE FREE-SPAN-GRP
                        BY REFERENCE LS-FILE-LENGTH
                        BY REFERENCE LS-FILE-START-PTR
                        BY REFERENCE LS-FIRST-FREE-BLOCK-INDEX
+                       BY REFERENCE LS-FREE-SPAN-INDEX
                    IF LS-FIRST-FREE-BLOCK-INDEX > 0
                        AND LS-FIRST-FREE-BLOCK-INDEX < LS-FILE-START-PTR
                    THEN
@@ -210,6 +265,19 @@
                            BY REFERENCE LS-FILE-START-PTR
                            BY REFERENCE LS-FIRST-FREE-BLOCK-INDEX
                            BY REFERENCE LS-FILE-LENGTH
+      *> The matched span is consumed from its own start, so shrink
+      *> it in place (or empty it out, if the file filled it exactly)
+      *> rather than rebuilding the whole free-span table.
+                       IF FS-LENGTH(LS-FREE-SPAN-INDEX) = LS-FILE-LENGTH
+                           SET FS-LENGTH(LS-FREE-SPAN-INDEX) TO 0
+                       ELSE
+                           COMPUTE FS-START(LS-FREE-SPAN-INDEX) =
+                               FS-START(LS-FREE-SPAN-INDEX) +
+                               LS-FILE-LENGTH
+                           COMPUTE FS-LENGTH(LS-FREE-SPAN-INDEX) =
+                               FS-LENGTH(LS-FREE-SPAN-INDEX) -
+                               LS-FILE-LENGTH
+                       END-IF
                    END-IF
       *> Compute the file length
                END-IF
@@ -225,8 +293,135 @@
            GOBACK.
        END PROGRAM DEFRAGMENT-DISK-2.
 
+      *> ===============================================================
+      *> BUILD-FREE-SPAN-TABLE
+      *> Scans the disk map once, left to right, and records every
+      *> contiguous run of free blocks as one entry in FREE-SPAN-GRP.
+      *> The entries come out already in ascending order of FS-START,
+      *> so the table never needs sorting.
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUILD-FREE-SPAN-TABLE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "constants" IN "09".
+
+       LOCAL-STORAGE SECTION.
+       01  LS-SCAN-PTR                          PIC 9(6) COMP.
+
+       LINKAGE SECTION.
+       COPY "disk-map" IN "09".
+       COPY "free-span" IN "09".
+
+       PROCEDURE DIVISION USING
+           BY REFERENCE DISK-MAP-GRP
+           BY REFERENCE FREE-SPAN-GRP.
+
+           SET FREE-SPAN-SIZE TO 0
+           SET LS-SCAN-PTR TO 1
+           PERFORM UNTIL LS-SCAN-PTR > DISK-MAP-SIZE
+               IF DISK-ENTRY(LS-SCAN-PTR) = C-FREE
+               THEN
+                   ADD 1 TO FREE-SPAN-SIZE
+                   SET FS-START(FREE-SPAN-SIZE) TO LS-SCAN-PTR
+                   SET FS-LENGTH(FREE-SPAN-SIZE) TO 0
+                   PERFORM UNTIL LS-SCAN-PTR > DISK-MAP-SIZE
+                       OR DISK-ENTRY(LS-SCAN-PTR) NOT = C-FREE
+                       ADD 1 TO FS-LENGTH(FREE-SPAN-SIZE)
+                       ADD 1 TO LS-SCAN-PTR
+                   END-PERFORM
+               ELSE
+                   ADD 1 TO LS-SCAN-PTR
+               END-IF
+           END-PERFORM
+
+           GOBACK.
+       END PROGRAM BUILD-FREE-SPAN-TABLE.
+
+      *> ===============================================================
+      *> DEFRAGMENT-DISK-3
+      *> Same whole-file compaction as DEFRAGMENT-DISK-2, but each file
+      *> is moved into the smallest free span it fits in (best-fit)
+      *> rather than the leftmost one it fits in (first-fit).
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEFRAGMENT-DISK-3.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "constants" IN "09".
+
+       LOCAL-STORAGE SECTION.
+       01  LS-FIRST-FREE-BLOCK-INDEX             PIC 9(6) COMP VALUE 0.
+       01  LS-FILE-BLOCK-PTR                     PIC 9(6) COMP.
+       01  LS-FILE-START-PTR                     PIC 9(6) COMP.
+       01  LS-FILE-END-PTR                       PIC 9(6) COMP.
+       01  LS-FILE-LENGTH                        PIC 9(6) COMP.
+
+       LINKAGE SECTION.
+       COPY "disk-map" IN "09".
+       PROCEDURE DIVISION USING
+           BY REFERENCE DISK-MAP-GRP.
+
+           SET LS-FILE-START-PTR TO DISK-MAP-SIZE
+           SET LS-FILE-END-PTR TO DISK-MAP-SIZE
+           COMPUTE LS-FILE-BLOCK-PTR = DISK-MAP-SIZE - 1
+           PERFORM UNTIL EXIT
+      *> Go to the beginning of the rightmost file
+               PERFORM UNTIL LS-FILE-START-PTR < 1
+                   IF DISK-ENTRY(LS-FILE-START-PTR) NOT =
+                       DISK-ENTRY(LS-FILE-START-PTR - 1)
+                   THEN
+                       EXIT PERFORM
+                   ELSE
+                       ADD -1 TO LS-FILE-START-PTR
+                   END-IF
+               END-PERFORM
+               IF DISK-ENTRY(LS-FILE-START-PTR) NOT = C-FREE
+               THEN
+                   COMPUTE LS-FILE-LENGTH = LS-FILE-END-PTR -
+                       LS-FILE-START-PTR + 1
+
+                   CALL "FIND-BEST-FREE-SPAN" USING
+                       BY REFERENCE DISK-MAP-GRP
+                       BY REFERENCE LS-FILE-LENGTH
+                       BY REFERENCE LS-FILE-START-PTR
+                       BY REFERENCE LS-FIRST-FREE-BLOCK-INDEX
+                   IF LS-FIRST-FREE-BLOCK-INDEX > 0
+                       AND LS-FIRST-FREE-BLOCK-INDEX < LS-FILE-START-PTR
+                   THEN
+                       CALL "MOVE-FILE" USING
+                           BY REFERENCE DISK-MAP-GRP
+                           BY REFERENCE LS-FILE-START-PTR
+                           BY REFERENCE LS-FIRST-FREE-BLOCK-INDEX
+                           BY REFERENCE LS-FILE-LENGTH
+                   END-IF
+      *> Compute the file length
+               END-IF
+               ADD -1 TO LS-FILE-START-PTR
+               SET LS-FILE-END-PTR TO LS-FILE-START-PTR
+      *> We reached the beginning of the disk map, exit.
+               IF LS-FILE-START-PTR < 1
+               THEN
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           GOBACK.
+       END PROGRAM DEFRAGMENT-DISK-3.
+
       *> ===============================================================
       *> FIND-FIRST-FREE-SPAN
+      *> Searches the free-span table (built once by
+      *> BUILD-FREE-SPAN-TABLE and kept up to date by the caller) for
+      *> the leftmost span, below IN-MAX-PTR, that is still long
+      *> enough to hold IN-SPAN-LENGTH blocks. Each table entry is
+      *> already a verified run of contiguous free blocks, so this
+      *> replaces the old block-by-block outer scan plus its nested
+      *> per-candidate verification loop with one pass over the much
+      *> smaller span table, returning the matched entry's index so
+      *> the caller can shrink it in place.
       *> ===============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIND-FIRST-FREE-SPAN.
@@ -236,8 +431,55 @@
        WORKING-STORAGE SECTION.
        COPY "constants" IN "09".
 
+       LINKAGE SECTION.
+       COPY "free-span" IN "09".
+       01  IN-SPAN-LENGTH                        PIC 9(6) COMP.
+       01  IN-MAX-PTR                            PIC 9(6) COMP.
+       01  OUT-FIRST-FREE-INDEX                  PIC 9(6) COMP VALUE 0.
+       01  OUT-SPAN-IDX                          PIC 9(6) COMP VALUE 0.
+
+       PROCEDURE DIVISION USING
+           BY REFERENCE FREE-SPAN-GRP
+           BY REFERENCE IN-SPAN-LENGTH
+           BY REFERENCE IN-MAX-PTR
+           BY REFERENCE OUT-FIRST-FREE-INDEX
+           BY REFERENCE OUT-SPAN-IDX.
+
+           SET OUT-FIRST-FREE-INDEX TO 0
+           SET OUT-SPAN-IDX TO 0
+           SET FS-IDX TO 1
+           SEARCH FREE-SPAN-TABLE
+               AT END
+                   CONTINUE
+               WHEN FS-START(FS-IDX) < IN-MAX-PTR
+                   AND FS-LENGTH(FS-IDX) >= IN-SPAN-LENGTH
+                   SET OUT-FIRST-FREE-INDEX TO FS-START(FS-IDX)
+                   SET OUT-SPAN-IDX TO FS-IDX
+           END-SEARCH
+
+           GOBACK.
+       END PROGRAM FIND-FIRST-FREE-SPAN.
+
+      *> ===============================================================
+      *> FIND-BEST-FREE-SPAN
+      *> Scans every free span up to IN-MAX-PTR and returns the start
+      *> of the smallest one that is still big enough to hold
+      *> IN-SPAN-LENGTH blocks, rather than the first one found.
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIND-BEST-FREE-SPAN.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       COPY "constants" IN "09".
+
        LOCAL-STORAGE SECTION.
-       01  LS-FILE-BLOCK-PTR                     PIC 9(6) COMP.
+       01  LS-SCAN-PTR                          PIC 9(6) COMP.
+       01  LS-SPAN-START                        PIC 9(6) COMP.
+       01  LS-SPAN-LENGTH                       PIC 9(6) COMP.
+       01  LS-BEST-START                        PIC 9(6) COMP VALUE 0.
+       01  LS-BEST-LENGTH                       PIC 9(6) COMP VALUE 0.
 
        LINKAGE SECTION.
        COPY "disk-map" IN "09".
@@ -251,35 +493,34 @@
            BY REFERENCE IN-MAX-PTR
            BY REFERENCE OUT-FIRST-FREE-INDEX.
 
-           SET OUT-FIRST-FREE-INDEX TO 0
-           PERFORM VARYING OUT-FIRST-FREE-INDEX FROM 1 BY 1
-               UNTIL OUT-FIRST-FREE-INDEX > IN-MAX-PTR
-               IF DISK-ENTRY(OUT-FIRST-FREE-INDEX) = C-FREE
+           SET LS-BEST-START TO 0
+           SET LS-BEST-LENGTH TO 0
+           SET LS-SCAN-PTR TO 1
+           PERFORM UNTIL LS-SCAN-PTR > IN-MAX-PTR
+               IF DISK-ENTRY(LS-SCAN-PTR) = C-FREE
                THEN
-                   SET LS-FILE-BLOCK-PTR TO OUT-FIRST-FREE-INDEX
-                   PERFORM VARYING LS-FILE-BLOCK-PTR FROM
-                       OUT-FIRST-FREE-INDEX BY 1 UNTIL
-                       LS-FILE-BLOCK-PTR - OUT-FIRST-FREE-INDEX + 1 =
-                       IN-SPAN-LENGTH
-
-                       IF DISK-ENTRY(LS-FILE-BLOCK-PTR) NOT = C-FREE
-                           EXIT PERFORM
-                       END-IF
+                   SET LS-SPAN-START TO LS-SCAN-PTR
+                   SET LS-SPAN-LENGTH TO 0
+                   PERFORM UNTIL LS-SCAN-PTR > IN-MAX-PTR
+                       OR DISK-ENTRY(LS-SCAN-PTR) NOT = C-FREE
+                       ADD 1 TO LS-SPAN-LENGTH
+                       ADD 1 TO LS-SCAN-PTR
                    END-PERFORM
-                   IF  DISK-ENTRY(LS-FILE-BLOCK-PTR) = C-FREE AND
-                       LS-FILE-BLOCK-PTR - OUT-FIRST-FREE-INDEX + 1 =
-                       IN-SPAN-LENGTH
+                   IF LS-SPAN-LENGTH >= IN-SPAN-LENGTH
+                       AND (LS-BEST-LENGTH = 0 OR
+                       LS-SPAN-LENGTH < LS-BEST-LENGTH)
                    THEN
-                       GOBACK
+                       SET LS-BEST-LENGTH TO LS-SPAN-LENGTH
+                       SET LS-BEST-START TO LS-SPAN-START
                    END-IF
-
+               ELSE
+                   ADD 1 TO LS-SCAN-PTR
                END-IF
            END-PERFORM
-           SET OUT-FIRST-FREE-INDEX TO 0
-
+           SET OUT-FIRST-FREE-INDEX TO LS-BEST-START
 
            GOBACK.
-       END PROGRAM FIND-FIRST-FREE-SPAN.
+       END PROGRAM FIND-BEST-FREE-SPAN.
 
       *> ===============================================================
       *> MOVE-FILE.
@@ -351,3 +592,54 @@
            GOBACK.
        END PROGRAM CALCULATE-CHECKSUM.
 
+      *> ===============================================================
+      *> CALCULATE-FRAGMENTATION
+      *> Reports what percentage of the disk, up to the last used
+      *> block, is still free after a defragmentation pass. Best-fit
+      *> compaction (DEFRAGMENT-DISK-3) can still leave free blocks
+      *> stranded between files when no remaining file fits a gap, so
+      *> the scanned range isn't always fully packed.
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULATE-FRAGMENTATION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       COPY "constants" IN "09".
+
+       LOCAL-STORAGE SECTION.
+       01  LS-LAST-USED-PTR                      PIC 9(6) COMP VALUE 0.
+       01  LS-FREE-COUNT                         PIC 9(6) COMP VALUE 0.
+
+       LINKAGE SECTION.
+       COPY "disk-map" IN "09".
+       01  OUT-FRAGMENTED-PERCENT                PIC 9(3)V9(2).
+
+       PROCEDURE DIVISION USING
+           BY REFERENCE DISK-MAP-GRP
+           BY REFERENCE OUT-FRAGMENTED-PERCENT.
+
+           PERFORM VARYING DISK-INDEX FROM 1 BY 1
+               UNTIL DISK-INDEX > DISK-MAP-SIZE
+               IF DISK-ENTRY(DISK-INDEX) NOT = C-FREE
+                   SET LS-LAST-USED-PTR TO DISK-INDEX
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING DISK-INDEX FROM 1 BY 1
+               UNTIL DISK-INDEX > LS-LAST-USED-PTR
+               IF DISK-ENTRY(DISK-INDEX) = C-FREE
+                   ADD 1 TO LS-FREE-COUNT
+               END-IF
+           END-PERFORM
+
+           IF LS-LAST-USED-PTR > 0
+               COMPUTE OUT-FRAGMENTED-PERCENT ROUNDED =
+                   LS-FREE-COUNT * 100 / LS-LAST-USED-PTR
+           ELSE
+               MOVE 0 TO OUT-FRAGMENTED-PERCENT
+           END-IF
+           GOBACK.
+       END PROGRAM CALCULATE-FRAGMENTATION.
+
