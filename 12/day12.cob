@@ -4,20 +4,35 @@
        DATA DIVISION.
 
        LOCAL-STORAGE SECTION.
+       01  LS-COMMAND-LINE           PIC X(40).
        01  LS-FILE-PATH              PIC X(30).
+       01  LS-EXPECTED-COUNT         PIC 9(4) VALUE 0.
        COPY "plot" IN "12".
        01  LS-AREA                   PIC 9(8) COMP.
        01  LS-PERIMETER              PIC 9(8) COMP.
        01  LS-PRICE                  PIC 9(15) COMP.
+       01  LS-PRICE-DISPLAY          PIC Z(14)9.
+       01  LS-RUN-START-TS           PIC X(21).
+       01  LS-RUN-END-TS             PIC X(21).
+       01  LS-ELAPSED-SECONDS        PIC 9(6).
+       01  LS-RUN-RESULT             PIC X(100).
 
        PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
 
-           ACCEPT LS-FILE-PATH FROM COMMAND-LINE
+      *> An optional trailing token gives the expected number of grid
+      *> rows, for PARSE-FILE's control-total reconciliation check;
+      *> left zero (no check performed) when not supplied.
+           ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
+           UNSTRING LS-COMMAND-LINE DELIMITED BY " "
+               INTO LS-FILE-PATH LS-EXPECTED-COUNT
+           END-UNSTRING
 
            CALL "PARSE-FILE" USING
                BY REFERENCE LS-FILE-PATH
                PLOT-GRP
                REGION-GRP
+               LS-EXPECTED-COUNT
 
            CALL "DISPLAY-PLOT" USING
                BY REFERENCE PLOT-GRP
@@ -25,8 +40,23 @@
 
            CALL "CALCULATE-PRICE" USING
                BY REFERENCE PLOT-GRP
+               LS-FILE-PATH
                LS-PRICE
            DISPLAY "Total price: " LS-PRICE
+
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+           CALL "ELAPSED-SECONDS" USING
+               LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+           DISPLAY "DAY12: elapsed seconds=" LS-ELAPSED-SECONDS
+               " peak plot rows=" PLOT-SIZE
+
+           MOVE LS-PRICE TO LS-PRICE-DISPLAY
+           STRING "price=" DELIMITED BY SIZE
+               LS-PRICE-DISPLAY DELIMITED BY SIZE
+               INTO LS-RUN-RESULT
+           CALL "WRITE-RUN-LOG" USING
+               "DAY12" LS-FILE-PATH LS-RUN-START-TS LS-RUN-END-TS
+               LS-RUN-RESULT
            .
        END PROGRAM DAY12.
 
@@ -40,7 +70,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO IN-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -50,17 +81,25 @@
        LOCAL-STORAGE SECTION.
        01  LS-LINE                   PIC X(140).
        01  LS-REGION                 PIC X(1).
+       01  LS-DATA-STATUS            PIC X(2).
 
        LINKAGE SECTION.
        01  IN-FILE-PATH              PIC X(30).
        COPY "plot" IN "12".
+       01  IN-EXPECTED-COUNT         PIC 9(4).
 
        PROCEDURE DIVISION USING
            BY REFERENCE IN-FILE-PATH
            PLOT-GRP
-           REGION-GRP.
+           REGION-GRP
+           IN-EXPECTED-COUNT.
 
            OPEN INPUT FD-DATA
+           IF LS-DATA-STATUS NOT = "00"
+               DISPLAY "DAY12: ERROR OPENING " IN-FILE-PATH
+                   " STATUS=" LS-DATA-STATUS
+               STOP RUN
+           END-IF
            SET PLOT-ROW-INDEX TO 0
            PERFORM UNTIL EXIT
                READ FD-DATA INTO F-FILE-RECORD
@@ -94,6 +133,12 @@
            SORT REGIONS
            CLOSE FD-DATA
 
+           IF IN-EXPECTED-COUNT > 0 AND
+               IN-EXPECTED-COUNT NOT = PLOT-ROW-INDEX
+               DISPLAY "DAY12: RECONCILIATION BREAK - EXPECTED "
+                   IN-EXPECTED-COUNT " ROWS, PARSED "
+                   PLOT-ROW-INDEX
+           END-IF
            .
        END PROGRAM PARSE-FILE.
 
@@ -145,8 +190,17 @@
        REPOSITORY.
            FUNCTION PUSH-TO-STACK
            FUNCTION POP-STACK.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-REGIONS ASSIGN TO LS-REGIONS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-REGIONS-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  FD-REGIONS.
+       01  F-REGIONS-RECORD        PIC X(100).
+
        LOCAL-STORAGE SECTION.
        COPY "stack" IN "12".
        01  LS-ROW                  PIC 9(3) VALUE 0.
@@ -162,15 +216,37 @@
        01  LS-PERIMETER            PIC 9(8) COMP VALUE 0.
        01  LS-SIDES                PIC 9(8) COMP VALUE 0.
        01  LS-SIDE-ALREADY-COUNTED PIC 9(1).
+       01  LS-REGIONS-PATH         PIC X(40).
+       01  LS-REGIONS-STATUS       PIC X(2).
+       01  LS-REGION-SEQ           PIC 9(5) COMP VALUE 0.
+       01  LS-REGION-SEQ-DISPLAY   PIC Z(4)9.
+       01  LS-REGION-PRICE         PIC 9(15) COMP.
+       01  LS-AREA-DISPLAY         PIC Z(7)9.
+       01  LS-PERIMETER-DISPLAY    PIC Z(7)9.
+       01  LS-SIDES-DISPLAY        PIC Z(7)9.
+       01  LS-REGION-PRICE-DISPLAY PIC Z(14)9.
+       01  LS-REGIONS-LINE         PIC X(100).
 
        LINKAGE SECTION.
        COPY "plot" IN "12".
+       01  IN-FILE-PATH            PIC X(30).
        01  OUT-PRICE               PIC 9(15) COMP.
 
        PROCEDURE DIVISION USING
            BY REFERENCE PLOT-GRP
+           IN-FILE-PATH
            OUT-PRICE.
 
+           STRING FUNCTION TRIM(IN-FILE-PATH) DELIMITED BY SIZE
+               ".regions" DELIMITED BY SIZE
+               INTO LS-REGIONS-PATH
+           OPEN OUTPUT FD-REGIONS
+           IF LS-REGIONS-STATUS NOT = "00"
+               DISPLAY "DAY12: ERROR OPENING " LS-REGIONS-PATH
+                   " STATUS=" LS-REGIONS-STATUS
+               STOP RUN
+           END-IF
+
            SET OUT-PRICE TO 0
            SET LS-PERIMETER TO 0
            SET LS-SIDES TO 0
@@ -188,8 +264,25 @@
                    )
       *> Nothing in the stack, see if there are any unvisited cells
                IF LS-POP-RESULT = 1
-                   COMPUTE OUT-PRICE = OUT-PRICE +
-                       LS-AREA * LS-SIDES
+                   IF LS-AREA > 0
+                       COMPUTE LS-REGION-PRICE = LS-AREA * LS-SIDES
+                       ADD LS-REGION-PRICE TO OUT-PRICE
+                       ADD 1 TO LS-REGION-SEQ
+                       MOVE LS-REGION-SEQ TO LS-REGION-SEQ-DISPLAY
+                       MOVE LS-AREA TO LS-AREA-DISPLAY
+                       MOVE LS-PERIMETER TO LS-PERIMETER-DISPLAY
+                       MOVE LS-SIDES TO LS-SIDES-DISPLAY
+                       MOVE LS-REGION-PRICE TO
+                           LS-REGION-PRICE-DISPLAY
+                       STRING "REGION " LS-REGION-SEQ-DISPLAY
+                           " (" LS-REGION ") AREA " LS-AREA-DISPLAY
+                           " PERIMETER " LS-PERIMETER-DISPLAY
+                           " SIDES " LS-SIDES-DISPLAY
+                           " PRICE " LS-REGION-PRICE-DISPLAY
+                           DELIMITED BY SIZE
+                           INTO LS-REGIONS-LINE
+                       WRITE F-REGIONS-RECORD FROM LS-REGIONS-LINE
+                   END-IF
                    SET LS-AREA TO 0
                    SET LS-PERIMETER TO 0
                    SET LS-SIDES TO 0
@@ -531,7 +624,7 @@
                END-IF
            END-PERFORM
 
-
+           CLOSE FD-REGIONS
            GOBACK.
        END PROGRAM CALCULATE-PRICE.
 
