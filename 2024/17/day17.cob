@@ -22,8 +22,19 @@
 
        DATA DIVISION.
 
+       WORKING-STORAGE SECTION.
+      *> Write a checkpoint of the queue and best candidate found so
+      *> far after this many candidates are dequeued, so a long
+      *> search can be restarted without losing its progress.
+       01  C-CHECKPOINT-INTERVAL          CONSTANT 500.
+
        LOCAL-STORAGE SECTION.
+       01  LS-COMMAND-LINE                PIC X(60).
        01  LS-FILE-PATH                   PIC X(30).
+       01  LS-RESTART-FLAG                PIC X(7) VALUE SPACE.
+       01  LS-CHECKPOINT-PATH              PIC X(40).
+       01  LS-CHECKPOINT-COUNT            PIC 9(7) COMP VALUE 0.
+       01  LS-BEST-OCTAL-STRING           PIC X(50) VALUE SPACE.
        01  LS-INIT-REG-A                  PIC 9(18) COMP VALUE 0.
        01  LS-INIT-REG-B                  PIC 9(16) COMP.
        01  LS-INIT-REG-C                  PIC 9(16) COMP.
@@ -38,23 +49,54 @@
 
        PROCEDURE DIVISION.
 
-           ACCEPT LS-FILE-PATH FROM COMMAND-LINE
+           ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
+           UNSTRING LS-COMMAND-LINE
+               DELIMITED BY " "
+               INTO LS-FILE-PATH LS-RESTART-FLAG
+           END-UNSTRING
+
+           STRING FUNCTION TRIM(LS-FILE-PATH) DELIMITED BY SIZE
+               ".checkpoint" DELIMITED BY SIZE
+               INTO LS-CHECKPOINT-PATH
 
            CALL "PARSE-FILE" USING
                BY REFERENCE LS-FILE-PATH
                PROG-GRP
-           SET LS-OCTAL-STRING TO SPACE
-           SET LS-INIT-REG-A TO 0
-           CALL "ENQUEUE" USING
-               QUEUE-GRP
-               LS-OCTAL-STRING
 
+      *> A "RESTART" second command-line token reloads the candidate
+      *> queue and best match found so far from the checkpoint file
+      *> left behind by an earlier, interrupted run, instead of
+      *> starting the register-A search over from scratch.
+           IF LS-RESTART-FLAG = "RESTART"
+               CALL "READ-CHECKPOINT" USING
+                   LS-CHECKPOINT-PATH
+                   QUEUE-GRP
+                   LS-BEST-OCTAL-STRING
+               DISPLAY "DAY17: restarted from checkpoint, queue size="
+                   QUEUE-SIZE " best=" FUNCTION TRIM(
+                   LS-BEST-OCTAL-STRING)
+           ELSE
+               SET LS-OCTAL-STRING TO SPACE
+               SET LS-INIT-REG-A TO 0
+               CALL "ENQUEUE" USING
+                   QUEUE-GRP
+                   LS-OCTAL-STRING
+           END-IF
 
            PERFORM UNTIL QUEUE-SIZE = 0 OR LS-PROGRAM-RESULT = 0
                CALL "DEQUEUE" USING
                    QUEUE-GRP
                    LS-OCTAL-STRING
 
+               ADD 1 TO LS-CHECKPOINT-COUNT
+               IF FUNCTION MOD(LS-CHECKPOINT-COUNT,
+                   C-CHECKPOINT-INTERVAL) = 0
+                   CALL "WRITE-CHECKPOINT" USING
+                       LS-CHECKPOINT-PATH
+                       LS-BEST-OCTAL-STRING
+                       QUEUE-GRP
+               END-IF
+
       *> Inspiration: https://www.youtube.com/watch?v=QpvAyg1RIYI
       *> Append a 0 digit to our octal string.
       *> Example: if it is 5362, we set it to 53620.
@@ -107,6 +149,10 @@
                        CALL "ENQUEUE" USING
                            QUEUE-GRP
                            LS-OCTAL-STRING
+                       IF LENGTH OF FUNCTION TRIM(LS-OCTAL-STRING) >
+                           LENGTH OF FUNCTION TRIM(LS-BEST-OCTAL-STRING)
+                           MOVE LS-OCTAL-STRING TO LS-BEST-OCTAL-STRING
+                       END-IF
                    END-IF
 
                END-PERFORM
@@ -482,3 +528,154 @@
            MOVE 0 TO RETURN-CODE
            GOBACK.
        END PROGRAM DEQUEUE.
+
+      *> ===============================================================
+      *> WRITE-CHECKPOINT.
+      *> Saves the best candidate found so far and every octal string
+      *> currently queued to the checkpoint file, so the search can
+      *> be resumed later with READ-CHECKPOINT instead of starting
+      *> over. The queue itself is left unchanged: every entry that
+      *> is dequeued to be written out is enqueued again before this
+      *> returns.
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITE-CHECKPOINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-CHECKPOINT ASSIGN TO IN-CHECKPOINT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FD-CHECKPOINT.
+       01  F-CHECKPOINT-RECORD            PIC X(56).
+
+       LOCAL-STORAGE SECTION.
+       01  LS-CHECKPOINT-STATUS           PIC X(2).
+       01  LS-CHECKPOINT-LINE             PIC X(56).
+       01  LS-ORIGINAL-SIZE               PIC 9(5).
+       01  LS-SAVED-COUNT                 PIC 9(5).
+       01  LS-SAVED-VALUE                 PIC X(50).
+       01  LS-SAVED-VALUES OCCURS 999 TIMES PIC X(50).
+
+       LINKAGE SECTION.
+       01  IN-CHECKPOINT-PATH             PIC X(40).
+       01  IN-BEST-OCTAL-STRING           PIC X(50).
+       COPY "queue" IN "17".
+
+       PROCEDURE DIVISION USING
+           BY REFERENCE IN-CHECKPOINT-PATH
+           BY REFERENCE IN-BEST-OCTAL-STRING
+           BY REFERENCE QUEUE-GRP.
+
+           OPEN OUTPUT FD-CHECKPOINT
+           IF LS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "DAY17: ERROR OPENING " IN-CHECKPOINT-PATH
+                   " STATUS=" LS-CHECKPOINT-STATUS
+               GOBACK
+           END-IF
+
+           STRING "BEST:" DELIMITED BY SIZE
+               FUNCTION TRIM(IN-BEST-OCTAL-STRING) DELIMITED BY SIZE
+               INTO LS-CHECKPOINT-LINE
+           WRITE F-CHECKPOINT-RECORD FROM LS-CHECKPOINT-LINE
+
+           SET LS-ORIGINAL-SIZE TO QUEUE-SIZE
+           PERFORM VARYING LS-SAVED-COUNT FROM 1 BY 1
+               UNTIL LS-SAVED-COUNT > LS-ORIGINAL-SIZE
+               CALL "DEQUEUE" USING
+                   QUEUE-GRP
+                   LS-SAVED-VALUE
+               MOVE LS-SAVED-VALUE TO LS-SAVED-VALUES(LS-SAVED-COUNT)
+               STRING "QUEUE:" DELIMITED BY SIZE
+                   FUNCTION TRIM(LS-SAVED-VALUE) DELIMITED BY SIZE
+                   INTO LS-CHECKPOINT-LINE
+               WRITE F-CHECKPOINT-RECORD FROM LS-CHECKPOINT-LINE
+           END-PERFORM
+
+           PERFORM VARYING LS-SAVED-COUNT FROM 1 BY 1
+               UNTIL LS-SAVED-COUNT > LS-ORIGINAL-SIZE
+               CALL "ENQUEUE" USING
+                   QUEUE-GRP
+                   LS-SAVED-VALUES(LS-SAVED-COUNT)
+           END-PERFORM
+
+           CLOSE FD-CHECKPOINT
+           GOBACK.
+       END PROGRAM WRITE-CHECKPOINT.
+
+      *> ===============================================================
+      *> READ-CHECKPOINT.
+      *> Rebuilds the candidate queue and best candidate found so far
+      *> from a checkpoint file written earlier by WRITE-CHECKPOINT.
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. READ-CHECKPOINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-CHECKPOINT ASSIGN TO IN-CHECKPOINT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FD-CHECKPOINT.
+       01  F-CHECKPOINT-RECORD            PIC X(56).
+
+       LOCAL-STORAGE SECTION.
+       01  LS-CHECKPOINT-STATUS           PIC X(2).
+       01  LS-CHECKPOINT-LINE             PIC X(56).
+       01  LS-LINE-TAG                    PIC X(6).
+       01  LS-LINE-VALUE                  PIC X(50).
+
+       LINKAGE SECTION.
+       01  IN-CHECKPOINT-PATH             PIC X(40).
+       COPY "queue" IN "17".
+       01  OUT-BEST-OCTAL-STRING          PIC X(50).
+
+       PROCEDURE DIVISION USING
+           BY REFERENCE IN-CHECKPOINT-PATH
+           BY REFERENCE QUEUE-GRP
+           BY REFERENCE OUT-BEST-OCTAL-STRING.
+
+           SET QUEUE-SIZE TO 0
+           SET QUEUE-HEAD TO 1
+           SET QUEUE-TAIL TO 0
+           SET OUT-BEST-OCTAL-STRING TO SPACE
+
+           OPEN INPUT FD-CHECKPOINT
+           IF LS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "DAY17: ERROR OPENING " IN-CHECKPOINT-PATH
+                   " STATUS=" LS-CHECKPOINT-STATUS
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL EXIT
+               READ FD-CHECKPOINT INTO F-CHECKPOINT-RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE F-CHECKPOINT-RECORD TO LS-CHECKPOINT-LINE
+                       UNSTRING LS-CHECKPOINT-LINE
+                           DELIMITED BY ":"
+                           INTO LS-LINE-TAG LS-LINE-VALUE
+                       END-UNSTRING
+                       EVALUATE FUNCTION TRIM(LS-LINE-TAG)
+                           WHEN "BEST"
+                               MOVE LS-LINE-VALUE TO
+                                   OUT-BEST-OCTAL-STRING
+                           WHEN "QUEUE"
+                               CALL "ENQUEUE" USING
+                                   QUEUE-GRP
+                                   LS-LINE-VALUE
+                       END-EVALUATE
+           END-PERFORM
+           CLOSE FD-CHECKPOINT
+
+           GOBACK.
+       END PROGRAM READ-CHECKPOINT.
