@@ -0,0 +1,26 @@
+      *> =================================================================
+      *> Copyright 2025 - Present, Carmen Alvarez
+      *>
+      *> This file is part of Advent of code - @caarmen.
+      *>
+      *> Advent of code - @caarmen is free software: you can redistribute
+      *> it and/or modify it under the terms of the GNU General Public
+      *> License as published by the Free Software Foundation, either
+      *> version 3 of the License, or (at your option) any later version.
+      *>
+      *> Advent of code - @caarmen is distributed in the hope that it will
+      *> be useful, but WITHOUT ANY WARRANTY; without even the implied
+      *> warranty of MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+      *> See the GNU General Public License for more details.
+      *>
+      *> You should have received a copy of the GNU General Public License
+      *> along with Advent of code - @caarmen. If not, see
+      *> <https://www.gnu.org/licenses/>.
+      *> =================================================================
+       01  VISITED-GRP.
+           05  VISITED-SIZE                       PIC 9(5) VALUE 0.
+           05  VISITED OCCURS 1 TO 19881 TIMES
+               DEPENDING ON VISITED-SIZE
+               INDEXED BY VISITED-INDEX.
+               10  VISITED-ROW                    PIC 9(3).
+               10  VISITED-COL                    PIC 9(3).
