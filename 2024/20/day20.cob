@@ -34,22 +34,40 @@
        01  LS-CHEAT-PATH-START-INIT  PIC X(1).
        01  LS-CHEAT-PATH-END-INIT    PIC X(1).
        01  LS-TOTAL-BIG-CHEATS       PIC 9(9) VALUE 0.
+       01  LS-RUN-START-TS           PIC X(21).
+       01  LS-RUN-END-TS             PIC X(21).
+       01  LS-ELAPSED-SECONDS        PIC 9(6).
+       01  LS-RUN-RESULT             PIC X(100).
+       01  LS-EXPECTED-COUNT         PIC 9(4) VALUE 0.
+       COPY "cmdargs" IN "common".
        COPY "grid" IN "20".
        COPY "cheat" IN "20".
 
        PROCEDURE DIVISION.
 
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
+
+      *> Arguments follow the standard DAY-series layout: two numeric
+      *> parameters (max cheat length, min saved target), the file
+      *> path, and an optional 4th token giving the expected number
+      *> of grid rows for PARSE-FILE's control-total reconciliation
+      *> check (left zero, no check performed, when not supplied).
            ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
            UNSTRING LS-COMMAND-LINE DELIMITED BY " "
                INTO
-               LS-MAX-CHEAT-LENGTH
-               LS-MIN-SAVED-TARGET
-               LS-FILE-PATH
+               CMDARG-NUM-1
+               CMDARG-NUM-2
+               CMDARG-FILE-PATH
+               LS-EXPECTED-COUNT
            END-UNSTRING
+           MOVE CMDARG-NUM-1 TO LS-MAX-CHEAT-LENGTH
+           MOVE CMDARG-NUM-2 TO LS-MIN-SAVED-TARGET
+           MOVE CMDARG-FILE-PATH TO LS-FILE-PATH
 
            CALL "PARSE-FILE" USING
                BY REFERENCE LS-FILE-PATH
-               GRID-GRP.
+               GRID-GRP
+               LS-EXPECTED-COUNT.
 
            CALL "DISPLAY-GRID" USING
                BY REFERENCE GRID-GRP
@@ -85,10 +103,103 @@
 
            DISPLAY LS-TOTAL-BIG-CHEATS " saved at least 100"
 
+           CALL "WRITE-HISTOGRAM" USING
+               BY REFERENCE CHEAT-GRP
+               LS-FILE-PATH
+
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+           CALL "ELAPSED-SECONDS" USING
+               LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+           DISPLAY "DAY20: elapsed seconds=" LS-ELAPSED-SECONDS
+               " cheats found=" CHEAT-SIZE
+
+           STRING "big cheats=" DELIMITED BY SIZE
+               LS-TOTAL-BIG-CHEATS DELIMITED BY SIZE
+               INTO LS-RUN-RESULT
+           CALL "WRITE-RUN-LOG" USING
+               "DAY20" LS-FILE-PATH LS-RUN-START-TS LS-RUN-END-TS
+               LS-RUN-RESULT
            .
 
        END PROGRAM DAY20.
 
+      *> ===============================================================
+      *> WRITE-HISTOGRAM.
+      *> Write a report of how many cheats save each distinct amount
+      *> of time, to help judge where to set the minimum-savings cutoff.
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITE-HISTOGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-HISTOGRAM ASSIGN TO LS-HISTOGRAM-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-HISTOGRAM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FD-HISTOGRAM.
+       01  F-HISTOGRAM-RECORD                 PIC X(40).
+
+       LOCAL-STORAGE SECTION.
+       COPY "histogram" IN "20".
+       01  LS-HISTOGRAM-PATH                  PIC X(40).
+       01  LS-HISTOGRAM-LINE                  PIC X(40).
+       01  LS-SAVED-DISPLAY                   PIC Z(7)9.
+       01  LS-COUNT-DISPLAY                   PIC Z(7)9.
+       01  LS-HISTOGRAM-STATUS                PIC X(2).
+
+       LINKAGE SECTION.
+       COPY "cheat" IN "20".
+       01  IN-FILE-PATH                       PIC X(30).
+
+       PROCEDURE DIVISION USING BY REFERENCE
+           CHEAT-GRP
+           IN-FILE-PATH.
+
+           STRING FUNCTION TRIM(IN-FILE-PATH) DELIMITED BY SIZE
+               ".histogram" DELIMITED BY SIZE
+               INTO LS-HISTOGRAM-PATH
+           OPEN OUTPUT FD-HISTOGRAM
+           IF LS-HISTOGRAM-STATUS NOT = "00"
+               DISPLAY "DAY20: ERROR OPENING " LS-HISTOGRAM-PATH
+                   " STATUS=" LS-HISTOGRAM-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM VARYING HISTOGRAM-INDEX FROM 1 BY 1
+               UNTIL HISTOGRAM-INDEX > HISTOGRAM-MAX-SAVED
+               SET HISTOGRAM-COUNT(HISTOGRAM-INDEX) TO 0
+           END-PERFORM
+
+           PERFORM VARYING CHEAT-INDEX FROM 1 BY 1
+               UNTIL CHEAT-INDEX > CHEAT-SIZE
+               IF CHEAT-DISTANCE-SAVED(CHEAT-INDEX) > 0
+                   ADD 1 TO HISTOGRAM-COUNT(
+                       CHEAT-DISTANCE-SAVED(CHEAT-INDEX) + 1)
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING HISTOGRAM-INDEX FROM 1 BY 1
+               UNTIL HISTOGRAM-INDEX > HISTOGRAM-MAX-SAVED
+               IF HISTOGRAM-COUNT(HISTOGRAM-INDEX) > 0
+                   COMPUTE LS-SAVED-DISPLAY = HISTOGRAM-INDEX - 1
+                   SET LS-COUNT-DISPLAY TO
+                       HISTOGRAM-COUNT(HISTOGRAM-INDEX)
+                   STRING "Saved " FUNCTION TRIM(LS-SAVED-DISPLAY)
+                       ": " FUNCTION TRIM(LS-COUNT-DISPLAY)
+                       " cheats" DELIMITED BY SIZE
+                       INTO LS-HISTOGRAM-LINE
+                   WRITE F-HISTOGRAM-RECORD FROM LS-HISTOGRAM-LINE
+               END-IF
+           END-PERFORM
+
+           CLOSE FD-HISTOGRAM
+           GOBACK.
+       END PROGRAM WRITE-HISTOGRAM.
+
       *> ===============================================================
       *> CALCULATE-DISTS.
       *> For all of the cells on the path, calculate the distance from
@@ -478,7 +589,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO IN-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -488,16 +600,24 @@
        LOCAL-STORAGE SECTION.
        01  LS-LINE                   PIC X(141).
        01  LS-ITERATION              PIC 9(3) VALUE 0.
+       01  LS-DATA-STATUS            PIC X(2).
 
        LINKAGE SECTION.
        01  IN-FILE-PATH              PIC X(30).
        COPY "grid" IN "20".
+       01  IN-EXPECTED-COUNT         PIC 9(4).
 
        PROCEDURE DIVISION USING
            BY REFERENCE IN-FILE-PATH
-           GRID-GRP.
+           GRID-GRP
+           IN-EXPECTED-COUNT.
 
            OPEN INPUT FD-DATA
+           IF LS-DATA-STATUS NOT = "00"
+               DISPLAY "DAY20: ERROR OPENING " IN-FILE-PATH
+                   " STATUS=" LS-DATA-STATUS
+               STOP RUN
+           END-IF
            PERFORM UNTIL EXIT
                READ FD-DATA INTO F-FILE-RECORD
                    AT END
@@ -536,6 +656,12 @@
            END-PERFORM
            CLOSE FD-DATA
 
+           IF IN-EXPECTED-COUNT > 0 AND
+               IN-EXPECTED-COUNT NOT = LS-ITERATION
+               DISPLAY "DAY20: RECONCILIATION BREAK - EXPECTED "
+                   IN-EXPECTED-COUNT " ROWS, PARSED "
+                   LS-ITERATION
+           END-IF
            .
        END PROGRAM PARSE-FILE.
 
