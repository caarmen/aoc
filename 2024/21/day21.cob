@@ -24,7 +24,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO LS-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -42,10 +43,17 @@
        01  LS-COMPLEXITY             PIC 9(16).
        01  LS-TOTAL-COMPLEXITY       PIC 9(16) VALUE 0.
        01  LS-SHORTEST-SEQUENCE      PIC X(100).
+       01  LS-DATA-STATUS            PIC X(2).
+       01  LS-RUN-START-TS           PIC X(21).
+       01  LS-RUN-END-TS             PIC X(21).
+       01  LS-ELAPSED-SECONDS        PIC 9(6).
+       01  LS-RUN-RESULT             PIC X(100).
        COPY "keypad" IN "21/src".
 
        PROCEDURE DIVISION.
 
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
+
            ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
            UNSTRING LS-COMMAND-LINE
                DELIMITED BY SPACE
@@ -87,6 +95,11 @@
                    SET LS-FILE-PATH TO FUNCTION TRIM(LS-INPUT)
 
                    OPEN INPUT FD-DATA
+                   IF LS-DATA-STATUS NOT = "00"
+                       DISPLAY "DAY21: ERROR OPENING " LS-FILE-PATH
+                           " STATUS=" LS-DATA-STATUS
+                       STOP RUN
+                   END-IF
                    PERFORM UNTIL EXIT
                        READ FD-DATA INTO F-FILE-RECORD
                            AT END
@@ -102,6 +115,20 @@
                    DISPLAY "Total complexity: " LS-TOTAL-COMPLEXITY
                    CLOSE FD-DATA
 
+                   MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+                   CALL "ELAPSED-SECONDS" USING
+                       LS-RUN-START-TS LS-RUN-END-TS
+                       LS-ELAPSED-SECONDS
+                   DISPLAY "DAY21: elapsed seconds=" LS-ELAPSED-SECONDS
+                       " keypads=" LS-KEYPAD-COUNT
+
+                   STRING "complexity=" DELIMITED BY SIZE
+                       LS-TOTAL-COMPLEXITY DELIMITED BY SIZE
+                       INTO LS-RUN-RESULT
+                   CALL "WRITE-RUN-LOG" USING
+                       "DAY21" LS-FILE-PATH LS-RUN-START-TS
+                       LS-RUN-END-TS LS-RUN-RESULT
+
            END-EVALUATE
 
            .
