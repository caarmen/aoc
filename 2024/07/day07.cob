@@ -24,7 +24,11 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO LS-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
+           SELECT FD-OPERATORS ASSIGN TO LS-OPERATOR-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-OPERATOR-STATUS.
 
 
 
@@ -33,17 +37,75 @@
        FD  FD-DATA.
        01  F-DATA-RECORD                  PIC X(50).
 
+       FD  FD-OPERATORS.
+      *> One operator code (matching a C-OPERATOR-xxx constant) per
+      *> line, in the order CALCULATE-STACK should try them.
+       01  F-OPERATOR-RECORD              PIC X(1).
+
        LOCAL-STORAGE SECTION.
+       01  LS-COMMAND-LINE                PIC X(62).
        01  LS-FILE-PATH                   PIC X(30).
+      *> Optional second command-line argument: path to a file
+      *> listing the operator codes to try, one per line, in order.
+      *> When omitted, CALCULATE-STACK keeps trying DAY07's original
+      *> fixed set (add, multiply, concatenate) in that order.
+       01  LS-OPERATOR-FILE-PATH          PIC X(30).
        01  LS-LINE                        PIC X(50).
        01  LS-SUM-VALUES                  PIC 9(18) COMP-3 VALUE 0.
+       01  LS-SUM-VALUES-DISPLAY          PIC Z(17)9.
+       01  LS-DATA-STATUS                 PIC X(2).
+       01  LS-OPERATOR-STATUS             PIC X(2).
+       01  LS-RUN-START-TS                PIC X(21).
+       01  LS-RUN-END-TS                  PIC X(21).
+       01  LS-ELAPSED-SECONDS             PIC 9(6).
+       01  LS-RUN-RESULT                  PIC X(100).
+       01  LS-LINE-COUNT                  PIC 9(6) USAGE COMP VALUE 0.
        COPY "numbers" IN "07".
+       COPY "operator-set" IN "07".
+       COPY "operators" IN "07".
 
 
        PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
+
+           ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
+           UNSTRING LS-COMMAND-LINE
+               DELIMITED BY " "
+               INTO LS-FILE-PATH LS-OPERATOR-FILE-PATH
+           END-UNSTRING
+
+           IF LS-OPERATOR-FILE-PATH = SPACES
+               SET OPERATOR-SET-SIZE TO 3
+               SET OPERATOR-SET-CODE(1) TO C-OPERATOR-ADD
+               SET OPERATOR-SET-CODE(2) TO C-OPERATOR-MUL
+               SET OPERATOR-SET-CODE(3) TO C-OPERATOR-CONCAT
+           ELSE
+               OPEN INPUT FD-OPERATORS
+               IF LS-OPERATOR-STATUS NOT = "00"
+                   DISPLAY "DAY07: ERROR OPENING "
+                       LS-OPERATOR-FILE-PATH
+                       " STATUS=" LS-OPERATOR-STATUS
+                   STOP RUN
+               END-IF
+               SET OPERATOR-SET-SIZE TO 0
+               PERFORM UNTIL EXIT
+                   READ FD-OPERATORS INTO F-OPERATOR-RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO OPERATOR-SET-SIZE
+                       MOVE F-OPERATOR-RECORD
+                           TO OPERATOR-SET-CODE(OPERATOR-SET-SIZE)
+               END-PERFORM
+               CLOSE FD-OPERATORS
+           END-IF
 
-           ACCEPT LS-FILE-PATH FROM COMMAND-LINE
            OPEN INPUT FD-DATA
+           IF LS-DATA-STATUS NOT = "00"
+               DISPLAY "DAY07: ERROR OPENING " LS-FILE-PATH
+                   " STATUS=" LS-DATA-STATUS
+               STOP RUN
+           END-IF
            PERFORM UNTIL EXIT
                READ FD-DATA INTO F-DATA-RECORD
                AT END
@@ -55,22 +117,41 @@
                        BY REFERENCE NUMS-GRP
                    CALL "PROCESS-LINE" USING
                        BY REFERENCE NUMS-GRP
+                       BY REFERENCE OPERATOR-SET-GRP
                        IF RETURN-CODE = 1
                            COMPUTE LS-SUM-VALUES =
                                LS-SUM-VALUES + CALC-VALUE
                        END-IF
+                   ADD 1 TO LS-LINE-COUNT
 
            END-PERFORM
            display LS-SUM-VALUES
 
            CLOSE FD-DATA
+
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+           CALL "ELAPSED-SECONDS" USING
+               LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+           DISPLAY "DAY07: elapsed seconds=" LS-ELAPSED-SECONDS
+               " lines processed=" LS-LINE-COUNT
+
+           MOVE LS-SUM-VALUES TO LS-SUM-VALUES-DISPLAY
+           STRING "sum=" DELIMITED BY SIZE
+               LS-SUM-VALUES-DISPLAY DELIMITED BY SIZE
+               INTO LS-RUN-RESULT
+           CALL "WRITE-RUN-LOG" USING
+               "DAY07" LS-FILE-PATH LS-RUN-START-TS LS-RUN-END-TS
+               LS-RUN-RESULT
        .
        END PROGRAM DAY07.
 
       *> ===============================================================
       *> PROCESS-LINE.
       *> Return 1 if at least one combination of operators on the
-      *> numbers allows to calculate the test value, 0 otherwise
+      *> numbers allows to calculate the test value, 0 otherwise.
+      *> The operators tried, and the order they're tried in, come
+      *> from OPERATOR-SET-GRP (see NEXT-OPERATOR) instead of being
+      *> hard-coded here.
       *> ===============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROCESS-LINE.
@@ -82,14 +163,18 @@
        LOCAL-STORAGE SECTION.
        COPY "stack" IN "07".
        01  LS-CALC-RESULT             PIC 9(1).
+       01  LS-NEXT-OPERATOR           PIC 9(1).
+       01  LS-HAS-NEXT-OPERATOR       PIC X(1).
 
        LINKAGE SECTION.
        COPY "numbers" IN "07".
+       COPY "operator-set" IN "07".
        PROCEDURE DIVISION USING
-           BY REFERENCE NUMS-GRP.
+           BY REFERENCE NUMS-GRP
+           BY REFERENCE OPERATOR-SET-GRP.
 
            CALL "PUSH-TO-STACK" USING
-               BY VALUE C-OPERATOR-ADD
+               BY VALUE OPERATOR-SET-CODE(1)
                BY REFERENCE STACK-GRP
 
            PERFORM UNTIL STACK-SIZE = 0
@@ -98,27 +183,22 @@
                        EVALUATE TRUE
                            WHEN STACK-ITEM-VISITED(STACK-SIZE) = 0
                                CALL "PUSH-TO-STACK" USING
-                                   BY VALUE C-OPERATOR-ADD
+                                   BY VALUE OPERATOR-SET-CODE(1)
                                    BY REFERENCE STACK-GRP
-                           WHEN STACK-ITEM-VISITED(STACK-SIZE) = 1
-                               AND STACK-ITEM-OPERATOR(STACK-SIZE)
-                                   = C-OPERATOR-ADD
-                                   CALL "POP-STACK" USING
-                                       BY REFERENCE STACK-GRP
-                                   CALL "PUSH-TO-STACK" USING
-                                       BY VALUE C-OPERATOR-MUL
-                                       BY REFERENCE STACK-GRP
-                           WHEN STACK-ITEM-VISITED(STACK-SIZE) = 1
-                               AND STACK-ITEM-OPERATOR(STACK-SIZE)
-                                   = C-OPERATOR-MUL
-                                   CALL "POP-STACK" USING
-                                       BY REFERENCE STACK-GRP
-                                   CALL "PUSH-TO-STACK" USING
-                                       BY VALUE C-OPERATOR-CONCAT
-                                       BY REFERENCE STACK-GRP
                            WHEN OTHER
+                               CALL "NEXT-OPERATOR" USING
+                                   BY REFERENCE OPERATOR-SET-GRP
+                                   BY VALUE
+                                       STACK-ITEM-OPERATOR(STACK-SIZE)
+                                   BY REFERENCE LS-NEXT-OPERATOR
+                                   BY REFERENCE LS-HAS-NEXT-OPERATOR
                                CALL "POP-STACK" USING
                                    BY REFERENCE STACK-GRP
+                               IF LS-HAS-NEXT-OPERATOR = "Y"
+                                   CALL "PUSH-TO-STACK" USING
+                                       BY VALUE LS-NEXT-OPERATOR
+                                       BY REFERENCE STACK-GRP
+                               END-IF
                        END-EVALUATE
                    WHEN OTHER
                        CALL "CALCULATE-STACK" USING
@@ -131,23 +211,18 @@
                            GOBACK
                        END-IF
 
-                       EVALUATE STACK-ITEM-OPERATOR(STACK-SIZE)
-                           WHEN C-OPERATOR-ADD
-                                   CALL "POP-STACK" USING
-                                       BY REFERENCE STACK-GRP
-                                   CALL "PUSH-TO-STACK" USING
-                                       BY VALUE C-OPERATOR-MUL
-                                       BY REFERENCE STACK-GRP
-                           WHEN C-OPERATOR-MUL
-                                   CALL "POP-STACK" USING
-                                       BY REFERENCE STACK-GRP
-                                   CALL "PUSH-TO-STACK" USING
-                                       BY VALUE C-OPERATOR-CONCAT
-                                       BY REFERENCE STACK-GRP
-                           WHEN OTHER
-                               CALL "POP-STACK" USING
-                                   BY REFERENCE STACK-GRP
-                       END-EVALUATE
+                       CALL "NEXT-OPERATOR" USING
+                           BY REFERENCE OPERATOR-SET-GRP
+                           BY VALUE STACK-ITEM-OPERATOR(STACK-SIZE)
+                           BY REFERENCE LS-NEXT-OPERATOR
+                           BY REFERENCE LS-HAS-NEXT-OPERATOR
+                       CALL "POP-STACK" USING
+                           BY REFERENCE STACK-GRP
+                       IF LS-HAS-NEXT-OPERATOR = "Y"
+                           CALL "PUSH-TO-STACK" USING
+                               BY VALUE LS-NEXT-OPERATOR
+                               BY REFERENCE STACK-GRP
+                       END-IF
                END-EVALUATE
            END-PERFORM
 
@@ -156,6 +231,48 @@
            GOBACK.
        END PROGRAM PROCESS-LINE.
 
+      *> ===============================================================
+      *> NEXT-OPERATOR.
+      *> Given an operator code, returns the operator that follows it
+      *> in OPERATOR-SET-GRP, and whether one exists. This is how
+      *> PROCESS-LINE's backtracking search walks through the
+      *> configured operator set without knowing how many operators
+      *> are in it or what codes they use.
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NEXT-OPERATOR.
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01  LS-SET-INDEX                 PIC 9(1) USAGE COMP.
+
+       LINKAGE SECTION.
+       COPY "operator-set" IN "07".
+       01  IN-CURRENT-OPERATOR          PIC 9(1).
+       01  OUT-NEXT-OPERATOR            PIC 9(1).
+       01  OUT-HAS-NEXT-OPERATOR        PIC X(1).
+
+       PROCEDURE DIVISION USING
+           BY REFERENCE OPERATOR-SET-GRP
+           BY VALUE IN-CURRENT-OPERATOR
+           BY REFERENCE OUT-NEXT-OPERATOR
+           BY REFERENCE OUT-HAS-NEXT-OPERATOR.
+
+           MOVE "N" TO OUT-HAS-NEXT-OPERATOR
+           PERFORM VARYING LS-SET-INDEX FROM 1 BY 1
+               UNTIL LS-SET-INDEX > OPERATOR-SET-SIZE
+               IF OPERATOR-SET-CODE(LS-SET-INDEX) = IN-CURRENT-OPERATOR
+                   IF LS-SET-INDEX < OPERATOR-SET-SIZE
+                       MOVE OPERATOR-SET-CODE(LS-SET-INDEX + 1)
+                           TO OUT-NEXT-OPERATOR
+                       MOVE "Y" TO OUT-HAS-NEXT-OPERATOR
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           GOBACK.
+       END PROGRAM NEXT-OPERATOR.
+
       *> ===============================================================
       *> PARSE-LINE.
       *> ===============================================================
@@ -214,6 +331,8 @@
        01  LS-CONCAT-LEFT                   PIC Z(17)9.
        01  LS-CONCAT-RIGHT                  PIC Z(17)9.
        01  LS-CONCAT-RESULT-STR             PIC Z(36)9 VALUE SPACES.
+       01  LS-SHIFT-DIGITS                  PIC Z(17)9.
+       01  LS-SHIFT-COUNT                   PIC 9(2) USAGE COMP.
 
        LINKAGE SECTION.
        COPY "stack" IN "07".
@@ -231,13 +350,23 @@
                        ADD NUM(NUMS-INDEX) TO LS-RESULT
                    WHEN C-OPERATOR-MUL
                        COMPUTE LS-RESULT = LS-RESULT * NUM(NUMS-INDEX)
-                   WHEN OTHER
+                   WHEN C-OPERATOR-CONCAT
                        MOVE LS-RESULT TO LS-CONCAT-LEFT
                        MOVE NUM(NUMS-INDEX) TO LS-CONCAT-RIGHT
                        STRING FUNCTION TRIM(LS-CONCAT-LEFT)
                            FUNCTION TRIM(LS-CONCAT-RIGHT)
                            INTO LS-CONCAT-RESULT-STR
                        MOVE LS-CONCAT-RESULT-STR TO LS-RESULT
+      *> Shift: append as many zeros to the left operand as the
+      *> right operand has digits, rather than the right operand's
+      *> own digits (that's what distinguishes it from concatenate).
+                   WHEN OTHER
+                       MOVE NUM(NUMS-INDEX) TO LS-SHIFT-DIGITS
+                       SET LS-SHIFT-COUNT TO
+                           LENGTH OF FUNCTION TRIM(LS-SHIFT-DIGITS)
+                       PERFORM LS-SHIFT-COUNT TIMES
+                           COMPUTE LS-RESULT = LS-RESULT * 10
+                       END-PERFORM
                END-EVALUATE
                IF LS-RESULT > CALC-VALUE
                    GOBACK
