@@ -0,0 +1,32 @@
+      *> =================================================================
+      *> Copyright 2025 - Present, Carmen Alvarez
+      *>
+      *> This file is part of Advent of code - @caarmen.
+      *>
+      *> Advent of code - @caarmen is free software: you can redistribute
+      *> it and/or modify it under the terms of the GNU General Public
+      *> License as published by the Free Software Foundation, either
+      *> version 3 of the License, or (at your option) any later version.
+      *>
+      *> Advent of code - @caarmen is distributed in the hope that it will
+      *> be useful, but WITHOUT ANY WARRANTY; without even the implied
+      *> warranty of MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+      *> See the GNU General Public License for more details.
+      *>
+      *> You should have received a copy of the GNU General Public License
+      *> along with Advent of code - @caarmen. If not, see
+      *> <https://www.gnu.org/licenses/>.
+      *> =================================================================
+
+      *> The set of operators CALCULATE-STACK tries, and the order it
+      *> tries them in. Defaults to C-OPERATOR-ADD, C-OPERATOR-MUL,
+      *> C-OPERATOR-CONCAT (DAY07's original fixed set) when no
+      *> operator-definition file is supplied on the command line, so
+      *> existing invocations keep behaving exactly as before.
+       01  OPERATOR-SET-GRP.
+           05  OPERATOR-SET-SIZE               PIC 9(1) COMP VALUE 0.
+           05  OPERATOR-SET-TABLE
+               OCCURS 1 TO 9 TIMES
+               DEPENDING ON OPERATOR-SET-SIZE
+               INDEXED BY OPERATOR-SET-INDEX.
+               10  OPERATOR-SET-CODE           PIC 9(1).
