@@ -0,0 +1,24 @@
+      *> =================================================================
+      *> Copyright 2025 - Present, Carmen Alvarez
+      *>
+      *> This file is part of Advent of code - @caarmen.
+      *>
+      *> Advent of code - @caarmen is free software: you can redistribute
+      *> it and/or modify it under the terms of the GNU General Public
+      *> License as published by the Free Software Foundation, either
+      *> version 3 of the License, or (at your option) any later version.
+      *>
+      *> Advent of code - @caarmen is distributed in the hope that it will
+      *> be useful, but WITHOUT ANY WARRANTY; without even the implied
+      *> warranty of MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+      *> See the GNU General Public License for more details.
+      *>
+      *> You should have received a copy of the GNU General Public License
+      *> along with Advent of code - @caarmen. If not, see
+      *> <https://www.gnu.org/licenses/>.
+      *> =================================================================
+
+       01  C-OPERATOR-ADD                      CONSTANT 0.
+       01  C-OPERATOR-MUL                       CONSTANT 1.
+       01  C-OPERATOR-CONCAT                    CONSTANT 2.
+       01  C-OPERATOR-SHIFT                     CONSTANT 3.
