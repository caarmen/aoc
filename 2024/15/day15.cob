@@ -8,10 +8,16 @@
        01  LS-PART                   PIC 9(1).
        01  LS-FILE-PATH              PIC X(30).
        01  LS-SCORE                  PIC 9(15).
+       01  LS-RUN-START-TS           PIC X(21).
+       01  LS-RUN-END-TS             PIC X(21).
+       01  LS-ELAPSED-SECONDS        PIC 9(6).
+       01  LS-RUN-RESULT             PIC X(100).
        COPY "grid" IN "15".
 
        PROCEDURE DIVISION.
 
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
+
            ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
            UNSTRING LS-COMMAND-LINE
                DELIMITED BY " "
@@ -30,6 +36,19 @@
            DISPLAY "Score: " LS-SCORE
            CALL "DISPLAY-GRID" USING
                BY REFERENCE GRID-GRP
+
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+           CALL "ELAPSED-SECONDS" USING
+               LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+           DISPLAY "DAY15: elapsed seconds=" LS-ELAPSED-SECONDS
+               " grid rows=" GRID-HEIGHT
+
+           STRING "score=" DELIMITED BY SIZE
+               LS-SCORE DELIMITED BY SIZE
+               INTO LS-RUN-RESULT
+           CALL "WRITE-RUN-LOG" USING
+               "DAY15" LS-FILE-PATH LS-RUN-START-TS LS-RUN-END-TS
+               LS-RUN-RESULT
        .
        END PROGRAM DAY15.
 
@@ -43,12 +62,18 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO IN-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
+           SELECT FD-REPLAY ASSIGN TO LS-REPLAY-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-REPLAY-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  FD-DATA.
        01  F-FILE-RECORD             PIC X(1000).
+       FD  FD-REPLAY.
+       01  F-REPLAY-RECORD           PIC X(80).
 
        LOCAL-STORAGE SECTION.
        01  LS-LINE                   PIC X(1000).
@@ -58,6 +83,20 @@
        01  LS-INSTR-PTR              PIC 9(4).
        01  LS-MOVE                   PIC X(1).
        01  LS-SCORE                  PIC 9(15) VALUE 0.
+       01  LS-REPLAY-PATH            PIC X(40).
+       01  LS-REPLAY-LINE            PIC X(80).
+       01  LS-MOVE-NUM               PIC 9(6) VALUE 0.
+       01  LS-MOVE-NUM-DISPLAY       PIC Z(5)9.
+       01  LS-ROBOT-ROW-BEFORE       PIC 9(2).
+       01  LS-ROBOT-COL-BEFORE       PIC 9(2).
+       01  LS-ROBOT-ROW-BEFORE-DSP   PIC Z9.
+       01  LS-ROBOT-COL-BEFORE-DSP   PIC Z9.
+       01  LS-ROBOT-ROW-AFTER-DSP    PIC Z9.
+       01  LS-ROBOT-COL-AFTER-DSP    PIC Z9.
+       01  LS-BOXES-MOVED            PIC 9(3).
+       01  LS-BOXES-MOVED-DSP        PIC ZZ9.
+       01  LS-DATA-STATUS            PIC X(2).
+       01  LS-REPLAY-STATUS          PIC X(2).
 
        LINKAGE SECTION.
        01  IN-PART                   PIC 9(1).
@@ -69,7 +108,22 @@
            IN-FILE-PATH
            GRID-GRP.
 
+           STRING FUNCTION TRIM(IN-FILE-PATH) DELIMITED BY SIZE
+               ".replay" DELIMITED BY SIZE
+               INTO LS-REPLAY-PATH
+           OPEN OUTPUT FD-REPLAY
+           IF LS-REPLAY-STATUS NOT = "00"
+               DISPLAY "DAY15: ERROR OPENING " LS-REPLAY-PATH
+                   " STATUS=" LS-REPLAY-STATUS
+               STOP RUN
+           END-IF
+
            OPEN INPUT FD-DATA
+           IF LS-DATA-STATUS NOT = "00"
+               DISPLAY "DAY15: ERROR OPENING " IN-FILE-PATH
+                   " STATUS=" LS-DATA-STATUS
+               STOP RUN
+           END-IF
            PERFORM UNTIL EXIT
                READ FD-DATA INTO F-FILE-RECORD
                    AT END
@@ -144,18 +198,47 @@
                                    TRIM(LS-LINE)
 
                                MOVE LS-LINE(LS-INSTR-PTR:1) TO LS-MOVE
+                               MOVE ROBOT-ROW TO LS-ROBOT-ROW-BEFORE
+                               MOVE ROBOT-COL TO LS-ROBOT-COL-BEFORE
                                CALL "PROCESS-MOVE" USING
                                    GRID-GRP
                                    LS-MOVE
                                    IN-PART
+                                   LS-BOXES-MOVED
                                CALL "CALCULATE-SCORE" USING
                                    BY REFERENCE GRID-GRP
                                    LS-SCORE
 
+                               ADD 1 TO LS-MOVE-NUM
+                               MOVE LS-MOVE-NUM TO LS-MOVE-NUM-DISPLAY
+                               MOVE LS-ROBOT-ROW-BEFORE TO
+                                   LS-ROBOT-ROW-BEFORE-DSP
+                               MOVE LS-ROBOT-COL-BEFORE TO
+                                   LS-ROBOT-COL-BEFORE-DSP
+                               MOVE ROBOT-ROW TO
+                                   LS-ROBOT-ROW-AFTER-DSP
+                               MOVE ROBOT-COL TO
+                                   LS-ROBOT-COL-AFTER-DSP
+                               MOVE LS-BOXES-MOVED TO
+                                   LS-BOXES-MOVED-DSP
+                               STRING "MOVE " LS-MOVE-NUM-DISPLAY
+                                   " [" LS-MOVE "] ROBOT ("
+                                   LS-ROBOT-ROW-BEFORE-DSP ","
+                                   LS-ROBOT-COL-BEFORE-DSP ") -> ("
+                                   LS-ROBOT-ROW-AFTER-DSP ","
+                                   LS-ROBOT-COL-AFTER-DSP
+                                   ") BOXES SHIFTED "
+                                   LS-BOXES-MOVED-DSP
+                                   DELIMITED BY SIZE
+                                   INTO LS-REPLAY-LINE
+                               WRITE F-REPLAY-RECORD FROM
+                                   LS-REPLAY-LINE
+
                            END-PERFORM
                        END-IF
            END-PERFORM
            CLOSE FD-DATA
+           CLOSE FD-REPLAY
 
            GOBACK.
        END PROGRAM PROCESS-FILE.
@@ -177,12 +260,15 @@
        COPY "grid" IN "15".
        01  IN-MOVE                     PIC X(1).
        01  IN-PART                     PIC 9(1).
+       01  OUT-BOXES-MOVED             PIC 9(3).
 
        PROCEDURE DIVISION USING
            BY REFERENCE GRID-GRP
            IN-MOVE
-           IN-PART.
+           IN-PART
+           OUT-BOXES-MOVED.
 
+           MOVE 0 TO OUT-BOXES-MOVED
            MOVE ROBOT-ROW TO LS-ROW
            MOVE ROBOT-COL TO LS-COL
 
@@ -238,6 +324,7 @@
                    UNTIL LS-ROW = ROBOT-ROW
                    MOVE GRID-CELL(LS-ROW + LS-DIRECTION, LS-COL)
                        TO GRID-CELL(LS-ROW, LS-COL)
+                   ADD 1 TO OUT-BOXES-MOVED
                END-PERFORM
                MOVE "." TO GRID-CELL(ROBOT-ROW, ROBOT-COL)
                COMPUTE ROBOT-ROW = ROBOT-ROW - LS-DIRECTION
@@ -251,8 +338,10 @@
                CALL "MOVE-VERTICAL" USING
                    BY REFERENCE GRID-GRP
                    LS-DIRECTION
+                   OUT-BOXES-MOVED
                    RETURNING LS-MOVE-VERTICAL
                IF LS-MOVE-VERTICAL NOT = 0
+                   MOVE 0 TO OUT-BOXES-MOVED
                    GOBACK
                END-IF
       *> Horizontal movements are the same for parts 1 and 2.
@@ -267,6 +356,7 @@
                    UNTIL LS-COL = ROBOT-COL
                    MOVE GRID-CELL(LS-ROW, LS-COL + LS-DIRECTION)
                        TO GRID-CELL(LS-ROW, LS-COL)
+                   ADD 1 TO OUT-BOXES-MOVED
                END-PERFORM
                MOVE "." TO GRID-CELL(ROBOT-ROW, ROBOT-COL)
                COMPUTE ROBOT-COL = ROBOT-COL - LS-DIRECTION
@@ -307,10 +397,12 @@
        LINKAGE SECTION.
        COPY "grid" IN "15".
        01  IN-DIRECTION                PIC S9(1).
+       01  OUT-BOXES-MOVED             PIC 9(3).
 
        PROCEDURE DIVISION USING
            BY REFERENCE GRID-GRP
-           IN-DIRECTION.
+           IN-DIRECTION
+           OUT-BOXES-MOVED.
 
       *> Traverse all cells going up, following any
       *> boxes we run into, until we reach a "."
@@ -405,6 +497,7 @@
                END-IF
            END-PERFORM
 
+           COMPUTE OUT-BOXES-MOVED = NEW-POS-SIZE - 1
            MOVE 0 TO RETURN-CODE
            GOBACK.
        END PROGRAM MOVE-VERTICAL.
