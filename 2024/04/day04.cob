@@ -8,14 +8,25 @@
        01  LS-COMMAND-LINE                  PIC X(103).
        01  LS-PART                          PIC 9(1).
        01  LS-FILE-PATH                     PIC X(20).
+       01  LS-TARGET-WORD                   PIC X(10).
+       01  LS-RUN-START-TS                   PIC X(21).
+       01  LS-RUN-END-TS                      PIC X(21).
+       01  LS-ELAPSED-SECONDS                 PIC 9(6).
+       01  LS-RUN-RESULT                      PIC X(200).
+       01  LS-GRID-SIZE-DISPLAY                PIC Z(2)9.
        COPY "grid" IN "04".
 
        PROCEDURE DIVISION
            .
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
            ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
            UNSTRING LS-COMMAND-LINE
                DELIMITED BY " "
-               INTO LS-PART LS-FILE-PATH
+               INTO LS-PART LS-FILE-PATH LS-TARGET-WORD
+
+           IF LS-TARGET-WORD = SPACES
+               MOVE "XMAS" TO LS-TARGET-WORD
+           END-IF
 
            CALL "PARSE-GRID" USING
                BY REFERENCE LS-FILE-PATH
@@ -27,11 +38,27 @@
                CALL "PART-01" USING
                BY REFERENCE GRID
                BY REFERENCE GRID-SIZE
+               BY REFERENCE LS-TARGET-WORD
            ELSE
                CALL "PART-02" USING
                BY REFERENCE GRID
                BY REFERENCE GRID-SIZE
            END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+           CALL "ELAPSED-SECONDS" USING
+               LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+           DISPLAY "DAY04: elapsed seconds=" LS-ELAPSED-SECONDS
+               " peak grid rows=" GRID-SIZE
+
+           MOVE GRID-SIZE TO LS-GRID-SIZE-DISPLAY
+           STRING "grid size=" DELIMITED BY SIZE
+               LS-GRID-SIZE-DISPLAY DELIMITED BY SIZE
+               INTO LS-RUN-RESULT
+           CALL "WRITE-RUN-LOG" USING
+               "DAY04" LS-FILE-PATH LS-RUN-START-TS LS-RUN-END-TS
+               LS-RUN-RESULT
+
            GOBACK.
        END PROGRAM DAY04.
 
@@ -56,16 +83,19 @@
        01  LS-DIAGONALS-COUNT               PIC 9(1) USAGE COMP VALUE 4.
        LINKAGE SECTION.
        COPY "grid" IN "04".
+       01  IN-TARGET-WORD                   PIC X(10).
 
        PROCEDURE DIVISION USING
            BY REFERENCE GRID
-           BY REFERENCE GRID-SIZE.
+           BY REFERENCE GRID-SIZE
+           BY REFERENCE IN-TARGET-WORD.
 
       *> Search rows for XMAS
            PERFORM VARYING LS-ROW-INDEX FROM 1 BY 1
                UNTIL LS-ROW-INDEX > GRID-SIZE
                    CALL "COUNT-XMAS" USING
                        BY REFERENCE GRID-ROW(LS-ROW-INDEX)
+                       BY REFERENCE IN-TARGET-WORD
                        RETURNING LS-LINE-XMAS-COUNT
                    ADD LS-LINE-XMAS-COUNT TO LS-TOTAL-XMAS-COUNT
            END-PERFORM
@@ -80,6 +110,7 @@
                        BY REFERENCE LS-GRID-COL
                    CALL "COUNT-XMAS" USING
                        BY REFERENCE LS-GRID-COL
+                       BY REFERENCE IN-TARGET-WORD
                        RETURNING LS-LINE-XMAS-COUNT
                    ADD LS-LINE-XMAS-COUNT TO LS-TOTAL-XMAS-COUNT
            END-PERFORM
@@ -98,19 +129,23 @@
                    BY REFERENCE LS-DIAGONALS-COUNT
                CALL "COUNT-XMAS" USING
                    BY REFERENCE LS-DIAGONAL-TLBR-1
+                   BY REFERENCE IN-TARGET-WORD
                        RETURNING LS-LINE-XMAS-COUNT
                    ADD LS-LINE-XMAS-COUNT TO LS-TOTAL-XMAS-COUNT
                CALL "COUNT-XMAS" USING
                    BY REFERENCE LS-DIAGONAL-TRBL-1
+                   BY REFERENCE IN-TARGET-WORD
                        RETURNING LS-LINE-XMAS-COUNT
                    ADD LS-LINE-XMAS-COUNT TO LS-TOTAL-XMAS-COUNT
                IF LS-DIAGONALS-COUNT = 4
                    CALL "COUNT-XMAS" USING
                        BY REFERENCE LS-DIAGONAL-TLBR-2
+                       BY REFERENCE IN-TARGET-WORD
                            RETURNING LS-LINE-XMAS-COUNT
                        ADD LS-LINE-XMAS-COUNT TO LS-TOTAL-XMAS-COUNT
                    CALL "COUNT-XMAS" USING
                        BY REFERENCE LS-DIAGONAL-TRBL-2
+                       BY REFERENCE IN-TARGET-WORD
                            RETURNING LS-LINE-XMAS-COUNT
                        ADD LS-LINE-XMAS-COUNT TO LS-TOTAL-XMAS-COUNT
                END-IF
@@ -130,7 +165,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO IN-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -140,6 +176,7 @@
        LOCAL-STORAGE SECTION.
        01  LS-LINE                          PIC X(140).
        01  LS-ROW-INDEX                     PIC 9(3) USAGE COMP VALUE 1.
+       01  LS-DATA-STATUS                   PIC X(2).
 
        LINKAGE SECTION.
        01  IN-FILE-PATH                     PIC X(20).
@@ -151,6 +188,12 @@
            BY REFERENCE GRID-SIZE.
 
            OPEN INPUT FD-DATA
+           IF LS-DATA-STATUS NOT = "00"
+               DISPLAY "DAY04: input file not found or unreadable: "
+                   FUNCTION TRIM(IN-FILE-PATH)
+                   " (status " LS-DATA-STATUS ")"
+               STOP RUN
+           END-IF
            PERFORM UNTIL EXIT
                READ FD-DATA INTO LS-LINE
                AT END
@@ -357,27 +400,32 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COUNT-XMAS.
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  C-XMAS                           CONSTANT "XMAS".
        LOCAL-STORAGE SECTION.
        01  LS-INSPECT-TALLY                 PIC 9(3) USAGE COMP VALUE 0.
        01  LS-COUNT                         PIC 9(3) USAGE COMP VALUE 0.
+       01  LS-WORD-LENGTH                   PIC 9(2) USAGE COMP VALUE 0.
 
        LINKAGE SECTION.
        01  IN-TEXT                          PIC X(140).
+       01  IN-TARGET-WORD                   PIC X(10).
 
        PROCEDURE DIVISION USING
-           BY REFERENCE IN-TEXT.
+           BY REFERENCE IN-TEXT
+           BY REFERENCE IN-TARGET-WORD.
+
+           SET LS-WORD-LENGTH TO LENGTH OF FUNCTION TRIM(IN-TARGET-WORD)
 
       *> Look for the word forward in the text.
-           INSPECT IN-TEXT TALLYING LS-INSPECT-TALLY FOR ALL C-XMAS
+           INSPECT IN-TEXT TALLYING LS-INSPECT-TALLY
+               FOR ALL IN-TARGET-WORD(1:LS-WORD-LENGTH)
 
            ADD LS-INSPECT-TALLY TO LS-COUNT
            SET LS-INSPECT-TALLY TO 0
 
       *> Look for the word backward in the text.
            INSPECT FUNCTION REVERSE(IN-TEXT)
-               TALLYING LS-INSPECT-TALLY FOR ALL C-XMAS
+               TALLYING LS-INSPECT-TALLY
+               FOR ALL IN-TARGET-WORD(1:LS-WORD-LENGTH)
            ADD LS-INSPECT-TALLY TO LS-COUNT
 
            MOVE LS-COUNT TO RETURN-CODE
