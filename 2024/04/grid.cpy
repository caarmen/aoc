@@ -0,0 +1,14 @@
+      *> Word-search grid loaded by PARSE-GRID and scanned by
+      *> PART-01/PART-02. GRID-SIZE is both the row count and the
+      *> (square) column count of the loaded grid.
+       01  GRID-SIZE                            PIC 9(3) USAGE COMP
+                                                     VALUE 0.
+       01  GRID.
+           05  GRID-ROW
+                   OCCURS 1 TO 140 TIMES
+                   DEPENDING ON GRID-SIZE
+                   INDEXED BY GRID-ROW-INDEX.
+               10  GRID-COL
+                       OCCURS 140 TIMES
+                       INDEXED BY GRID-COL-INDEX.
+                   15  GRID-CELL                PIC X(1).
