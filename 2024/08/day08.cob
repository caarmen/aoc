@@ -20,14 +20,55 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DAY08.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-REJECTED-LOG ASSIGN TO LS-REJECTED-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-REJECTED-LOG-STATUS.
+           SELECT FD-EDGE-REPORT ASSIGN TO LS-EDGE-REPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-EDGE-REPORT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FD-REJECTED-LOG EXTERNAL.
+       01  F-REJECTED-LOG-RECORD                 PIC X(60).
+       FD  FD-EDGE-REPORT.
+       01  F-EDGE-REPORT-RECORD                  PIC X(60).
+
        LOCAL-STORAGE SECTION.
        COPY "antennas" IN "08".
        COPY "set" IN "08".
+       COPY "edge" IN "08".
        01  LS-GRID-SIZE                          PIC 9(2) COMP.
        01  LS-ANTENNA-PAIR-INDEX                 PIC 9(2) COMP.
+       01  LS-COMMAND-LINE                       PIC X(30).
+       01  LS-REJECTED-LOG-PATH                  PIC X(40).
+       01  LS-REJECTED-LOG-STATUS                PIC X(2).
+       01  LS-EDGE-REPORT-PATH                   PIC X(40).
+       01  LS-EDGE-REPORT-STATUS                 PIC X(2).
+       01  LS-EDGE-REPORT-LINE                   PIC X(60).
+       01  LS-EDGE-COUNT-DISPLAY                 PIC Z(5)9.
+       01  LS-RUN-START-TS                       PIC X(21).
+       01  LS-RUN-END-TS                         PIC X(21).
+       01  LS-ELAPSED-SECONDS                    PIC 9(6).
+       01  LS-RUN-RESULT                         PIC X(100).
+       01  LS-SET-SIZE-DISPLAY                   PIC Z(4)9.
 
        PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
+
+           ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
+           STRING FUNCTION TRIM(LS-COMMAND-LINE) DELIMITED BY SIZE
+               ".rejected-antinodes" DELIMITED BY SIZE
+               INTO LS-REJECTED-LOG-PATH
+           OPEN OUTPUT FD-REJECTED-LOG
+           IF LS-REJECTED-LOG-STATUS NOT = "00"
+               DISPLAY "DAY08: ERROR OPENING " LS-REJECTED-LOG-PATH
+                   " STATUS=" LS-REJECTED-LOG-STATUS
+               STOP RUN
+           END-IF
 
            CALL "PARSE-ANTENNAS" USING
                BY REFERENCE ANTENNAS-GRP
@@ -49,6 +90,9 @@
                            ANTENNA-COORDS-INDEX
                            CALL "CALCULATE-ANTINODES" USING
                                BY REFERENCE LS-GRID-SIZE
+                               BY REFERENCE ANTENNA-SYMBOL(
+                                   ANTENNAS-INDEX
+                               )
                                BY REFERENCE ANTENNA-ROW(
                                    ANTENNAS-INDEX,
                                    ANTENNA-COORDS-INDEX
@@ -66,13 +110,49 @@
                                    LS-ANTENNA-PAIR-INDEX
                                )
                                BY REFERENCE SET-GRP
+                               BY REFERENCE EDGE-GRP
                        END-IF
                    END-PERFORM
                END-PERFORM
            END-PERFORM
 
+           CLOSE FD-REJECTED-LOG
+
+           STRING FUNCTION TRIM(LS-COMMAND-LINE) DELIMITED BY SIZE
+               ".edge-sensitivity" DELIMITED BY SIZE
+               INTO LS-EDGE-REPORT-PATH
+           OPEN OUTPUT FD-EDGE-REPORT
+           IF LS-EDGE-REPORT-STATUS NOT = "00"
+               DISPLAY "DAY08: ERROR OPENING " LS-EDGE-REPORT-PATH
+                   " STATUS=" LS-EDGE-REPORT-STATUS
+               STOP RUN
+           END-IF
+           PERFORM VARYING EDGE-INDEX FROM 1 BY 1
+               UNTIL EDGE-INDEX > EDGE-SIZE
+               MOVE EDGE-COUNT(EDGE-INDEX) TO LS-EDGE-COUNT-DISPLAY
+               STRING "SYMBOL " EDGE-SYMBOL(EDGE-INDEX)
+                   " EDGE ANTINODES " LS-EDGE-COUNT-DISPLAY
+                   DELIMITED BY SIZE
+                   INTO LS-EDGE-REPORT-LINE
+               WRITE F-EDGE-REPORT-RECORD FROM LS-EDGE-REPORT-LINE
+           END-PERFORM
+           CLOSE FD-EDGE-REPORT
+
            DISPLAY "Found antinodes at " SET-SIZE " locations"
 
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+           CALL "ELAPSED-SECONDS" USING
+               LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+           DISPLAY "DAY08: elapsed seconds=" LS-ELAPSED-SECONDS
+               " antinode locations=" SET-SIZE
+
+           MOVE SET-SIZE TO LS-SET-SIZE-DISPLAY
+           STRING "antinodes=" DELIMITED BY SIZE
+               LS-SET-SIZE-DISPLAY DELIMITED BY SIZE
+               INTO LS-RUN-RESULT
+           CALL "WRITE-RUN-LOG" USING
+               "DAY08" LS-COMMAND-LINE LS-RUN-START-TS LS-RUN-END-TS
+               LS-RUN-RESULT
        .
        END PROGRAM DAY08.
 
@@ -86,7 +166,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO LS-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -99,6 +180,7 @@
        01  LS-ROW                             PIC 9(2) COMP VALUE 0.
        01  LS-COL                             PIC 9(2) COMP.
        01  LS-SYMBOL                          PIC X(1).
+       01  LS-DATA-STATUS                     PIC X(2).
 
        LINKAGE SECTION.
        COPY "antennas" IN "08".
@@ -111,6 +193,11 @@
            ACCEPT LS-FILE-PATH FROM COMMAND-LINE
 
            OPEN INPUT FD-DATA
+           IF LS-DATA-STATUS NOT = "00"
+               DISPLAY "DAY08: ERROR OPENING " LS-FILE-PATH
+                   " STATUS=" LS-DATA-STATUS
+               STOP RUN
+           END-IF
            PERFORM UNTIL EXIT
                READ FD-DATA INTO F-DATA-RECORD
                    AT END
@@ -181,6 +268,37 @@
        END PROGRAM ADD-ANTENNA.
 
 
+      *> ===============================================================
+      *> ADD-EDGE-HIT.
+      *> Increments IN-SYMBOL's tally of antinodes computed within one
+      *> row/column of the grid edge, adding a new EDGE-GRP entry for
+      *> the symbol the first time it's seen.
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADD-EDGE-HIT.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  IN-SYMBOL                          PIC X(1).
+       COPY "edge" IN "08".
+
+       PROCEDURE DIVISION USING
+           BY REFERENCE IN-SYMBOL
+           BY REFERENCE EDGE-GRP.
+
+           SET EDGE-INDEX TO 1
+           SEARCH EDGE-SYMBOLS
+               AT END
+                   ADD 1 TO EDGE-SIZE
+                   SET EDGE-SYMBOL(EDGE-INDEX) TO IN-SYMBOL
+                   SET EDGE-COUNT(EDGE-INDEX) TO 1
+               WHEN EDGE-SYMBOL(EDGE-INDEX) = IN-SYMBOL
+                   ADD 1 TO EDGE-COUNT(EDGE-INDEX)
+           END-SEARCH
+
+           GOBACK.
+       END PROGRAM ADD-EDGE-HIT.
+
       *> ===============================================================
       *> DISPLAY-ANTENNAS.
       *> ===============================================================
@@ -226,31 +344,48 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULATE-ANTINODES.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-REJECTED-LOG ASSIGN TO LS-REJECTED-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FD-REJECTED-LOG EXTERNAL.
+       01  F-REJECTED-LOG-RECORD         PIC X(60).
 
        LOCAL-STORAGE SECTION.
+       01  LS-REJECTED-LOG-PATH          PIC X(40).
        01  LS-DELTA-COLS                 PIC S9(2) COMP.
        01  LS-DELTA-ROWS                 PIC S9(2) COMP.
        01  LS-ANTINODE-ROW               PIC S9(2) COMP.
        01  LS-ANTINODE-COL               PIC S9(2) COMP.
        01  LS-ANTINODE-INDEX             PIC 9(2) COMP.
        01  LS-ANTINODE-VALUE             PIC 9(4) COMP.
+       01  LS-REJECTED-ROW-DISPLAY       PIC -999.
+       01  LS-REJECTED-COL-DISPLAY       PIC -999.
+       01  LS-REJECTED-LOG-LINE          PIC X(60).
 
        LINKAGE SECTION.
        01  IN-GRID-SIZE                  PIC 9(2) COMP.
+       01  IN-SYMBOL                     PIC X(1).
        01  IN-ANTENNA-1-ROW              PIC 9(2) COMP.
        01  IN-ANTENNA-1-COL              PIC 9(2) COMP.
        01  IN-ANTENNA-2-ROW              PIC 9(2) COMP.
        01  IN-ANTENNA-2-COL              PIC 9(2) COMP.
        COPY "set" IN "08".
+       COPY "edge" IN "08".
 
        PROCEDURE DIVISION USING
            BY REFERENCE IN-GRID-SIZE
+           BY REFERENCE IN-SYMBOL
            BY REFERENCE IN-ANTENNA-1-ROW
            BY REFERENCE IN-ANTENNA-1-COL
            BY REFERENCE IN-ANTENNA-2-ROW
            BY REFERENCE IN-ANTENNA-2-COL
-           BY REFERENCE SET-GRP.
+           BY REFERENCE SET-GRP
+           BY REFERENCE EDGE-GRP.
 
            COMPUTE LS-DELTA-ROWS = IN-ANTENNA-2-ROW - IN-ANTENNA-1-ROW
            COMPUTE LS-DELTA-COLS = IN-ANTENNA-2-COL - IN-ANTENNA-1-COL
@@ -269,9 +404,26 @@
                CALL "ADD-TO-SET" USING
                    BY REFERENCE LS-ANTINODE-VALUE
                    BY REFERENCE SET-GRP
+               IF RETURN-CODE = 1
+                   AND (LS-ANTINODE-ROW <= 2
+                       OR LS-ANTINODE-ROW >= IN-GRID-SIZE - 1
+                       OR LS-ANTINODE-COL <= 2
+                       OR LS-ANTINODE-COL >= IN-GRID-SIZE - 1)
+                   CALL "ADD-EDGE-HIT" USING
+                       BY REFERENCE IN-SYMBOL
+                       BY REFERENCE EDGE-GRP
+               END-IF
                COMPUTE LS-ANTINODE-ROW = LS-ANTINODE-ROW - LS-DELTA-ROWS
                COMPUTE LS-ANTINODE-COL = LS-ANTINODE-COL - LS-DELTA-COLS
            END-PERFORM
+           MOVE LS-ANTINODE-ROW TO LS-REJECTED-ROW-DISPLAY
+           MOVE LS-ANTINODE-COL TO LS-REJECTED-COL-DISPLAY
+           STRING "SYMBOL " IN-SYMBOL " REJECTED "
+               LS-REJECTED-ROW-DISPLAY "," LS-REJECTED-COL-DISPLAY
+               DELIMITED BY SIZE
+               INTO LS-REJECTED-LOG-LINE
+           WRITE F-REJECTED-LOG-RECORD FROM LS-REJECTED-LOG-LINE
+
            COMPUTE LS-ANTINODE-ROW = IN-ANTENNA-2-ROW
            COMPUTE LS-ANTINODE-COL = IN-ANTENNA-2-COL
            PERFORM VARYING LS-ANTINODE-INDEX
@@ -287,9 +439,25 @@
                CALL "ADD-TO-SET" USING
                    BY REFERENCE LS-ANTINODE-VALUE
                    BY REFERENCE SET-GRP
+               IF RETURN-CODE = 1
+                   AND (LS-ANTINODE-ROW <= 2
+                       OR LS-ANTINODE-ROW >= IN-GRID-SIZE - 1
+                       OR LS-ANTINODE-COL <= 2
+                       OR LS-ANTINODE-COL >= IN-GRID-SIZE - 1)
+                   CALL "ADD-EDGE-HIT" USING
+                       BY REFERENCE IN-SYMBOL
+                       BY REFERENCE EDGE-GRP
+               END-IF
                COMPUTE LS-ANTINODE-ROW = LS-ANTINODE-ROW + LS-DELTA-ROWS
                COMPUTE LS-ANTINODE-COL = LS-ANTINODE-COL + LS-DELTA-COLS
            END-PERFORM
+           MOVE LS-ANTINODE-ROW TO LS-REJECTED-ROW-DISPLAY
+           MOVE LS-ANTINODE-COL TO LS-REJECTED-COL-DISPLAY
+           STRING "SYMBOL " IN-SYMBOL " REJECTED "
+               LS-REJECTED-ROW-DISPLAY "," LS-REJECTED-COL-DISPLAY
+               DELIMITED BY SIZE
+               INTO LS-REJECTED-LOG-LINE
+           WRITE F-REJECTED-LOG-RECORD FROM LS-REJECTED-LOG-LINE
 
            GOBACK.
 
