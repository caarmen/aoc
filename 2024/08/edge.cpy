@@ -0,0 +1,11 @@
+      *> Per-symbol tally of antinodes computed within one row or
+      *> column of the grid edge, written out by DAY08 as a
+      *> site-edge sensitivity report.
+       01  EDGE-GRP.
+           05  EDGE-SIZE                         PIC 9(2) COMP
+                                                     VALUE 0.
+           05  EDGE-SYMBOLS OCCURS 1 TO 99 TIMES
+               DEPENDING ON EDGE-SIZE
+               INDEXED BY EDGE-INDEX.
+               10  EDGE-SYMBOL                   PIC X(1).
+               10  EDGE-COUNT                    PIC 9(6) COMP.
