@@ -23,9 +23,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO LS-FILE-PATH
-               ORGANIZATION Is LINE SEQUENTIAL.
+               ORGANIZATION Is LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
+           SELECT FD-UNSAFE-REPORT ASSIGN TO LS-UNSAFE-REPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-UNSAFE-REPORT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD FD-UNSAFE-REPORT.
+       01  F-UNSAFE-REPORT-RECORD          PIC X(120).
        FD FD-DATA.
       *> Example data:
       *> 7 6 4 2 1
@@ -42,6 +48,28 @@
        01  LS-COMMAND-LINE                 PIC X(103).
        01  LS-PART                         PIC 9(1).
        01  LS-FILE-PATH                    PIC X(100).
+       01  LS-UNSAFE-REPORT-PATH           PIC X(104).
+       COPY "cmdargs" IN "common".
+      *> Diagnostics for the per-report failure detail.
+       01  LS-REPORT-NUMBER                PIC 9(6) VALUE 0.
+       01  LS-FAIL-IDX                     USAGE BINARY-LONG.
+      *> LS-FAIL-IDX is clobbered by each dampener retry's own call to
+      *> IS-LINE-SAFE, so the original unsafe line's fail index is
+      *> preserved here for the diagnostic, and the retries get their
+      *> own throwaway field instead of overwriting the original.
+       01  LS-ORIG-FAIL-IDX                 USAGE BINARY-LONG.
+       01  LS-RETRY-FAIL-IDX                USAGE BINARY-LONG.
+       01  LS-DAMPENER-RESCUED             PIC 9(1).
+       01  LS-REPORT-NUMBER-DISPLAY        PIC Z(5)9.
+       01  LS-FAIL-IDX-DISPLAY             PIC Z(2)9.
+       01  LS-PREV-IDX-DISPLAY             PIC Z(2)9.
+       01  LS-REMOVED-IDX-DISPLAY          PIC X(4).
+       01  LS-DATA-STATUS                  PIC X(2).
+       01  LS-UNSAFE-REPORT-STATUS         PIC X(2).
+       01  LS-RUN-START-TS                 PIC X(21).
+       01  LS-RUN-END-TS                   PIC X(21).
+       01  LS-ELAPSED-SECONDS              PIC 9(6).
+       01  LS-RUN-RESULT                   PIC X(200).
 
       *> Data items for parsing a line
        01  LS-LINE                         PIC X(100).
@@ -62,17 +90,39 @@
 
        PROCEDURE DIVISION.
 
-      *> Read the file path from the command line arguments.
+       MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
+
+      *> Read the file path from the command line arguments, via the
+      *> standard DAY-series argument layout (part flag, then path).
        ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
        UNSTRING LS-COMMAND-LINE DELIMITED BY " "
-           INTO LS-PART LS-FILE-PATH
+           INTO CMDARG-PART CMDARG-FILE-PATH
+       MOVE CMDARG-PART TO LS-PART
+       MOVE CMDARG-FILE-PATH TO LS-FILE-PATH
+       STRING FUNCTION TRIM(LS-FILE-PATH) DELIMITED BY SIZE
+           ".unsafe" DELIMITED BY SIZE
+           INTO LS-UNSAFE-REPORT-PATH
 
        OPEN INPUT FD-DATA
+       IF LS-DATA-STATUS NOT = "00"
+           DISPLAY "DAY02: input file not found or unreadable: "
+               FUNCTION TRIM(LS-FILE-PATH)
+               " (status " LS-DATA-STATUS ")"
+           STOP RUN
+       END-IF
+       OPEN OUTPUT FD-UNSAFE-REPORT
+       IF LS-UNSAFE-REPORT-STATUS NOT = "00"
+           DISPLAY "DAY02: unsafe report file could not be opened: "
+               FUNCTION TRIM(LS-UNSAFE-REPORT-PATH)
+               " (status " LS-UNSAFE-REPORT-STATUS ")"
+           STOP RUN
+       END-IF
        PERFORM UNTIL EXIT
            READ FD-DATA INTO F-DATA-RECORD
            AT END
                EXIT PERFORM
            NOT AT END
+               ADD 1 TO LS-REPORT-NUMBER
                MOVE F-DATA-RECORD TO LS-LINE
       *> Parse the levels from the line into our table.
                CALL "TOKENIZE-STRING" USING
@@ -83,12 +133,15 @@
                CALL "IS-LINE-SAFE" USING
                    BY REFERENCE LS-TOKEN-COUNT
                    BY REFERENCE LS-SOURCE-TOKEN-TABLE-GROUP
+                   BY REFERENCE LS-FAIL-IDX
                    RETURNING LS-IS-LINE-SAFE
                IF LS-IS-LINE-SAFE = 1
                THEN
                    ADD 1 TO LS-SAFE-COUNT
                ELSE
-                   IF LS-PART = "2"
+                   MOVE LS-FAIL-IDX TO LS-ORIG-FAIL-IDX
+                   SET LS-DAMPENER-RESCUED TO 0
+                   IF LS-PART = 2
                    THEN
       *> The line wasn't safe.
       *> See if we can "cheat" by removing one of the levels.
@@ -107,17 +160,72 @@
                            CALL "IS-LINE-SAFE" USING
                                BY REFERENCE LS-CHEAT-TOKEN-COUNT
                                BY REFERENCE LS-TEMP-TOKEN-TABLE-GROUP
+                               BY REFERENCE LS-RETRY-FAIL-IDX
                                RETURNING LS-IS-LINE-SAFE
                            IF LS-IS-LINE-SAFE = 1
                            THEN
                                ADD 1 TO LS-SAFE-COUNT
+                               SET LS-DAMPENER-RESCUED TO 1
                            END-IF
                        END-PERFORM
                    END-IF
+      *> Per-report diagnostic: name the report and which adjacent
+      *> level pair violated the rule, whether the dampener could
+      *> rescue it, and which level index it removed to do so (so a
+      *> reviewer can see exactly which single-level removal is
+      *> keeping the safe count as high as it is, without having to
+      *> re-derive it from the raw levels).
+                   MOVE LS-REPORT-NUMBER TO LS-REPORT-NUMBER-DISPLAY
+                   MOVE LS-ORIG-FAIL-IDX TO LS-FAIL-IDX-DISPLAY
+                   MOVE FUNCTION MAX(LS-ORIG-FAIL-IDX - 1, 1)
+                       TO LS-PREV-IDX-DISPLAY
+                   EVALUATE TRUE
+                       WHEN LS-PART NOT = 2
+                           MOVE "N/A " TO LS-REMOVED-IDX-DISPLAY
+                       WHEN LS-DAMPENER-RESCUED = 1
+                           MOVE LS-ATTEMPT-IDX TO LS-REMOVED-IDX-DISPLAY
+                       WHEN OTHER
+                           MOVE "NONE" TO LS-REMOVED-IDX-DISPLAY
+                   END-EVALUATE
+                   STRING "UNSAFE REPORT " LS-REPORT-NUMBER-DISPLAY
+                       DELIMITED BY SIZE
+                       ": levels " LS-PREV-IDX-DISPLAY DELIMITED BY SIZE
+                       "-" DELIMITED BY SIZE
+                       LS-FAIL-IDX-DISPLAY DELIMITED BY SIZE
+                       " (" LS-SOURCE-TOKEN(
+                           FUNCTION MAX(LS-ORIG-FAIL-IDX - 1, 1))
+                           DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       LS-SOURCE-TOKEN(LS-ORIG-FAIL-IDX)
+                           DELIMITED BY SIZE
+                       ") violated the rule; dampener rescued: "
+                           DELIMITED BY SIZE
+                       LS-DAMPENER-RESCUED DELIMITED BY SIZE
+                       "; dampener removed level: " DELIMITED BY SIZE
+                       LS-REMOVED-IDX-DISPLAY DELIMITED BY SIZE
+                       INTO F-UNSAFE-REPORT-RECORD
+                   WRITE F-UNSAFE-REPORT-RECORD
                END-IF
        END-PERFORM
        CLOSE FD-DATA
+       CLOSE FD-UNSAFE-REPORT
        DISPLAY "Safe count: " LS-SAFE-COUNT
+
+       MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+       CALL "ELAPSED-SECONDS" USING
+           LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+       DISPLAY "DAY02: elapsed seconds=" LS-ELAPSED-SECONDS
+           " peak reports=" LS-REPORT-NUMBER
+
+       STRING "reports=" DELIMITED BY SIZE
+           LS-REPORT-NUMBER DELIMITED BY SIZE
+           " safe=" DELIMITED BY SIZE
+           LS-SAFE-COUNT DELIMITED BY SIZE
+           INTO LS-RUN-RESULT
+       CALL "WRITE-RUN-LOG" USING
+           "DAY02" LS-FILE-PATH LS-RUN-START-TS LS-RUN-END-TS
+           LS-RUN-RESULT
+
        GOBACK.
        END PROGRAM DAY02.
 
@@ -138,19 +246,25 @@
        01  IN-TOKEN-TABLE-GROUP.
            05  IN-TOKEN-TABLE      OCCURS 16 TIMES INDEXED BY TOKEN-IDX.
                10  IN-TOKEN        PIC X(4).
+      *> Index of the adjacent pair that violated the monotonic/diff
+      *> range rule (0 when the report is safe). Lets the caller
+      *> report which levels failed without re-deriving it.
+       01  OUT-FAIL-IDX            USAGE BINARY-LONG.
 
        PROCEDURE DIVISION USING
            BY REFERENCE IN-TOKEN-COUNT
-           BY REFERENCE IN-TOKEN-TABLE-GROUP.
+           BY REFERENCE IN-TOKEN-TABLE-GROUP
+           BY REFERENCE OUT-FAIL-IDX.
            SET LS-LINE-STATE TO C-LINE-STATE-INITIAL
            SET RETURN-CODE TO 1
+           MOVE 0 TO OUT-FAIL-IDX
            PERFORM VARYING TOKEN-IDX FROM 1 BY 1
                UNTIL TOKEN-IDX > IN-TOKEN-COUNT
 
                CALL "GET-NEXT-STATE" USING
-                   BY REFERENCE FUNCTION 
+                   BY REFERENCE FUNCTION
                        NUMVAL(IN-TOKEN-TABLE(TOKEN-IDX))
-                   BY REFERENCE FUNCTION 
+                   BY REFERENCE FUNCTION
                        NUMVAL(IN-TOKEN-TABLE(
                            FUNCTION MAX(TOKEN-IDX - 1, 1)))
                    BY REFERENCE LS-LINE-STATE
@@ -158,6 +272,7 @@
 
                IF LS-LINE-STATE = C-LINE-STATE-UNSAFE
                    SET RETURN-CODE TO 0
+                   SET OUT-FAIL-IDX TO TOKEN-IDX
                    EXIT PERFORM
            END-PERFORM
            GOBACK.
@@ -175,11 +290,11 @@
        COPY constants IN "02".
 
        LOCAL-STORAGE SECTION.
-       01  LS-DIFF-LEVEL            USAGE BINARY-INT.
+       01  LS-DIFF-LEVEL            USAGE BINARY-LONG.
 
        LINKAGE SECTION.
-       01  IN-LEVEL                 USAGE BINARY-INT.
-       01  IN-PREV-LEVEL            USAGE BINARY-INT.
+       01  IN-LEVEL                 USAGE BINARY-LONG.
+       01  IN-PREV-LEVEL            USAGE BINARY-LONG.
        01  IN-LINE-STATE            USAGE BINARY-LONG.
 
        PROCEDURE DIVISION USING
