@@ -23,22 +23,43 @@
        DATA DIVISION.
 
        LOCAL-STORAGE SECTION.
-       01  LS-COMMAND-LINE           PIC X(30).
+       01  LS-COMMAND-LINE           PIC X(50).
        01  LS-ITERATION-COUNT        PIC 9(4).
        01  LS-FILE-PATH              PIC X(30).
+       01  LS-EXPECTED-COUNT         PIC 9(4) VALUE 0.
+       01  LS-START-BUYER            PIC 9(4) VALUE 0.
+       01  LS-END-BUYER              PIC 9(4) VALUE 0.
+       01  LS-MODE                   PIC X(5) VALUE SPACE.
 
        PROCEDURE DIVISION.
 
+      *> A 3rd, optional token gives the expected number of buyers,
+      *> for PARSE-FILE's control-total reconciliation check; left
+      *> zero (no check performed) when not supplied.
+      *> A 4th and 5th optional token give an inclusive buyer range,
+      *> splitting the run into an independent batch job covering
+      *> only those buyers, so separate ranges can be run
+      *> concurrently; left zero (process every buyer) when not
+      *> supplied.
+      *> A 6th optional token, "MERGE", treats LS-FILE-PATH as a
+      *> manifest file listing the batch reports written by those
+      *> separate runs, and combines their results instead of
+      *> processing buyers directly.
            ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
            UNSTRING LS-COMMAND-LINE
                DELIMITED BY SPACE
-               INTO LS-ITERATION-COUNT LS-FILE-PATH
+               INTO LS-ITERATION-COUNT LS-FILE-PATH LS-EXPECTED-COUNT
+                   LS-START-BUYER LS-END-BUYER LS-MODE
            END-UNSTRING
 
            CALL "PARSE-FILE" USING
                BY REFERENCE
                LS-ITERATION-COUNT
                LS-FILE-PATH
+               LS-EXPECTED-COUNT
+               LS-START-BUYER
+               LS-END-BUYER
+               LS-MODE
                .
        END PROGRAM DAY22.
 
@@ -52,12 +73,28 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO IN-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
+           SELECT FD-PRICES ASSIGN TO LS-PRICES-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-PRICES-STATUS.
+           SELECT FD-BATCH ASSIGN TO LS-BATCH-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-BATCH-STATUS.
+           SELECT FD-MANIFEST ASSIGN TO IN-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-MANIFEST-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  FD-DATA.
        01  F-FILE-RECORD             PIC X(47).
+       FD  FD-PRICES.
+       01  F-PRICES-RECORD           PIC X(20020).
+       FD  FD-BATCH.
+       01  F-BATCH-RECORD            PIC X(24).
+       FD  FD-MANIFEST.
+       01  F-MANIFEST-RECORD         PIC X(40).
 
        LOCAL-STORAGE SECTION.
        01  LS-LINE                   PIC X(47).
@@ -65,19 +102,71 @@
        01  LS-SECRET-NUMBER          PIC 9(16) COMP.
        01  LS-NEW-SECRET-NUMBER      PIC 9(16) COMP.
        01  LS-TOTAL                  PIC 9(16) COMP VALUE 0.
+       01  LS-PRICES-PATH            PIC X(30).
+       01  LS-PRICE-SEQUENCE         PIC X(9999).
+       01  LS-CHANGE-SEQUENCE        PIC X(19998).
+       01  LS-PRICES-LINE            PIC X(20020).
+       01  LS-DATA-STATUS            PIC X(2).
+       01  LS-PRICES-STATUS          PIC X(2).
+       01  LS-RUN-START-TS           PIC X(21).
+       01  LS-RUN-END-TS             PIC X(21).
+       01  LS-ELAPSED-SECONDS        PIC 9(6).
+       01  LS-RUN-RESULT             PIC X(100).
+       01  LS-TOTAL-DISPLAY          PIC Z(15)9.
+       01  LS-BATCH-PATH             PIC X(40).
+       01  LS-BATCH-STATUS           PIC X(2).
+       01  LS-BATCH-LINE             PIC X(24).
+       01  LS-START-DISPLAY          PIC Z(3)9.
+       01  LS-END-DISPLAY            PIC Z(3)9.
+       01  LS-TOTAL-PRICE-DISPLAY    PIC Z(5)9.
+       01  LS-MANIFEST-STATUS        PIC X(2).
+       01  LS-MANIFEST-LINE          PIC X(40).
+       01  LS-MERGE-TOTAL            PIC 9(16) COMP VALUE 0.
+       01  LS-MERGE-PRICE            PIC 9(6).
        COPY "sequence" IN "22".
+       COPY "mergeseq" IN "22".
 
        LINKAGE SECTION.
        01  IN-ITERATION-COUNT        PIC 9(4).
        01  IN-FILE-PATH              PIC X(30).
+       01  IN-EXPECTED-COUNT         PIC 9(4).
+       01  IN-START-BUYER            PIC 9(4).
+       01  IN-END-BUYER              PIC 9(4).
+       01  IN-MODE                   PIC X(5).
 
        PROCEDURE DIVISION USING
            BY REFERENCE
            IN-ITERATION-COUNT
            IN-FILE-PATH
+           IN-EXPECTED-COUNT
+           IN-START-BUYER
+           IN-END-BUYER
+           IN-MODE
            .
 
+           IF IN-MODE = "MERGE"
+               PERFORM RUN-MERGE THRU RUN-MERGE-EXIT
+               GOBACK
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
+
+           STRING FUNCTION TRIM(IN-FILE-PATH) DELIMITED BY SIZE
+               ".prices" DELIMITED BY SIZE
+               INTO LS-PRICES-PATH
+           OPEN OUTPUT FD-PRICES
+           IF LS-PRICES-STATUS NOT = "00"
+               DISPLAY "DAY22: ERROR OPENING " LS-PRICES-PATH
+                   " STATUS=" LS-PRICES-STATUS
+               STOP RUN
+           END-IF
+
            OPEN INPUT FD-DATA
+           IF LS-DATA-STATUS NOT = "00"
+               DISPLAY "DAY22: ERROR OPENING " IN-FILE-PATH
+                   " STATUS=" LS-DATA-STATUS
+               STOP RUN
+           END-IF
            PERFORM UNTIL EXIT
                READ FD-DATA INTO F-FILE-RECORD
                    AT END
@@ -85,30 +174,240 @@
                    NOT AT END
                        MOVE F-FILE-RECORD TO LS-LINE
                        ADD 1 TO LS-BUYER-IDX
-                       display ls-line
-                       SET LS-SECRET-NUMBER TO FUNCTION NUMVAL(
-                           LS-LINE
-                       )
-                       CALL "GET-NEXT-SECRET-NUMBERS" USING
-                           SEQUENCE-GRP
-                           LS-BUYER-IDX
-                           IN-ITERATION-COUNT
-                           LS-SECRET-NUMBER
-                           LS-NEW-SECRET-NUMBER
-                       DISPLAY LS-SECRET-NUMBER ": "
-                           LS-NEW-SECRET-NUMBER
-                       ADD LS-NEW-SECRET-NUMBER TO LS-TOTAL
+      *> A buyer range restricts this run to an independent batch of
+      *> buyers, so several ranges can be processed concurrently and
+      *> their results merged afterward.
+                       IF IN-START-BUYER = 0 OR
+                           (LS-BUYER-IDX >= IN-START-BUYER AND
+                           LS-BUYER-IDX <= IN-END-BUYER)
+                           SET LS-SECRET-NUMBER TO FUNCTION NUMVAL(
+                               LS-LINE
+                           )
+                           MOVE SPACES TO LS-PRICE-SEQUENCE
+                           MOVE SPACES TO LS-CHANGE-SEQUENCE
+                           CALL "GET-NEXT-SECRET-NUMBERS" USING
+                               SEQUENCE-GRP
+                               LS-BUYER-IDX
+                               IN-ITERATION-COUNT
+                               LS-SECRET-NUMBER
+                               LS-NEW-SECRET-NUMBER
+                               LS-PRICE-SEQUENCE
+                               LS-CHANGE-SEQUENCE
+                           ADD LS-NEW-SECRET-NUMBER TO LS-TOTAL
+
+                           STRING "Buyer " LS-BUYER-IDX ": "
+                               LS-PRICE-SEQUENCE(1:IN-ITERATION-COUNT)
+                               DELIMITED BY SIZE
+                               INTO LS-PRICES-LINE
+                           WRITE F-PRICES-RECORD FROM LS-PRICES-LINE
+
+                           STRING "Buyer " LS-BUYER-IDX " changes: "
+                               LS-CHANGE-SEQUENCE(
+                                   1:IN-ITERATION-COUNT * 2)
+                               DELIMITED BY SIZE
+                               INTO LS-PRICES-LINE
+                           WRITE F-PRICES-RECORD FROM LS-PRICES-LINE
+                       END-IF
 
            END-PERFORM
            CLOSE FD-DATA
+           CLOSE FD-PRICES
+
+           IF IN-EXPECTED-COUNT > 0 AND
+               IN-EXPECTED-COUNT NOT = LS-BUYER-IDX
+               DISPLAY "DAY22: RECONCILIATION BREAK - EXPECTED "
+                   IN-EXPECTED-COUNT " BUYERS, PARSED "
+                   LS-BUYER-IDX
+           END-IF
+
+           IF IN-START-BUYER > 0
+               PERFORM WRITE-BATCH-REPORT THRU WRITE-BATCH-REPORT-EXIT
+           END-IF
 
            DISPLAY "Total: " LS-TOTAL
            DISPLAY "Max total price: " MAX-TOTAL-PRICE
            DISPLAY "Best sequence: " BEST-SEQUENCE-STR
 
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+           CALL "ELAPSED-SECONDS" USING
+               LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+           DISPLAY "DAY22: elapsed seconds=" LS-ELAPSED-SECONDS
+               " buyers=" LS-BUYER-IDX
+
+           MOVE LS-TOTAL TO LS-TOTAL-DISPLAY
+           STRING "total=" DELIMITED BY SIZE
+               LS-TOTAL-DISPLAY DELIMITED BY SIZE
+               " max price=" DELIMITED BY SIZE
+               MAX-TOTAL-PRICE DELIMITED BY SIZE
+               INTO LS-RUN-RESULT
+           CALL "WRITE-RUN-LOG" USING
+               "DAY22" IN-FILE-PATH LS-RUN-START-TS LS-RUN-END-TS
+               LS-RUN-RESULT
            .
+
+      *> ===============================================================
+      *> WRITE-BATCH-REPORT.
+      *> Writes this batch's partial secret-number total and every
+      *> sequence it hit, with that batch's contribution to the
+      *> sequence's total price, so RUN-MERGE can combine several
+      *> buyer-range batches back into one overall result.
+      *> ===============================================================
+       WRITE-BATCH-REPORT.
+           MOVE IN-START-BUYER TO LS-START-DISPLAY
+           MOVE IN-END-BUYER TO LS-END-DISPLAY
+           STRING FUNCTION TRIM(IN-FILE-PATH) DELIMITED BY SIZE
+               ".batch-" DELIMITED BY SIZE
+               FUNCTION TRIM(LS-START-DISPLAY) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               FUNCTION TRIM(LS-END-DISPLAY) DELIMITED BY SIZE
+               INTO LS-BATCH-PATH
+           OPEN OUTPUT FD-BATCH
+           IF LS-BATCH-STATUS NOT = "00"
+               DISPLAY "DAY22: ERROR OPENING " LS-BATCH-PATH
+                   " STATUS=" LS-BATCH-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE LS-TOTAL TO LS-TOTAL-DISPLAY
+           STRING "TOTAL:" DELIMITED BY SIZE
+               LS-TOTAL-DISPLAY DELIMITED BY SIZE
+               INTO LS-BATCH-LINE
+           WRITE F-BATCH-RECORD FROM LS-BATCH-LINE
+
+           PERFORM VARYING SEQUENCE-IDX FROM 1 BY 1
+               UNTIL SEQUENCE-IDX > SEQUENCES-SIZE
+               MOVE TOTAL-PRICE(SEQUENCE-IDX) TO LS-TOTAL-PRICE-DISPLAY
+               STRING "SEQ:" DELIMITED BY SIZE
+                   SEQUENCE-STR(SEQUENCE-IDX) DELIMITED BY SIZE
+                   "PRICE:" DELIMITED BY SIZE
+                   LS-TOTAL-PRICE-DISPLAY DELIMITED BY SIZE
+                   INTO LS-BATCH-LINE
+               WRITE F-BATCH-RECORD FROM LS-BATCH-LINE
+           END-PERFORM
+
+           CLOSE FD-BATCH
+           .
+       WRITE-BATCH-REPORT-EXIT.
+           EXIT.
+
+      *> ===============================================================
+      *> RUN-MERGE.
+      *> Combines the batch reports listed in the IN-FILE-PATH
+      *> manifest (one batch report path per line) back into one
+      *> overall secret-number total and best-sequence result, the
+      *> same figures a single serial run would have produced.
+      *> ===============================================================
+       RUN-MERGE.
+           OPEN INPUT FD-MANIFEST
+           IF LS-MANIFEST-STATUS NOT = "00"
+               DISPLAY "DAY22: ERROR OPENING " IN-FILE-PATH
+                   " STATUS=" LS-MANIFEST-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL EXIT
+               READ FD-MANIFEST INTO F-MANIFEST-RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE F-MANIFEST-RECORD TO LS-MANIFEST-LINE
+                       IF LS-MANIFEST-LINE NOT = SPACE
+                           PERFORM MERGE-ONE-BATCH
+                               THRU MERGE-ONE-BATCH-EXIT
+                       END-IF
+           END-PERFORM
+           CLOSE FD-MANIFEST
+
+           DISPLAY "Merged total: " LS-MERGE-TOTAL
+           DISPLAY "Merged max total price: " MERGE-MAX-TOTAL-PRICE
+           DISPLAY "Merged best sequence: " MERGE-BEST-SEQUENCE-STR
+           .
+       RUN-MERGE-EXIT.
+           EXIT.
+
+      *> ===============================================================
+      *> MERGE-ONE-BATCH.
+      *> Reads one batch report named by LS-MANIFEST-LINE, adding its
+      *> partial total to LS-MERGE-TOTAL and folding each of its
+      *> sequence totals into MERGE-GRP.
+      *> ===============================================================
+       MERGE-ONE-BATCH.
+           MOVE LS-MANIFEST-LINE TO LS-BATCH-PATH
+           OPEN INPUT FD-BATCH
+           IF LS-BATCH-STATUS NOT = "00"
+               DISPLAY "DAY22: ERROR OPENING " LS-BATCH-PATH
+                   " STATUS=" LS-BATCH-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL EXIT
+               READ FD-BATCH INTO F-BATCH-RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE F-BATCH-RECORD TO LS-BATCH-LINE
+                       EVALUATE TRUE
+                           WHEN LS-BATCH-LINE(1:6) = "TOTAL:"
+                               ADD FUNCTION NUMVAL(
+                                   LS-BATCH-LINE(7:16)
+                               ) TO LS-MERGE-TOTAL
+                           WHEN LS-BATCH-LINE(1:4) = "SEQ:"
+                               MOVE FUNCTION NUMVAL(
+                                   LS-BATCH-LINE(19:6)
+                               ) TO LS-MERGE-PRICE
+                               CALL "ADD-TO-MERGE" USING
+                                   MERGE-GRP
+                                   LS-BATCH-LINE(5:8)
+                                   LS-MERGE-PRICE
+                       END-EVALUATE
+           END-PERFORM
+           CLOSE FD-BATCH
+           .
+       MERGE-ONE-BATCH-EXIT.
+           EXIT.
        END PROGRAM PARSE-FILE.
 
+      *> ===============================================================
+      *> ADD-TO-MERGE.
+      *> Adds IN-PRICE to the running total for IN-SEQUENCE in
+      *> MERGE-GRP, creating a new entry the first time the sequence
+      *> is seen, and tracks the overall best sequence and price.
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADD-TO-MERGE.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       COPY "mergeseq" IN "22".
+       01  IN-SEQUENCE                        PIC X(8).
+       01  IN-PRICE                           PIC 9(6).
+
+       PROCEDURE DIVISION USING BY REFERENCE
+           MERGE-GRP
+           IN-SEQUENCE
+           IN-PRICE.
+
+           SET MERGE-IDX TO 1
+           SEARCH MERGE-SEQUENCES
+               AT END
+                   ADD 1 TO MERGE-SIZE
+                   SET MERGE-SEQUENCE-STR(MERGE-SIZE) TO IN-SEQUENCE
+                   SET MERGE-TOTAL-PRICE(MERGE-SIZE) TO IN-PRICE
+                   IF IN-PRICE > MERGE-MAX-TOTAL-PRICE
+                       SET MERGE-MAX-TOTAL-PRICE TO IN-PRICE
+                       SET MERGE-BEST-SEQUENCE-STR TO IN-SEQUENCE
+                   END-IF
+               WHEN MERGE-SEQUENCE-STR(MERGE-IDX) = IN-SEQUENCE
+                   ADD IN-PRICE TO MERGE-TOTAL-PRICE(MERGE-IDX)
+                   IF MERGE-TOTAL-PRICE(MERGE-IDX) >
+                       MERGE-MAX-TOTAL-PRICE
+                       SET MERGE-MAX-TOTAL-PRICE TO
+                           MERGE-TOTAL-PRICE(MERGE-IDX)
+                       SET MERGE-BEST-SEQUENCE-STR TO IN-SEQUENCE
+                   END-IF
+           END-SEARCH
+
+           GOBACK.
+       END PROGRAM ADD-TO-MERGE.
+
       *> ===============================================================
       *> MIX.
       *> ===============================================================
@@ -171,12 +470,16 @@
        01  IN-ITERATION-COUNT                    PIC 9(4).
        01  IN-SECRET-NUMBER                      PIC 9(16) COMP.
        01  OUT-SECRET-NUMBER                     PIC 9(16) COMP.
+       01  OUT-PRICE-SEQUENCE                    PIC X(9999).
+       01  OUT-CHANGE-SEQUENCE                   PIC X(19998).
        PROCEDURE DIVISION USING BY REFERENCE
            SEQUENCE-GRP
            IN-BUYER-IDX
            IN-ITERATION-COUNT
            IN-SECRET-NUMBER
-           OUT-SECRET-NUMBER.
+           OUT-SECRET-NUMBER
+           OUT-PRICE-SEQUENCE
+           OUT-CHANGE-SEQUENCE.
 
            SET LS-CUR-SECRET-NUMBER TO IN-SECRET-NUMBER
            SET LS-PREV-PRICE TO FUNCTION REM(IN-SECRET-NUMBER, 10)
@@ -190,9 +493,11 @@
                    LS-NEXT-SECRET-NUMBER
                SET LS-CUR-PRICE TO FUNCTION REM(LS-NEXT-SECRET-NUMBER,
                    10)
-
+               MOVE LS-CUR-PRICE TO OUT-PRICE-SEQUENCE(LS-ITERATION:1)
 
                COMPUTE LS-DELTA = LS-CUR-PRICE - LS-PREV-PRICE
+               MOVE LS-DELTA TO OUT-CHANGE-SEQUENCE(
+                   (LS-ITERATION * 2) - 1 : 2)
                STRING
                    LS-SEQUENCE(3:6)
                    LS-DELTA
