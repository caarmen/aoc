@@ -0,0 +1,36 @@
+      *> =================================================================
+      *> Copyright 2025 - Present, Carmen Alvarez
+      *>
+      *> This file is part of Advent of code - @caarmen.
+      *>
+      *> Advent of code - @caarmen is free software: you can redistribute
+      *> it and/or modify it under the terms of the GNU General Public
+      *> License as published by the Free Software Foundation, either
+      *> version 3 of the License, or (at your option) any later version.
+      *>
+      *> Advent of code - @caarmen is distributed in the hope that it will
+      *> be useful, but WITHOUT ANY WARRANTY; without even the implied
+      *> warranty of MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+      *> See the GNU General Public License for more details.
+      *>
+      *> You should have received a copy of the GNU General Public License
+      *> along with Advent of code - @caarmen. If not, see
+      *> <https://www.gnu.org/licenses/>.
+      *> =================================================================
+      *> Holds the per-sequence totals accumulated while merging the
+      *> independent batch reports written by separate buyer-range
+      *> runs of DAY22. Unlike sequence.cpy's SEQUENCE-GRP, there is
+      *> no per-buyer PRICES table here: since each buyer is covered
+      *> by exactly one batch, merging only needs to sum each
+      *> sequence's total price across batches.
+       01  MERGE-GRP.
+           05  MERGE-MAX-TOTAL-PRICE     PIC 9(6) VALUE 0.
+           05  MERGE-BEST-SEQUENCE-STR   PIC X(8).
+           05  MERGE-SIZE                PIC 9(6) VALUE 0.
+           05  MERGE-SEQUENCES OCCURS 1 TO 130000 TIMES
+               DEPENDING ON MERGE-SIZE
+               ASCENDING KEY IS MERGE-SEQUENCE-STR
+               INDEXED BY MERGE-IDX
+               .
+               10  MERGE-SEQUENCE-STR    PIC X(8).
+               10  MERGE-TOTAL-PRICE     PIC 9(6) VALUE 0.
