@@ -19,9 +19,14 @@
       *> =================================================================
        01  LOCK-GRP.
            05  LOCKS-SIZE                             PIC 9(3) VALUE 0.
+      *> Number of pin columns per lock, read from an optional
+      *> "DEPTH:" header line in the schematic file; defaults to the
+      *> original 5-pin hardware when the header isn't present.
+           05  LOCK-PIN-DEPTH                         PIC 9(1) VALUE 5.
            05  LOCKS OCCURS 1 TO 999 TIMES
                DEPENDING ON LOCKS-SIZE
                INDEXED BY LOCK-IDX.
-               10  LOCK-PINS OCCURS 5 TIMES
+               10  LOCK-PINS OCCURS 1 TO 9 TIMES
+                   DEPENDING ON LOCK-PIN-DEPTH
                    INDEXED BY LOCK-PIN-IDX.
                    15  LOCK-PIN-HEIGHT                PIC 9(1) VALUE 0.
