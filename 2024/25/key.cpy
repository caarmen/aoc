@@ -0,0 +1,32 @@
+      *> =================================================================
+      *> Copyright 2025 - Present, Carmen Alvarez
+      *>
+      *> This file is part of Advent of code - @caarmen.
+      *>
+      *> Advent of code - @caarmen is free software: you can redistribute
+      *> it and/or modify it under the terms of the GNU General Public
+      *> License as published by the Free Software Foundation, either
+      *> version 3 of the License, or (at your option) any later version.
+      *>
+      *> Advent of code - @caarmen is distributed in the hope that it will
+      *> be useful, but WITHOUT ANY WARRANTY; without even the implied
+      *> warranty of MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+      *> See the GNU General Public License for more details.
+      *>
+      *> You should have received a copy of the GNU General Public License
+      *> along with Advent of code - @caarmen. If not, see
+      *> <https://www.gnu.org/licenses/>.
+      *> =================================================================
+       01  KEY-GRP.
+           05  KEYS-SIZE                             PIC 9(3) VALUE 0.
+      *> Number of peak columns per key, read from an optional
+      *> "DEPTH:" header line in the schematic file; defaults to the
+      *> original 5-pin hardware when the header isn't present.
+           05  KEY-PEAK-DEPTH                        PIC 9(1) VALUE 5.
+           05  KEYS OCCURS 1 TO 999 TIMES
+               DEPENDING ON KEYS-SIZE
+               INDEXED BY KEY-IDX.
+               10  KEY-PEAKS OCCURS 1 TO 9 TIMES
+                   DEPENDING ON KEY-PEAK-DEPTH
+                   INDEXED BY KEY-PEAK-IDX.
+                   15  KEY-PEAK-HEIGHT               PIC 9(1) VALUE 0.
