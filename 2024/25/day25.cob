@@ -23,25 +23,41 @@
        DATA DIVISION.
 
        LOCAL-STORAGE SECTION.
+       01  LS-COMMAND-LINE           PIC X(40).
        01  LS-FILE-PATH              PIC X(30).
        01  LS-MATCH-COUNT            PIC 9(8).
+       01  LS-EXPECTED-COUNT         PIC 9(4) VALUE 0.
+       01  LS-RUN-START-TS           PIC X(21).
+       01  LS-RUN-END-TS             PIC X(21).
+       01  LS-ELAPSED-SECONDS        PIC 9(6).
+       01  LS-RUN-RESULT             PIC X(100).
        COPY "key" IN "25".
        COPY "lock" IN "25".
 
        PROCEDURE DIVISION.
 
-           ACCEPT LS-FILE-PATH FROM COMMAND-LINE
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
+
+      *> An optional trailing token gives the expected total number of
+      *> lock/key schematics, for PARSE-FILE's control-total
+      *> reconciliation check; left zero (no check performed) when
+      *> not supplied.
+           ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
+           UNSTRING LS-COMMAND-LINE DELIMITED BY " "
+               INTO LS-FILE-PATH LS-EXPECTED-COUNT
+           END-UNSTRING
 
            CALL "PARSE-FILE" USING
                BY REFERENCE LS-FILE-PATH
                LOCK-GRP
                KEY-GRP
+               LS-EXPECTED-COUNT
 
            DISPLAY "Locks:"
            PERFORM VARYING LOCK-IDX FROM 1 BY 1 UNTIL
                LOCK-IDX > LOCKS-SIZE
                PERFORM VARYING LOCK-PIN-IDX FROM 1 BY 1 UNTIL
-                   LOCK-PIN-IDX > 5
+                   LOCK-PIN-IDX > LOCK-PIN-DEPTH
                    DISPLAY LOCK-PIN-HEIGHT(
                        LOCK-IDX, LOCK-PIN-IDX
                    ) NO ADVANCING
@@ -52,7 +68,7 @@
            PERFORM VARYING KEY-IDX FROM 1 BY 1 UNTIL
                KEY-IDX > KEYS-SIZE
                PERFORM VARYING KEY-PEAK-IDX FROM 1 BY 1 UNTIL
-                   KEY-PEAK-IDX > 5
+                   KEY-PEAK-IDX > KEY-PEAK-DEPTH
                    DISPLAY KEY-PEAK-HEIGHT(
                        KEY-IDX, KEY-PEAK-IDX
                    ) NO ADVANCING
@@ -63,9 +79,23 @@
            CALL "FIND-MATCHES" USING
                LOCK-GRP
                KEY-GRP
+               LS-FILE-PATH
                LS-MATCH-COUNT
 
            DISPLAY "Match count: " LS-MATCH-COUNT
+
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+           CALL "ELAPSED-SECONDS" USING
+               LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+           DISPLAY "DAY25: elapsed seconds=" LS-ELAPSED-SECONDS
+               " locks=" LOCKS-SIZE " keys=" KEYS-SIZE
+
+           STRING "match count=" DELIMITED BY SIZE
+               LS-MATCH-COUNT DELIMITED BY SIZE
+               INTO LS-RUN-RESULT
+           CALL "WRITE-RUN-LOG" USING
+               "DAY25" LS-FILE-PATH LS-RUN-START-TS LS-RUN-END-TS
+               LS-RUN-RESULT
            .
        END PROGRAM DAY25.
 
@@ -79,7 +109,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO IN-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -91,23 +122,33 @@
        01  C-KEY                     CONSTANT 1.
 
        LOCAL-STORAGE SECTION.
+       01  LS-DATA-STATUS            PIC X(2).
        01  LS-LINE-IDX               PIC 9(4) VALUE 0.
        01  LS-LINE                   PIC X(47).
        01  LS-PARSE-TYPE             PIC 9(1).
        01  LS-COL-IDX                PIC 9(1).
-       01  LS-LINE-IDX-MOD           PIC 9(1).
+       01  LS-LINE-IDX-MOD           PIC 9(2).
+       01  LS-SCHEMATIC-COUNT        PIC 9(4).
+       01  LS-BLOCK-SIZE             PIC 9(2).
 
        LINKAGE SECTION.
        01  IN-FILE-PATH              PIC X(30).
        COPY "key" IN "25".
        COPY "lock" IN "25".
+       01  IN-EXPECTED-COUNT         PIC 9(4).
 
        PROCEDURE DIVISION USING
            BY REFERENCE IN-FILE-PATH
            LOCK-GRP
-           KEY-GRP.
+           KEY-GRP
+           IN-EXPECTED-COUNT.
 
            OPEN INPUT FD-DATA
+           IF LS-DATA-STATUS NOT = "00"
+               DISPLAY "DAY25: ERROR OPENING " IN-FILE-PATH
+                   " STATUS=" LS-DATA-STATUS
+               STOP RUN
+           END-IF
            PERFORM UNTIL EXIT
                READ FD-DATA INTO F-FILE-RECORD
                    AT END
@@ -115,56 +156,83 @@
                    NOT AT END
                        MOVE F-FILE-RECORD TO LS-LINE
                        display ls-line
-                       COMPUTE LS-LINE-IDX-MOD = FUNCTION MOD(
-                           LS-LINE-IDX, 8
-                       )
-                       EVALUATE LS-LINE-IDX-MOD
-                           WHEN 0
-                               IF LS-LINE(1:1) = "#"
-                                   SET LS-PARSE-TYPE TO C-LOCK
-                                   ADD 1 TO LOCKS-SIZE
-                                   PERFORM VARYING LS-COL-IDX
-                                       FROM 1 BY 1 UNTIL LS-COL-IDX > 5
-                                       SET LOCK-PIN-HEIGHT(
-                                           LOCKS-SIZE,
-                                           LS-COL-IDX
-                                       ) TO 0
-                                   END-PERFORM
-                               ELSE
-                                   SET LS-PARSE-TYPE TO C-KEY
-                                   ADD 1 TO KEYS-SIZE
+                       IF LS-LINE(1:6) = "DEPTH:"
+      *> An optional header line declares the pin/peak depth for
+      *> every schematic in the file, overriding the default 5-pin
+      *> hardware. It does not count toward LS-LINE-IDX, so the
+      *> block-boundary arithmetic below still lines up with the
+      *> first schematic's top row.
+                           SET LOCK-PIN-DEPTH TO FUNCTION NUMVAL(
+                               FUNCTION TRIM(LS-LINE(7:40)))
+                           SET KEY-PEAK-DEPTH TO LOCK-PIN-DEPTH
+                       ELSE
+                           COMPUTE LS-BLOCK-SIZE =
+                               LOCK-PIN-DEPTH + 3
+                           COMPUTE LS-LINE-IDX-MOD = FUNCTION MOD(
+                               LS-LINE-IDX, LS-BLOCK-SIZE
+                           )
+                           EVALUATE LS-LINE-IDX-MOD
+                               WHEN 0
+                                   IF LS-LINE(1:1) = "#"
+                                       SET LS-PARSE-TYPE TO C-LOCK
+                                       ADD 1 TO LOCKS-SIZE
+                                       PERFORM VARYING LS-COL-IDX
+                                           FROM 1 BY 1 UNTIL
+                                           LS-COL-IDX > LOCK-PIN-DEPTH
+                                           SET LOCK-PIN-HEIGHT(
+                                               LOCKS-SIZE,
+                                               LS-COL-IDX
+                                           ) TO 0
+                                       END-PERFORM
+                                   ELSE
+                                       SET LS-PARSE-TYPE TO C-KEY
+                                       ADD 1 TO KEYS-SIZE
+                                       PERFORM VARYING LS-COL-IDX
+                                           FROM 1 BY 1 UNTIL
+                                           LS-COL-IDX > KEY-PEAK-DEPTH
+                                           SET KEY-PEAK-HEIGHT(
+                                               KEYS-SIZE,
+                                               LS-COL-IDX
+                                           ) TO 0
+                                       END-PERFORM
+                                   END-IF
+                               WHEN NOT = LOCK-PIN-DEPTH + 2
                                    PERFORM VARYING LS-COL-IDX
-                                       FROM 1 BY 1 UNTIL LS-COL-IDX > 5
-                                       SET KEY-PEAK-HEIGHT(
-                                           KEYS-SIZE,
-                                           LS-COL-IDX
-                                       ) TO 0
+                                       FROM 1 BY 1
+                                       UNTIL LS-COL-IDX > LOCK-PIN-DEPTH
+                                       IF LS-LINE(LS-COL-IDX:1) = "#"
+                                           EVALUATE LS-PARSE-TYPE ALSO
+                                               LS-LINE-IDX-MOD
+                                               WHEN C-LOCK ALSO ANY
+                                                   ADD 1 TO
+                                                       LOCK-PIN-HEIGHT(
+                                                       LOCKS-SIZE,
+                                                       LS-COL-IDX
+                                                   )
+                                               WHEN C-KEY ALSO
+                                                   NOT = LOCK-PIN-DEPTH
+                                                       + 1
+                                                   ADD 1 TO
+                                                       KEY-PEAK-HEIGHT(
+                                                       KEYS-SIZE,
+                                                       LS-COL-IDX
+                                                   )
+                                           END-EVALUATE
+                                       END-IF
                                    END-PERFORM
-                               END-IF
-                           WHEN NOT = 7
-                               PERFORM VARYING LS-COL-IDX FROM 1 BY 1
-                                   UNTIL LS-COL-IDX > 5
-                                   IF LS-LINE(LS-COL-IDX:1) = "#"
-                                       EVALUATE LS-PARSE-TYPE ALSO
-                                           LS-LINE-IDX-MOD
-                                           WHEN C-LOCK ALSO ANY
-                                               ADD 1 TO LOCK-PIN-HEIGHT(
-                                                   LOCKS-SIZE,
-                                                   LS-COL-IDX
-                                               )
-                                           WHEN C-KEY ALSO NOT = 6
-                                               ADD 1 TO KEY-PEAK-HEIGHT(
-                                                   KEYS-SIZE,
-                                                   LS-COL-IDX
-                                               )
-                                       END-EVALUATE
-                                   END-IF
-                               END-PERFORM
-                       END-EVALUATE
-                       ADD 1 TO LS-LINE-IDX
+                           END-EVALUATE
+                           ADD 1 TO LS-LINE-IDX
+                       END-IF
            END-PERFORM
            CLOSE FD-DATA
 
+           COMPUTE LS-SCHEMATIC-COUNT = LOCKS-SIZE + KEYS-SIZE
+           IF IN-EXPECTED-COUNT > 0 AND
+               IN-EXPECTED-COUNT NOT = LS-SCHEMATIC-COUNT
+               DISPLAY "DAY25: RECONCILIATION BREAK - EXPECTED "
+                   IN-EXPECTED-COUNT " SCHEMATICS, PARSED "
+                   LS-SCHEMATIC-COUNT
+           END-IF
            .
        END PROGRAM PARSE-FILE.
 
@@ -173,34 +241,83 @@
       *> ===============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIND-MATCHES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-OVERLAPS ASSIGN TO LS-OVERLAPS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-OVERLAPS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FD-OVERLAPS.
+       01  F-OVERLAPS-RECORD                    PIC X(60).
+
        LOCAL-STORAGE SECTION.
       *> LS-IS-MATCH is 0 if all the columns fit
       *> for a given lock/key pair.
        01  LS-IS-MATCH                          PIC 9(1) VALUE 0.
        01  LS-COL-IDX                           PIC 9(1).
+       01  LS-OVERLAP-AMOUNT                    PIC 9(1).
+       01  LS-OVERLAPS-PATH                     PIC X(30).
+       01  LS-OVERLAPS-STATUS                   PIC X(2).
+       01  LS-OVERLAPS-LINE                     PIC X(60).
+       01  LS-LOCK-DISPLAY                      PIC Z(4)9.
+       01  LS-KEY-DISPLAY                       PIC Z(4)9.
+       01  LS-COL-DISPLAY                       PIC Z9.
+       01  LS-OVERLAP-DISPLAY                   PIC Z9.
        LINKAGE SECTION.
        COPY "lock" IN "25".
        COPY "key" IN "25".
+       01  IN-FILE-PATH                         PIC X(30).
        01  OUT-MATCH-COUNT                      PIC 9(8).
 
        PROCEDURE DIVISION USING BY REFERENCE
            LOCK-GRP
            KEY-GRP
+           IN-FILE-PATH
            OUT-MATCH-COUNT.
 
            SET OUT-MATCH-COUNT TO 0.
 
+           STRING FUNCTION TRIM(IN-FILE-PATH) DELIMITED BY SIZE
+               ".overlaps" DELIMITED BY SIZE
+               INTO LS-OVERLAPS-PATH
+           OPEN OUTPUT FD-OVERLAPS
+           IF LS-OVERLAPS-STATUS NOT = "00"
+               DISPLAY "DAY25: ERROR OPENING " LS-OVERLAPS-PATH
+                   " STATUS=" LS-OVERLAPS-STATUS
+               STOP RUN
+           END-IF
+
            PERFORM VARYING LOCK-IDX FROM 1 BY 1 UNTIL
                LOCK-IDX > LOCKS-SIZE
                PERFORM VARYING KEY-IDX FROM 1 BY 1 UNTIL
                    KEY-IDX > KEYS-SIZE
                    SET LS-IS-MATCH TO 0
                    PERFORM VARYING LS-COL-IDX FROM 1 BY 1 UNTIL
-                       LS-COL-IDX > 5
+                       LS-COL-IDX > LOCK-PIN-DEPTH
                        IF LOCK-PIN-HEIGHT(LOCK-IDX, LS-COL-IDX) +
-                           KEY-PEAK-HEIGHT(KEY-IDX, LS-COL-IDX) > 5
+                           KEY-PEAK-HEIGHT(KEY-IDX, LS-COL-IDX) >
+                           LOCK-PIN-DEPTH
                            SET LS-IS-MATCH TO 1
+                           COMPUTE LS-OVERLAP-AMOUNT =
+                               LOCK-PIN-HEIGHT(LOCK-IDX, LS-COL-IDX) +
+                               KEY-PEAK-HEIGHT(KEY-IDX, LS-COL-IDX) -
+                               LOCK-PIN-DEPTH
+                           SET LS-LOCK-DISPLAY TO LOCK-IDX
+                           SET LS-KEY-DISPLAY TO KEY-IDX
+                           SET LS-COL-DISPLAY TO LS-COL-IDX
+                           SET LS-OVERLAP-DISPLAY TO LS-OVERLAP-AMOUNT
+                           STRING "Lock " FUNCTION TRIM(LS-LOCK-DISPLAY)
+                               " / Key " FUNCTION TRIM(LS-KEY-DISPLAY)
+                               ": column " FUNCTION TRIM(LS-COL-DISPLAY)
+                               " overlaps by "
+                               FUNCTION TRIM(LS-OVERLAP-DISPLAY)
+                               DELIMITED BY SIZE
+                               INTO LS-OVERLAPS-LINE
+                           WRITE F-OVERLAPS-RECORD FROM LS-OVERLAPS-LINE
                        END-IF
                    END-PERFORM
                    IF LS-IS-MATCH = 0
@@ -209,5 +326,7 @@
                END-PERFORM
            END-PERFORM
 
+           CLOSE FD-OVERLAPS
+
            .
        END PROGRAM FIND-MATCHES.
