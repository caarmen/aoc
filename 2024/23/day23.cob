@@ -24,12 +24,25 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO IN-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
+           SELECT FD-CLIQUES ASSIGN TO LS-CLIQUES-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-CLIQUES-STATUS.
+           SELECT FD-MASTER ASSIGN TO LS-MASTER-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MR-COMPUTER-NAME
+               FILE STATUS IS LS-MASTER-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  FD-DATA.
        01  F-FILE-RECORD                               PIC X(5).
+       FD  FD-CLIQUES.
+       01  F-CLIQUES-RECORD                            PIC X(50).
+       FD  FD-MASTER.
+       COPY "master" IN "23".
 
        LOCAL-STORAGE SECTION.
        01  LS-LINE                                     PIC X(5).
@@ -41,15 +54,56 @@
        01  LS-BIGGEST-PARTY                            PIC X(50) VALUE
                                                            SPACES.
        01  LS-STR-PTR                                  PIC 9(2).
+       01  LS-CLIQUES-PATH                             PIC X(30).
+       01  LS-MASTER-PATH                              PIC X(30).
+       01  LS-DATA-STATUS                              PIC X(2).
+       01  LS-CLIQUES-STATUS                           PIC X(2).
+       01  LS-MASTER-STATUS                            PIC X(2).
+       01  LS-RUN-START-TS                              PIC X(21).
+       01  LS-RUN-END-TS                                PIC X(21).
+       01  LS-ELAPSED-SECONDS                           PIC 9(6).
+       01  LS-RUN-RESULT                                PIC X(100).
        COPY "computer" IN "23".
        COPY "party" IN "23".
+       COPY "clique" IN "23".
        LINKAGE SECTION.
        01  IN-FILE-PATH                                PIC X(30).
 
        PROCEDURE DIVISION USING
            BY REFERENCE IN-FILE-PATH.
 
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
+
+      *> The COMPUTERS table built up below is also persisted to an
+      *> indexed master file, one record per computer, keyed by
+      *> computer name, so that it survives beyond this run. The
+      *> master file is rebuilt fresh each run (OPEN OUTPUT, then
+      *> re-opened I-O so individual records can be rewritten as
+      *> links accumulate) rather than carried forward, since the
+      *> transaction file is re-read from scratch each time anyway.
+           STRING FUNCTION TRIM(IN-FILE-PATH) DELIMITED BY SIZE
+               ".master" DELIMITED BY SIZE
+               INTO LS-MASTER-PATH
+           OPEN OUTPUT FD-MASTER
+           IF LS-MASTER-STATUS NOT = "00"
+               DISPLAY "DAY23: ERROR CREATING " LS-MASTER-PATH
+                   " STATUS=" LS-MASTER-STATUS
+               STOP RUN
+           END-IF
+           CLOSE FD-MASTER
+           OPEN I-O FD-MASTER
+           IF LS-MASTER-STATUS NOT = "00"
+               DISPLAY "DAY23: ERROR OPENING " LS-MASTER-PATH
+                   " STATUS=" LS-MASTER-STATUS
+               STOP RUN
+           END-IF
+
            OPEN INPUT FD-DATA
+           IF LS-DATA-STATUS NOT = "00"
+               DISPLAY "DAY23: ERROR OPENING " IN-FILE-PATH
+                   " STATUS=" LS-DATA-STATUS
+               STOP RUN
+           END-IF
            PERFORM UNTIL EXIT
                READ FD-DATA INTO F-FILE-RECORD
                    AT END
@@ -65,14 +119,39 @@
                            LS-LEFT
                            LS-RIGHT
                        ADD RETURN-CODE TO LS-T-PARTY-COUNT
+                       MOVE LS-LEFT TO MR-COMPUTER-NAME
+                       READ FD-MASTER KEY IS MR-COMPUTER-NAME
+                       CALL "BUILD-MASTER-RECORD" USING
+                           COMPUTER-GRP
+                           LS-LEFT
+                           MR-LINKS-SIZE
+                           MR-LINKS
+                       IF LS-MASTER-STATUS = "23"
+                           WRITE MASTER-RECORD
+                       ELSE
+                           REWRITE MASTER-RECORD
+                       END-IF
                        CALL "ADD-PAIR" USING
                            COMPUTER-GRP
                            PARTIES-GRP
                            LS-RIGHT
                            LS-LEFT
                        ADD RETURN-CODE TO LS-T-PARTY-COUNT
+                       MOVE LS-RIGHT TO MR-COMPUTER-NAME
+                       READ FD-MASTER KEY IS MR-COMPUTER-NAME
+                       CALL "BUILD-MASTER-RECORD" USING
+                           COMPUTER-GRP
+                           LS-RIGHT
+                           MR-LINKS-SIZE
+                           MR-LINKS
+                       IF LS-MASTER-STATUS = "23"
+                           WRITE MASTER-RECORD
+                       ELSE
+                           REWRITE MASTER-RECORD
+                       END-IF
            END-PERFORM
            CLOSE FD-DATA
+           CLOSE FD-MASTER
            SORT COMPUTERS
            CALL "DISPLAY-COMPUTERS" USING
                COMPUTER-GRP
@@ -84,14 +163,17 @@
            DISPLAY LS-T-PARTY-COUNT " parties with the t computer"
 
       *> Part 2: biggest parties:
-      *> Go through our computer table, finding the biggest party
-      *> for the computers in each row. Keep track of the biggest
-      *> party overall.
+      *> Go through our computer table, finding every maximal party
+      *> (fully-connected group that can't be extended) reachable
+      *> from the computer in each row, and log each one to the
+      *> cliques report. Keep track of the biggest party seen
+      *> overall across every row.
            PERFORM VARYING LS-COMPUTER-IDX FROM 1 BY 1
                UNTIL LS-COMPUTER-IDX > COMPUTERS-SIZE
-               CALL "FIND-BIGGEST-PARTY" USING
+               CALL "FIND-MAXIMAL-PARTIES" USING
                    COMPUTER-GRP
                    LS-COMPUTER-IDX
+                   CLIQUES-GRP
                    LS-PARTY
                IF LENGTH OF FUNCTION TRIM(LS-PARTY) > LENGTH OF FUNCTION
                    TRIM(LS-BIGGEST-PARTY)
@@ -99,6 +181,21 @@
                END-IF
            END-PERFORM
 
+           STRING FUNCTION TRIM(IN-FILE-PATH) DELIMITED BY SIZE
+               ".cliques" DELIMITED BY SIZE
+               INTO LS-CLIQUES-PATH
+           OPEN OUTPUT FD-CLIQUES
+           IF LS-CLIQUES-STATUS NOT = "00"
+               DISPLAY "DAY23: ERROR OPENING " LS-CLIQUES-PATH
+                   " STATUS=" LS-CLIQUES-STATUS
+               STOP RUN
+           END-IF
+           PERFORM VARYING CLIQUES-IDX FROM 1 BY 1
+               UNTIL CLIQUES-IDX > CLIQUES-SIZE
+               WRITE F-CLIQUES-RECORD FROM CLIQUE-STR(CLIQUES-IDX)
+           END-PERFORM
+           CLOSE FD-CLIQUES
+
            DISPLAY "Biggest party: " NO ADVANCING
            PERFORM VARYING LS-STR-PTR FROM 1 BY 1 UNTIL
                LS-STR-PTR > LENGTH OF FUNCTION TRIM(LS-BIGGEST-PARTY)
@@ -108,9 +205,53 @@
                END-IF
            END-PERFORM
            DISPLAY SPACE
+
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+           CALL "ELAPSED-SECONDS" USING
+               LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+           DISPLAY "DAY23: elapsed seconds=" LS-ELAPSED-SECONDS
+               " computers=" COMPUTERS-SIZE
+               " parties=" PARTIES-SIZE
+
+           STRING "t-parties=" DELIMITED BY SIZE
+               LS-T-PARTY-COUNT DELIMITED BY SIZE
+               " biggest party=" DELIMITED BY SIZE
+               FUNCTION TRIM(LS-BIGGEST-PARTY) DELIMITED BY SIZE
+               INTO LS-RUN-RESULT
+           CALL "WRITE-RUN-LOG" USING
+               "DAY23" IN-FILE-PATH LS-RUN-START-TS LS-RUN-END-TS
+               LS-RUN-RESULT
            .
        END PROGRAM PARSE-FILE.
 
+      *> ===============================================================
+      *> ADD-CLIQUE.
+      *> Add a maximal-clique string to the CLIQUES table, if it is not
+      *> already present.
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADD-CLIQUE.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       COPY "clique" IN "23".
+       01  IN-CLIQUE                                   PIC X(50).
+
+       PROCEDURE DIVISION USING BY REFERENCE
+           CLIQUES-GRP
+           IN-CLIQUE.
+
+           SET CLIQUES-IDX TO 1
+           SEARCH ALL CLIQUES
+               AT END
+                   ADD 1 TO CLIQUES-SIZE
+                   SET CLIQUE-STR(CLIQUES-SIZE) TO IN-CLIQUE
+                   SORT CLIQUES
+               WHEN CLIQUE-STR(CLIQUES-IDX) = IN-CLIQUE
+                   CONTINUE
+           END-SEARCH
+           .
+       END PROGRAM ADD-CLIQUE.
+
       *> ===============================================================
       *> ADD-PAIR.
       *> Returns the number of new parties (of 3 computers) discovered
@@ -237,20 +378,29 @@
        END PROGRAM ADD-PAIR.
 
       *> ===============================================================
-      *> FIND-BIGGEST-PARTY.
-      *> 
+      *> FIND-MAXIMAL-PARTIES.
+      *>
       *> The given row in the computer table at the given index contains
       *> the list of all computers linked to the one with COMPUTER-NAME.
-      *> 
+      *>
       *> Take this COMPUTER-NAME, and all the computers in the
-      *> COMPUTER-LINKS, and find the biggest subset of all these
-      *> computers which are linked together.
+      *> COMPUTER-LINKS, and find every maximal subset of all these
+      *> computers which are linked together (every fully-connected
+      *> group that includes COMPUTER-NAME and can't be extended by
+      *> adding another computer from this same row). Since any
+      *> computer that could extend such a group is, by definition,
+      *> also linked to COMPUTER-NAME, it is already a candidate in
+      *> this same row, so a group found maximal here is maximal for
+      *> the whole graph, not just within this row.
+      *>
+      *> Every maximal group found is logged to CLIQUES-GRP via
+      *> ADD-CLIQUE. The single biggest one found is also returned in
+      *> OUT-BIGGEST-PARTY, for callers that only care about the
+      *> overall biggest party.
       *>
-      *> Return this in OUT-BIGGEST-PARTY.
-      *> 
       *> ===============================================================
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIND-BIGGEST-PARTY.
+       PROGRAM-ID. FIND-MAXIMAL-PARTIES.
        DATA DIVISION.
        LOCAL-STORAGE SECTION.
        COPY "potentialparty" IN "23".
@@ -259,13 +409,25 @@
        01  LS-VARIATION-COUNT                          PIC 9(18) COMP.
        01  LS-VARIATION                                PIC 9(18) COMP.
        01  LS-VARIATION-BIT-STR                        PIC X(14).
+       01  LS-ACCEPTED-COUNT                           PIC 9(3) VALUE 0.
+       01  LS-ACCEPTED-TBL.
+           05  LS-ACCEPTED-ENTRY OCCURS 1 TO 200 TIMES
+               DEPENDING ON LS-ACCEPTED-COUNT
+               INDEXED BY LS-ACCEPTED-IDX.
+               10  LS-ACCEPTED-BIT-STR                 PIC X(14).
+               10  LS-ACCEPTED-PARTY-STR                PIC X(50).
+       01  LS-SHIFT-IDX                                PIC 9(3).
+       01  LS-IS-SUBSUMED                              PIC 9(1).
+       01  LS-SELF-IDX                                 PIC 9(3).
        LINKAGE SECTION.
        COPY "computer" in "23".
        01  IN-COMPUTER-IDX                             PIC 9(3).
+       COPY "clique" IN "23".
        01  OUT-BIGGEST-PARTY                           PIC X(50).
        PROCEDURE DIVISION USING BY REFERENCE
            COMPUTER-GRP
            IN-COMPUTER-IDX
+           CLIQUES-GRP
            OUT-BIGGEST-PARTY.
 
       *> Create a "potential party": a sorted table containing
@@ -286,6 +448,21 @@
                COMPUTER-NAME(IN-COMPUTER-IDX)
            SORT POTENTIAL-PARTY
 
+      *> SORT reorders POTENTIAL-PARTY alphabetically, so
+      *> COMPUTER-NAME no longer sits at POTENTIAL-PARTY-SIZE:
+      *> locate its post-sort index so the "must include self"
+      *> check below tests the right bit.
+           SEARCH ALL POTENTIAL-PARTY
+               AT END
+                   DISPLAY "DAY23: ERROR - "
+                       COMPUTER-NAME(IN-COMPUTER-IDX)
+                       " NOT FOUND IN OWN POTENTIAL PARTY"
+                   STOP RUN
+               WHEN PARTY-COMPUTER-NAME(POTENTIAL-PARTY-IDX) =
+                   COMPUTER-NAME(IN-COMPUTER-IDX)
+                   SET LS-SELF-IDX TO POTENTIAL-PARTY-IDX
+           END-SEARCH
+
       *> Use a bitmask to go through all the combinations of the
       *> different computer names.
       *> If there are a total of 5 computers, we have 2**5 = 32
@@ -293,9 +470,6 @@
       *> including or excluding computers at a given index, based
       *> on the 1, or 0, value of the bit string.
            COMPUTE LS-VARIATION-COUNT = (2**POTENTIAL-PARTY-SIZE) - 1
-      *> We start with the value with all 1s, to find the biggest
-      *> party first. If there are 5 total computers, this is 11111
-      *> (31).
            PERFORM VARYING LS-VARIATION FROM LS-VARIATION-COUNT
                BY -1 UNTIL LS-VARIATION = 0
 
@@ -305,39 +479,146 @@
                    POTENTIAL-PARTY-SIZE
                    LS-VARIATION-BIT-STR
 
+      *> Skip any combination that leaves out COMPUTER-NAME itself
+      *> (at LS-SELF-IDX after the sort above): such a group is
+      *> always extendable by adding COMPUTER-NAME back in, since
+      *> every member is, by construction, already linked to it, so
+      *> it can never be maximal.
+               IF LS-VARIATION-BIT-STR(LS-SELF-IDX:1) = "1"
+
       *> Construct a party string (sequence of computer names)
       *> based on this bitmask.
       *> Ex: if our 5 total computers are ax,bd,ed,ge,qs
       *> and the bitmask is 13 (01101), we create a party string of
       *> bdedqs.
-               SET LS-PARTY TO SPACE
-               PERFORM VARYING POTENTIAL-PARTY-IDX FROM 1 BY 1
-                   UNTIL POTENTIAL-PARTY-IDX > POTENTIAL-PARTY-SIZE
-                   IF LS-VARIATION-BIT-STR(POTENTIAL-PARTY-IDX:1) = "1"
-                       STRING FUNCTION TRIM(LS-PARTY) 
-                           PARTY-COMPUTER-NAME(POTENTIAL-PARTY-IDX)
-                           INTO LS-PARTY
-                       END-STRING
-                   END-IF
-               END-PERFORM
+                   SET LS-PARTY TO SPACE
+                   PERFORM VARYING POTENTIAL-PARTY-IDX FROM 1 BY 1
+                       UNTIL POTENTIAL-PARTY-IDX > POTENTIAL-PARTY-SIZE
+                       IF LS-VARIATION-BIT-STR(POTENTIAL-PARTY-IDX:1)
+                           = "1"
+                           STRING FUNCTION TRIM(LS-PARTY)
+                               PARTY-COMPUTER-NAME(POTENTIAL-PARTY-IDX)
+                               INTO LS-PARTY
+                           END-STRING
+                       END-IF
+                   END-PERFORM
 
       *> If we've confirmed that this is a party (all these computers
-      *> are connected to each other), return now. Any future parties
-      *> will be smaller (or the same size).
-               CALL "IS-PARTY" USING
-                   COMPUTER-GRP
-                   LS-PARTY
+      *> are connected to each other), record it as a maximal-party
+      *> candidate and keep scanning: unlike a single biggest-party
+      *> search, a smaller group found later may still be maximal in
+      *> its own right (not a subset of any bigger group we've found).
+                   CALL "IS-PARTY" USING
+                       COMPUTER-GRP
+                       LS-PARTY
+                   IF RETURN-CODE = 0
+                       PERFORM RECORD-CANDIDATE
+                           THRU RECORD-CANDIDATE-EXIT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+      *> Every surviving entry in LS-ACCEPTED-TBL is maximal: log it
+      *> to the cliques report, and track the biggest one for this
+      *> row so the caller can compare it against other rows.
+           SET OUT-BIGGEST-PARTY TO SPACE
+           PERFORM VARYING LS-ACCEPTED-IDX FROM 1 BY 1
+               UNTIL LS-ACCEPTED-IDX > LS-ACCEPTED-COUNT
+               CALL "ADD-CLIQUE" USING
+                   CLIQUES-GRP
+                   LS-ACCEPTED-PARTY-STR(LS-ACCEPTED-IDX)
+               IF LENGTH OF FUNCTION TRIM(
+                   LS-ACCEPTED-PARTY-STR(LS-ACCEPTED-IDX))
+                   > LENGTH OF FUNCTION TRIM(OUT-BIGGEST-PARTY)
+                   SET OUT-BIGGEST-PARTY TO
+                       LS-ACCEPTED-PARTY-STR(LS-ACCEPTED-IDX)
+               END-IF
+           END-PERFORM
+
+           GOBACK.
+
+      *> ---------------------------------------------------------------
+      *> RECORD-CANDIDATE.
+      *> Adds LS-PARTY/LS-VARIATION-BIT-STR to LS-ACCEPTED-TBL unless
+      *> it is a subset of an entry already there; any already-
+      *> accepted entry that turns out to be a subset of this new
+      *> candidate is dropped, since it is no longer maximal.
+      *> ---------------------------------------------------------------
+       RECORD-CANDIDATE.
+           MOVE 0 TO LS-IS-SUBSUMED
+           SET LS-ACCEPTED-IDX TO 1
+           PERFORM UNTIL LS-ACCEPTED-IDX > LS-ACCEPTED-COUNT
+               CALL "IS-BIT-SUBSET" USING
+                   LS-VARIATION-BIT-STR
+                   LS-ACCEPTED-BIT-STR(LS-ACCEPTED-IDX)
+                   POTENTIAL-PARTY-SIZE
                IF RETURN-CODE = 0
-                   SET OUT-BIGGEST-PARTY TO LS-PARTY
-                   GOBACK
+                   MOVE 1 TO LS-IS-SUBSUMED
+                   GO TO RECORD-CANDIDATE-EXIT
                END-IF
+               SET LS-ACCEPTED-IDX UP BY 1
            END-PERFORM
 
+           SET LS-ACCEPTED-IDX TO 1
+           PERFORM UNTIL LS-ACCEPTED-IDX > LS-ACCEPTED-COUNT
+               CALL "IS-BIT-SUBSET" USING
+                   LS-ACCEPTED-BIT-STR(LS-ACCEPTED-IDX)
+                   LS-VARIATION-BIT-STR
+                   POTENTIAL-PARTY-SIZE
+               IF RETURN-CODE = 0
+                   PERFORM VARYING LS-SHIFT-IDX FROM LS-ACCEPTED-IDX
+                       BY 1 UNTIL LS-SHIFT-IDX >= LS-ACCEPTED-COUNT
+                       SET LS-ACCEPTED-BIT-STR(LS-SHIFT-IDX) TO
+                           LS-ACCEPTED-BIT-STR(LS-SHIFT-IDX + 1)
+                       SET LS-ACCEPTED-PARTY-STR(LS-SHIFT-IDX) TO
+                           LS-ACCEPTED-PARTY-STR(LS-SHIFT-IDX + 1)
+                   END-PERFORM
+                   SUBTRACT 1 FROM LS-ACCEPTED-COUNT
+               ELSE
+                   SET LS-ACCEPTED-IDX UP BY 1
+               END-IF
+           END-PERFORM
 
-           SET OUT-BIGGEST-PARTY TO SPACE
+           ADD 1 TO LS-ACCEPTED-COUNT
+           SET LS-ACCEPTED-BIT-STR(LS-ACCEPTED-COUNT) TO
+               LS-VARIATION-BIT-STR
+           SET LS-ACCEPTED-PARTY-STR(LS-ACCEPTED-COUNT) TO LS-PARTY
+       RECORD-CANDIDATE-EXIT.
+           EXIT.
+       END PROGRAM FIND-MAXIMAL-PARTIES.
 
-           .
-       END PROGRAM FIND-BIGGEST-PARTY.
+      *> ===============================================================
+      *> IS-BIT-SUBSET.
+      *> Returns RETURN-CODE 0 if every "1" bit in IN-SUB-BIT-STR is
+      *> also set in IN-SUPER-BIT-STR (i.e. IN-SUB-BIT-STR's group is a
+      *> subset of IN-SUPER-BIT-STR's group), 1 otherwise.
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IS-BIT-SUBSET.
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01  LS-BIT-IDX                                  PIC 9(2).
+       LINKAGE SECTION.
+       01  IN-SUB-BIT-STR                              PIC X(14).
+       01  IN-SUPER-BIT-STR                            PIC X(14).
+       01  IN-BIT-COUNT                                PIC 9(3).
+
+       PROCEDURE DIVISION USING BY REFERENCE
+           IN-SUB-BIT-STR
+           IN-SUPER-BIT-STR
+           IN-BIT-COUNT.
+
+           SET RETURN-CODE TO 0
+           PERFORM VARYING LS-BIT-IDX FROM 1 BY 1
+               UNTIL LS-BIT-IDX > IN-BIT-COUNT
+               IF IN-SUB-BIT-STR(LS-BIT-IDX:1) = "1" AND
+                   IN-SUPER-BIT-STR(LS-BIT-IDX:1) NOT = "1"
+                   SET RETURN-CODE TO 1
+                   GOBACK
+               END-IF
+           END-PERFORM
+           GOBACK.
+       END PROGRAM IS-BIT-SUBSET.
 
       *> ===============================================================
       *> IS-PARTY.
@@ -426,6 +707,46 @@
 
        END PROGRAM SORT-LINKS.
 
+      *> ===============================================================
+      *> BUILD-MASTER-RECORD.
+      *> Builds the links-size/links fields of a master-file record for
+      *> one computer, read out of the in-memory COMPUTERS table, so
+      *> PARSE-FILE can WRITE/REWRITE it into the indexed master file.
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUILD-MASTER-RECORD.
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01  LS-LINK-IDX                                PIC 9(3).
+       LINKAGE SECTION.
+       COPY "computer" IN "23".
+       01  IN-COMPUTER-NAME                           PIC X(2).
+       01  OUT-LINKS-SIZE                              PIC 9(3).
+       01  OUT-LINKS                                    PIC X(600).
+
+       PROCEDURE DIVISION USING BY REFERENCE
+           COMPUTER-GRP
+           IN-COMPUTER-NAME
+           OUT-LINKS-SIZE
+           OUT-LINKS.
+
+           SET COMPUTER-IDX TO 1
+           SEARCH ALL COMPUTERS
+               WHEN COMPUTER-NAME(COMPUTER-IDX) = IN-COMPUTER-NAME
+                   MOVE COMPUTER-LINKS-SIZE(COMPUTER-IDX)
+                       TO OUT-LINKS-SIZE
+                   MOVE SPACES TO OUT-LINKS
+                   PERFORM VARYING LS-LINK-IDX FROM 1 BY 1
+                       UNTIL LS-LINK-IDX >
+                           COMPUTER-LINKS-SIZE(COMPUTER-IDX)
+                       MOVE COMPUTER-LINK-NAME(
+                           COMPUTER-IDX, LS-LINK-IDX)
+                           TO OUT-LINKS(LS-LINK-IDX * 2 - 1: 2)
+                   END-PERFORM
+           END-SEARCH
+           .
+       END PROGRAM BUILD-MASTER-RECORD.
+
 
       *> ===============================================================
       *> DISPLAY-COMPUTERS.
