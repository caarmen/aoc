@@ -0,0 +1,9 @@
+
+       01  CLIQUES-GRP.
+           05  CLIQUES-SIZE                        PIC 9(5) VALUE 0.
+           05  CLIQUES OCCURS 1 TO 99999 TIMES
+               DEPENDING ON CLIQUES-SIZE
+               ASCENDING KEY IS CLIQUE-STR
+               INDEXED BY CLIQUES-IDX.
+               10 CLIQUE-STR                       PIC X(50).
+
