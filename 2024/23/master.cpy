@@ -0,0 +1,5 @@
+
+       01  MASTER-RECORD.
+           05  MR-COMPUTER-NAME                    PIC X(2).
+           05  MR-LINKS-SIZE                        PIC 9(3).
+           05  MR-LINKS                             PIC X(600).
