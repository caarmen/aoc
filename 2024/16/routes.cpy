@@ -0,0 +1,30 @@
+      *> =================================================================
+      *> Copyright 2025 - Present, Carmen Alvarez
+      *>
+      *> This file is part of Advent of code - @caarmen.
+      *>
+      *> Advent of code - @caarmen is free software: you can redistribute
+      *> it and/or modify it under the terms of the GNU General Public
+      *> License as published by the Free Software Foundation, either
+      *> version 3 of the License, or (at your option) any later version.
+      *>
+      *> Advent of code - @caarmen is distributed in the hope that it will
+      *> be useful, but WITHOUT ANY WARRANTY; without even the implied
+      *> warranty of MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+      *> See the GNU General Public License for more details.
+      *>
+      *> You should have received a copy of the GNU General Public License
+      *> along with Advent of code - @caarmen. If not, see
+      *> <https://www.gnu.org/licenses/>.
+      *> =================================================================
+
+      *> Every distinct minimum-cost route from start to end, enumerated
+      *> by ENUMERATE-ROUTES and written out by WRITE-ROUTES-REPORT.
+      *> Each route is a string of moves (U/D/L/R, one character per
+      *> step) in start-to-end order.
+       01  ROUTES-GRP.
+           05  ROUTES-SIZE                         PIC 9(5) VALUE 0.
+           05  ROUTES OCCURS 1 TO 20000 TIMES
+               DEPENDING ON ROUTES-SIZE
+               INDEXED BY ROUTES-IDX.
+               10 ROUTE-TEXT                       PIC X(2000).
