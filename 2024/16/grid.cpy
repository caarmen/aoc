@@ -29,6 +29,11 @@
                10 GRID-COLS OCCURS 141 TIMES
                    INDEXED BY GRID-COL-INDEX.
                    15 GRID-CELL                      PIC X(1).
+      *> Direction of travel leaving this tile on a shortest path
+      *> (C-TOP/C-RIGHT/C-BOTTOM/C-LEFT), 0 if this tile isn't on
+      *> one. Recorded by TRACE-PATHS, overlaid as an arrow by
+      *> DISPLAY-GRID's legend-annotated printout.
+                   15 PATH-DIR                        PIC 9(1) VALUE 0.
                    15 DIRECTIONS OCCURS 4 TIMES
                        INDEXED BY DIRECTION-INDEX.
                        20  PARENT-ROW                PIC 9(3) VALUE 0.
