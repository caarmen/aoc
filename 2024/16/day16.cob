@@ -23,28 +23,83 @@
        DATA DIVISION.
 
        LOCAL-STORAGE SECTION.
+       01  LS-COMMAND-LINE           PIC X(45).
        01  LS-FILE-PATH              PIC X(30).
+       01  LS-TURN-COST              PIC 9(5) VALUE 1000.
+       01  LS-EXPECTED-COUNT         PIC 9(4) VALUE 0.
+       01  LS-ROUTES-FLAG            PIC X(6) VALUE SPACES.
+       01  LS-ARROWS-FLAG            PIC X(6) VALUE SPACES.
+       01  LS-SHOW-DIRECTIONS        PIC 9(1) VALUE 0.
+       01  LS-RUN-START-TS           PIC X(21).
+       01  LS-RUN-END-TS             PIC X(21).
+       01  LS-ELAPSED-SECONDS        PIC 9(6).
+       01  LS-RUN-RESULT             PIC X(100).
        COPY "grid" IN "16".
 
        PROCEDURE DIVISION.
 
-           ACCEPT LS-FILE-PATH FROM COMMAND-LINE
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
+
+           ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
+      *> A 3rd, optional token gives the expected number of grid rows,
+      *> for PARSE-FILE's control-total reconciliation check; left
+      *> zero (no check performed) when not supplied. A 4th, optional
+      *> token of ROUTES requests a full enumeration of every distinct
+      *> minimum-cost route, written to a .routes report; omitted by
+      *> default so existing invocations are unaffected. A 5th,
+      *> optional token of ARROWS overlays the final DISPLAY-GRID
+      *> printout with directional arrows along the shortest paths.
+           UNSTRING LS-COMMAND-LINE
+               DELIMITED BY " "
+               INTO LS-FILE-PATH LS-TURN-COST LS-EXPECTED-COUNT
+                   LS-ROUTES-FLAG LS-ARROWS-FLAG
+           END-UNSTRING
 
            CALL "PARSE-FILE" USING
                BY REFERENCE LS-FILE-PATH
                GRID-GRP
+               LS-EXPECTED-COUNT
 
            CALL "DISPLAY-GRID" USING BY REFERENCE
                GRID-GRP
+               LS-SHOW-DIRECTIONS
 
            CALL "PROCESS-GRID" USING BY REFERENCE
                GRID-GRP
+               LS-TURN-COST
 
            CALL "TRACE-PATHS" USING BY REFERENCE
                GRID-GRP
+               LS-TURN-COST
 
+           IF LS-ROUTES-FLAG = "ROUTES"
+               CALL "WRITE-ROUTES-REPORT" USING BY REFERENCE
+                   LS-FILE-PATH
+                   GRID-GRP
+                   LS-TURN-COST
+           END-IF
+
+           IF LS-ARROWS-FLAG = "ARROWS"
+               SET LS-SHOW-DIRECTIONS TO 1
+           END-IF
            CALL "DISPLAY-GRID" USING BY REFERENCE
                GRID-GRP
+               LS-SHOW-DIRECTIONS
+
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+           CALL "ELAPSED-SECONDS" USING
+               LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+           DISPLAY "DAY16: elapsed seconds=" LS-ELAPSED-SECONDS
+               " grid size=" GRID-SIZE
+
+           STRING "grid size=" DELIMITED BY SIZE
+               GRID-SIZE DELIMITED BY SIZE
+               " turn cost=" DELIMITED BY SIZE
+               LS-TURN-COST DELIMITED BY SIZE
+               INTO LS-RUN-RESULT
+           CALL "WRITE-RUN-LOG" USING
+               "DAY16" LS-FILE-PATH LS-RUN-START-TS LS-RUN-END-TS
+               LS-RUN-RESULT
            .
        END PROGRAM DAY16.
 
@@ -58,7 +113,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FD-DATA ASSIGN TO IN-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -70,16 +126,24 @@
 
        LOCAL-STORAGE SECTION.
        01  LS-LINE                   PIC X(141).
+       01  LS-DATA-STATUS            PIC X(2).
 
        LINKAGE SECTION.
        01  IN-FILE-PATH              PIC X(30).
        COPY "grid" IN "16".
+       01  IN-EXPECTED-COUNT         PIC 9(4).
 
        PROCEDURE DIVISION USING
            BY REFERENCE IN-FILE-PATH
-           GRID-GRP.
+           GRID-GRP
+           IN-EXPECTED-COUNT.
 
            OPEN INPUT FD-DATA
+           IF LS-DATA-STATUS NOT = "00"
+               DISPLAY "DAY16: ERROR OPENING " IN-FILE-PATH
+                   " STATUS=" LS-DATA-STATUS
+               STOP RUN
+           END-IF
            SET GRID-ROW-INDEX TO 0
            PERFORM UNTIL EXIT
                READ FD-DATA INTO F-FILE-RECORD
@@ -122,6 +186,12 @@
            END-PERFORM
            CLOSE FD-DATA
 
+           IF IN-EXPECTED-COUNT > 0 AND
+               IN-EXPECTED-COUNT NOT = GRID-ROW-INDEX
+               DISPLAY "DAY16: RECONCILIATION BREAK - EXPECTED "
+                   IN-EXPECTED-COUNT " ROWS, PARSED "
+                   GRID-ROW-INDEX
+           END-IF
            .
        END PROGRAM PARSE-FILE.
 
@@ -149,9 +219,11 @@
 
        LINKAGE SECTION.
        COPY "grid" IN "16".
+       01  IN-TURN-COST                          PIC 9(5).
 
        PROCEDURE DIVISION USING BY REFERENCE
-           GRID-GRP.
+           GRID-GRP
+           IN-TURN-COST.
       *> Fill the unvisited set with all the nodes except the start node.
       *> Set their distance to infinity.
       *> Add unvisited nodes for all 4 directions for each node.
@@ -232,7 +304,9 @@
                                WHEN C-RIGHT ALSO C-LEFT
                                WHEN C-BOTTOM ALSO C-TOP
                                WHEN C-LEFT ALSO C-RIGHT
-                                   ADD 2000 TO LS-NEIGHBOR-NEW-DIST
+                                   COMPUTE LS-NEIGHBOR-NEW-DIST =
+                                       LS-NEIGHBOR-NEW-DIST +
+                                       (2 * IN-TURN-COST)
                                WHEN C-TOP ALSO C-RIGHT
                                WHEN C-TOP ALSO C-LEFT
                                WHEN C-RIGHT ALSO C-TOP
@@ -241,7 +315,8 @@
                                WHEN C-BOTTOM ALSO C-LEFT
                                WHEN C-LEFT ALSO C-TOP
                                WHEN C-LEFT ALSO C-BOTTOM
-                                   ADD 1000 TO LS-NEIGHBOR-NEW-DIST
+                                   ADD IN-TURN-COST
+                                       TO LS-NEIGHBOR-NEW-DIST
                            END-EVALUATE
                            ADD 1 TO LS-NEIGHBOR-NEW-DIST
       *> Update distance if it's shorter
@@ -392,9 +467,11 @@
 
        LINKAGE SECTION.
        COPY "grid" IN "16".
+       01  IN-TURN-COST                PIC 9(5).
 
        PROCEDURE DIVISION USING BY REFERENCE
-           GRID-GRP.
+           GRID-GRP
+           IN-TURN-COST.
 
       *> Find shortest path cost for the whole puzzle.
            SET LS-CUR-ROW TO END-ROW
@@ -456,6 +533,23 @@
       *> stack, we know it's on a shortest path.
                SET GRID-CELL(LS-CUR-ROW, LS-CUR-COL) TO "O"
 
+      *> Record which way we head out of this tile towards the
+      *> next one, for DISPLAY-GRID's optional arrow overlay.
+               EVALUATE TRUE
+                   WHEN LS-NEXT-ROW < LS-CUR-ROW
+                       SET PATH-DIR(LS-CUR-ROW, LS-CUR-COL)
+                           TO C-TOP
+                   WHEN LS-NEXT-ROW > LS-CUR-ROW
+                       SET PATH-DIR(LS-CUR-ROW, LS-CUR-COL)
+                           TO C-BOTTOM
+                   WHEN LS-NEXT-COL < LS-CUR-COL
+                       SET PATH-DIR(LS-CUR-ROW, LS-CUR-COL)
+                           TO C-LEFT
+                   WHEN LS-NEXT-COL > LS-CUR-COL
+                       SET PATH-DIR(LS-CUR-ROW, LS-CUR-COL)
+                           TO C-RIGHT
+               END-EVALUATE
+
       *> Calculate the shortest path up to this node,
       *> and including one additional step (to the next node).
                SET LS-SHORTEST-PATH-COST TO C-INFINITY
@@ -472,12 +566,12 @@
                    IF (DIRECTION-INDEX = C-TOP
                        OR DIRECTION-INDEX = C-BOTTOM)
                        AND LS-NEXT-COL NOT = LS-CUR-COL
-                       ADD 1000 TO LS-NEXT-COST
+                       ADD IN-TURN-COST TO LS-NEXT-COST
                    END-IF
                    IF (DIRECTION-INDEX = C-LEFT
                        OR DIRECTION-INDEX = C-RIGHT)
                        AND LS-NEXT-ROW NOT = LS-CUR-ROW
-                       ADD 1000 TO LS-NEXT-COST
+                       ADD IN-TURN-COST TO LS-NEXT-COST
                    END-IF
 
 
@@ -512,12 +606,12 @@
                    IF (DIRECTION-INDEX = C-TOP
                        OR DIRECTION-INDEX = C-BOTTOM)
                        AND LS-NEXT-COL NOT = LS-CUR-COL
-                       ADD 1000 TO LS-NEXT-COST
+                       ADD IN-TURN-COST TO LS-NEXT-COST
                    END-IF
                    IF (DIRECTION-INDEX = C-LEFT
                        OR DIRECTION-INDEX = C-RIGHT)
                        AND LS-NEXT-ROW NOT = LS-CUR-ROW
-                       ADD 1000 TO LS-NEXT-COST
+                       ADD IN-TURN-COST TO LS-NEXT-COST
                    END-IF
 
       *> Compare the cost from the start up to this node, plus
@@ -565,27 +659,276 @@
        END PROGRAM TRACE-PATHS.
 
 
+      *> ===============================================================
+      *> WRITE-ROUTES-REPORT.
+      *>
+      *> Enumerate every distinct minimum-cost route from start to end
+      *> and write one line per route (its move sequence, U/D/L/R) to
+      *> a .routes report alongside the input file.
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITE-ROUTES-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-ROUTES ASSIGN TO LS-ROUTES-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-ROUTES-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FD-ROUTES.
+       01  F-ROUTES-RECORD             PIC X(2000).
+
+       WORKING-STORAGE SECTION.
+       COPY "constants" IN "16".
+
+       LOCAL-STORAGE SECTION.
+       01  LS-ROUTES-PATH              PIC X(45).
+       01  LS-ROUTES-STATUS            PIC X(2).
+       01  LS-SHORTEST-PATH-COST       PIC 9(6) VALUE 999999.
+       01  LS-START-PATH               PIC X(2000).
+       COPY "routes" IN "16".
+
+       LINKAGE SECTION.
+       01  IN-FILE-PATH                PIC X(30).
+       COPY "grid" IN "16".
+       01  IN-TURN-COST                PIC 9(5).
+
+       PROCEDURE DIVISION USING BY REFERENCE
+           IN-FILE-PATH
+           GRID-GRP
+           IN-TURN-COST.
+
+           STRING FUNCTION TRIM(IN-FILE-PATH) DELIMITED BY SIZE
+               ".routes" DELIMITED BY SIZE
+               INTO LS-ROUTES-PATH
+           OPEN OUTPUT FD-ROUTES
+           IF LS-ROUTES-STATUS NOT = "00"
+               DISPLAY "DAY16: ERROR OPENING " LS-ROUTES-PATH
+                   " STATUS=" LS-ROUTES-STATUS
+               STOP RUN
+           END-IF
+
+           SET ROUTES-SIZE TO 0
+
+      *> Find the overall shortest path cost at the end node.
+           PERFORM VARYING DIRECTION-INDEX FROM 1 BY 1
+               UNTIL DIRECTION-INDEX > 4
+               IF DIST-THRU-PARENT(END-ROW, END-COL, DIRECTION-INDEX)
+                   < LS-SHORTEST-PATH-COST
+                   SET LS-SHORTEST-PATH-COST TO
+                       DIST-THRU-PARENT(END-ROW, END-COL,
+                           DIRECTION-INDEX)
+               END-IF
+           END-PERFORM
+
+      *> For every incoming direction at the end node which ties for
+      *> the shortest path cost, start a separate route enumeration.
+           PERFORM VARYING DIRECTION-INDEX FROM 1 BY 1
+               UNTIL DIRECTION-INDEX > 4
+               IF DIST-THRU-PARENT(END-ROW, END-COL, DIRECTION-INDEX)
+                   = LS-SHORTEST-PATH-COST
+                   MOVE SPACES TO LS-START-PATH
+                   EVALUATE DIRECTION-INDEX
+                       WHEN C-TOP    MOVE "U" TO LS-START-PATH(1:1)
+                       WHEN C-RIGHT  MOVE "R" TO LS-START-PATH(1:1)
+                       WHEN C-BOTTOM MOVE "D" TO LS-START-PATH(1:1)
+                       WHEN C-LEFT   MOVE "L" TO LS-START-PATH(1:1)
+                   END-EVALUATE
+                   CALL "ENUMERATE-ROUTES" USING BY REFERENCE
+                       GRID-GRP
+                       IN-TURN-COST
+                       PARENT-ROW(END-ROW, END-COL, DIRECTION-INDEX)
+                       PARENT-COL(END-ROW, END-COL, DIRECTION-INDEX)
+                       END-ROW
+                       END-COL
+                       LS-START-PATH
+                       ROUTES-GRP
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING ROUTES-IDX FROM 1 BY 1
+               UNTIL ROUTES-IDX > ROUTES-SIZE
+               MOVE ROUTE-TEXT(ROUTES-IDX) TO F-ROUTES-RECORD
+               WRITE F-ROUTES-RECORD
+           END-PERFORM
+           CLOSE FD-ROUTES
+
+           DISPLAY "DAY16: " ROUTES-SIZE
+               " distinct minimum-cost routes written to "
+               LS-ROUTES-PATH
+
+           GOBACK.
+       END PROGRAM WRITE-ROUTES-REPORT.
+
+      *> ===============================================================
+      *> ENUMERATE-ROUTES.
+      *>
+      *> Recursively walk parent links backward from a node known to be
+      *> on a shortest path (and already committed to continuing on to
+      *> IN-NEXT-ROW/IN-NEXT-COL), branching whenever more than one
+      *> incoming direction ties for the shortest cost, and recording
+      *> each completed route (start reached) into ROUTES-GRP.
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ENUMERATE-ROUTES RECURSIVE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "constants" IN "16".
+
+       LOCAL-STORAGE SECTION.
+       01  LS-SHORTEST-PATH-COST       PIC 9(6).
+       01  LS-NEXT-COST                PIC 9(4).
+       01  LS-MOVE-CHAR                PIC X(1).
+       01  LS-NEW-PATH                 PIC X(2000).
+
+       LINKAGE SECTION.
+       COPY "grid" IN "16".
+       01  IN-TURN-COST                PIC 9(5).
+       01  IN-ROW                      PIC 9(3).
+       01  IN-COL                      PIC 9(3).
+       01  IN-NEXT-ROW                 PIC 9(3).
+       01  IN-NEXT-COL                 PIC 9(3).
+       01  IN-PATH-SO-FAR              PIC X(2000).
+       COPY "routes" IN "16".
+
+       PROCEDURE DIVISION USING BY REFERENCE
+           GRID-GRP
+           IN-TURN-COST
+           IN-ROW
+           IN-COL
+           IN-NEXT-ROW
+           IN-NEXT-COL
+           IN-PATH-SO-FAR
+           ROUTES-GRP.
+
+           IF IN-ROW = START-ROW AND IN-COL = START-COL
+               ADD 1 TO ROUTES-SIZE
+               MOVE IN-PATH-SO-FAR TO ROUTE-TEXT(ROUTES-SIZE)
+               GOBACK
+           END-IF
+
+      *> Find the shortest cost of reaching this node, given it must
+      *> continue on to the already-fixed next node.
+           SET LS-SHORTEST-PATH-COST TO C-INFINITY
+           PERFORM VARYING DIRECTION-INDEX FROM 1 BY 1
+               UNTIL DIRECTION-INDEX > 4
+               SET LS-NEXT-COST TO 1
+               IF (DIRECTION-INDEX = C-TOP
+                   OR DIRECTION-INDEX = C-BOTTOM)
+                   AND IN-NEXT-COL NOT = IN-COL
+                   ADD IN-TURN-COST TO LS-NEXT-COST
+               END-IF
+               IF (DIRECTION-INDEX = C-LEFT
+                   OR DIRECTION-INDEX = C-RIGHT)
+                   AND IN-NEXT-ROW NOT = IN-ROW
+                   ADD IN-TURN-COST TO LS-NEXT-COST
+               END-IF
+               IF DIST-THRU-PARENT(IN-ROW, IN-COL, DIRECTION-INDEX)
+                   + LS-NEXT-COST < LS-SHORTEST-PATH-COST
+                   COMPUTE LS-SHORTEST-PATH-COST =
+                       DIST-THRU-PARENT(IN-ROW, IN-COL, DIRECTION-INDEX)
+                       + LS-NEXT-COST
+               END-IF
+           END-PERFORM
+
+      *> Branch once per incoming direction which ties for that cost.
+           PERFORM VARYING DIRECTION-INDEX FROM 1 BY 1
+               UNTIL DIRECTION-INDEX > 4
+               SET LS-NEXT-COST TO 1
+               IF (DIRECTION-INDEX = C-TOP
+                   OR DIRECTION-INDEX = C-BOTTOM)
+                   AND IN-NEXT-COL NOT = IN-COL
+                   ADD IN-TURN-COST TO LS-NEXT-COST
+               END-IF
+               IF (DIRECTION-INDEX = C-LEFT
+                   OR DIRECTION-INDEX = C-RIGHT)
+                   AND IN-NEXT-ROW NOT = IN-ROW
+                   ADD IN-TURN-COST TO LS-NEXT-COST
+               END-IF
+               IF DIST-THRU-PARENT(IN-ROW, IN-COL, DIRECTION-INDEX)
+                   + LS-NEXT-COST = LS-SHORTEST-PATH-COST
+                   EVALUATE DIRECTION-INDEX
+                       WHEN C-TOP    MOVE "U" TO LS-MOVE-CHAR
+                       WHEN C-RIGHT  MOVE "R" TO LS-MOVE-CHAR
+                       WHEN C-BOTTOM MOVE "D" TO LS-MOVE-CHAR
+                       WHEN C-LEFT   MOVE "L" TO LS-MOVE-CHAR
+                   END-EVALUATE
+                   STRING LS-MOVE-CHAR DELIMITED BY SIZE
+                       FUNCTION TRIM(IN-PATH-SO-FAR) DELIMITED BY SIZE
+                       INTO LS-NEW-PATH
+                   CALL "ENUMERATE-ROUTES" USING BY REFERENCE
+                       GRID-GRP
+                       IN-TURN-COST
+                       PARENT-ROW(IN-ROW, IN-COL, DIRECTION-INDEX)
+                       PARENT-COL(IN-ROW, IN-COL, DIRECTION-INDEX)
+                       IN-ROW
+                       IN-COL
+                       LS-NEW-PATH
+                       ROUTES-GRP
+               END-IF
+           END-PERFORM
+
+           GOBACK.
+       END PROGRAM ENUMERATE-ROUTES.
+
       *> ===============================================================
       *> DISPLAY-GRID.
+      *>
+      *> When IN-SHOW-DIRECTIONS is 1, every "O" tile is printed as
+      *> an arrow (^ > v <) showing the direction of travel recorded
+      *> in PATH-DIR by TRACE-PATHS, instead of the plain "O", so a
+      *> human reading the printout can follow the route without
+      *> re-deriving direction from raw coordinates.
       *> ===============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DISPLAY-GRID.
 
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "constants" IN "16".
+
+       LOCAL-STORAGE SECTION.
+       01  LS-DISPLAY-CHAR              PIC X(1).
 
        LINKAGE SECTION.
        COPY "grid" IN "16".
+       01  IN-SHOW-DIRECTIONS           PIC 9(1).
 
        PROCEDURE DIVISION USING BY REFERENCE
-           GRID-GRP.
+           GRID-GRP
+           IN-SHOW-DIRECTIONS.
            DISPLAY "Start: " START-ROW "," START-COL
            DISPLAY "End: " END-ROW "," END-COL
+           IF IN-SHOW-DIRECTIONS = 1
+               DISPLAY "Legend: ^=up >=right v=down <=left"
+           END-IF
            PERFORM VARYING GRID-ROW-INDEX FROM 1 BY 1
                UNTIL GRID-ROW-INDEX > GRID-SIZE
                PERFORM VARYING GRID-COL-INDEX FROM 1 BY 1
                    UNTIL GRID-COL-INDEX > GRID-SIZE
-                       DISPLAY GRID-CELL(GRID-ROW-INDEX, GRID-COL-INDEX)
-                           NO ADVANCING
+                   SET LS-DISPLAY-CHAR TO
+                       GRID-CELL(GRID-ROW-INDEX, GRID-COL-INDEX)
+                   IF IN-SHOW-DIRECTIONS = 1
+                       AND GRID-CELL(GRID-ROW-INDEX, GRID-COL-INDEX)
+                           = "O"
+                       EVALUATE PATH-DIR(
+                           GRID-ROW-INDEX, GRID-COL-INDEX)
+                           WHEN C-TOP
+                               SET LS-DISPLAY-CHAR TO "^"
+                           WHEN C-RIGHT
+                               SET LS-DISPLAY-CHAR TO ">"
+                           WHEN C-BOTTOM
+                               SET LS-DISPLAY-CHAR TO "v"
+                           WHEN C-LEFT
+                               SET LS-DISPLAY-CHAR TO "<"
+                       END-EVALUATE
+                   END-IF
+                   DISPLAY LS-DISPLAY-CHAR
+                       NO ADVANCING
                END-PERFORM
                DISPLAY "|"
            END-PERFORM
