@@ -4,13 +4,25 @@
        DATA DIVISION.
 
        LOCAL-STORAGE SECTION.
+       01  LS-COMMAND-LINE           PIC X(70).
+       01  LS-MASTER-PATH            PIC X(30).
        01  LS-FILE-PATH              PIC X(30).
 
        PROCEDURE DIVISION.
 
-           ACCEPT LS-FILE-PATH FROM COMMAND-LINE
+      *> The first command-line token is the towel pattern master
+      *> file (the inventory of available towel patterns, which
+      *> changes rarely); the second is the transaction file listing
+      *> the designs to check against that inventory (which changes
+      *> every shift).
+           ACCEPT LS-COMMAND-LINE FROM COMMAND-LINE
+           UNSTRING LS-COMMAND-LINE
+               DELIMITED BY " "
+               INTO LS-MASTER-PATH LS-FILE-PATH
+           END-UNSTRING
 
            CALL "PROCESS-FILE" USING
+               BY REFERENCE LS-MASTER-PATH
                BY REFERENCE LS-FILE-PATH.
        END PROGRAM DAY19.
 
@@ -23,13 +35,24 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT FD-MASTER ASSIGN TO IN-MASTER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-MASTER-STATUS.
            SELECT FD-DATA ASSIGN TO IN-FILE-PATH
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-DATA-STATUS.
+           SELECT FD-IMPOSSIBLE ASSIGN TO LS-IMPOSSIBLE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LS-IMPOSSIBLE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  FD-MASTER.
+       01  F-MASTER-RECORD           PIC X(3000).
        FD  FD-DATA.
        01  F-FILE-RECORD             PIC X(3000).
+       FD  FD-IMPOSSIBLE.
+       01  F-IMPOSSIBLE-RECORD       PIC X(3000).
 
        LOCAL-STORAGE SECTION.
        01  LS-LINE                   PIC X(3000).
@@ -38,54 +61,118 @@
        01  LS-ITER-POSSIBLE-COUNT    PIC 9(16) VALUE 0.
        01  LS-PART-1-COUNT           PIC 9(4) VALUE 0.
        01  LS-PART-2-COUNT           PIC 9(16) VALUE 0.
+       01  LS-IMPOSSIBLE-COUNT       PIC 9(4) VALUE 0.
+       01  LS-IMPOSSIBLE-PATH        PIC X(40).
+       01  LS-MASTER-STATUS          PIC X(2).
+       01  LS-DATA-STATUS            PIC X(2).
+       01  LS-IMPOSSIBLE-STATUS      PIC X(2).
+       01  LS-RUN-START-TS           PIC X(21).
+       01  LS-RUN-END-TS             PIC X(21).
+       01  LS-ELAPSED-SECONDS        PIC 9(6).
+       01  LS-RUN-RESULT             PIC X(100).
        COPY "towel" IN "19".
 
        LINKAGE SECTION.
+       01  IN-MASTER-PATH            PIC X(30).
        01  IN-FILE-PATH              PIC X(30).
 
        PROCEDURE DIVISION USING
+           BY REFERENCE IN-MASTER-PATH
            BY REFERENCE IN-FILE-PATH.
 
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-START-TS
+
+           STRING FUNCTION TRIM(IN-FILE-PATH) DELIMITED BY SIZE
+               ".impossible" DELIMITED BY SIZE
+               INTO LS-IMPOSSIBLE-PATH
+           OPEN OUTPUT FD-IMPOSSIBLE
+           IF LS-IMPOSSIBLE-STATUS NOT = "00"
+               DISPLAY "DAY19: ERROR OPENING " LS-IMPOSSIBLE-PATH
+                   " STATUS=" LS-IMPOSSIBLE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT FD-MASTER
+           IF LS-MASTER-STATUS NOT = "00"
+               DISPLAY "DAY19: ERROR OPENING " IN-MASTER-PATH
+                   " STATUS=" LS-MASTER-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL EXIT
+               READ FD-MASTER INTO F-MASTER-RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE F-MASTER-RECORD TO LS-LINE
+                       IF LS-LINE NOT = SPACE
+                           SET LS-TOWEL-PTR TO 1
+                           PERFORM UNTIL LS-TOWEL-PTR >
+                               LENGTH FUNCTION TRIM(LS-LINE)
+                               UNSTRING LS-LINE
+                                   DELIMITED BY ", "
+                                   INTO LS-TOWEL
+                                   WITH POINTER LS-TOWEL-PTR
+                               END-UNSTRING
+                               ADD 1 TO TOWELS-SIZE
+                               SET TOWEL(TOWELS-SIZE) TO LS-TOWEL
+                           END-PERFORM
+                       END-IF
+           END-PERFORM
+           CLOSE FD-MASTER
+           SORT TOWELS
+           DISPLAY "Parsed " TOWELS-SIZE " towels"
+
            OPEN INPUT FD-DATA
+           IF LS-DATA-STATUS NOT = "00"
+               DISPLAY "DAY19: ERROR OPENING " IN-FILE-PATH
+                   " STATUS=" LS-DATA-STATUS
+               STOP RUN
+           END-IF
            PERFORM UNTIL EXIT
                READ FD-DATA INTO F-FILE-RECORD
                    AT END
                        EXIT PERFORM
                    NOT AT END
                        MOVE F-FILE-RECORD TO LS-LINE
-                       EVALUATE TRUE
-                           WHEN TOWELS-SIZE = 0
-                               SET LS-TOWEL-PTR TO 1
-                               PERFORM UNTIL LS-TOWEL-PTR >
-                                   LENGTH FUNCTION TRIM(LS-LINE)
-                                   UNSTRING LS-LINE
-                                       DELIMITED BY ", "
-                                       INTO LS-TOWEL
-                                       WITH POINTER LS-TOWEL-PTR
-                                   END-UNSTRING
-                                   ADD 1 TO TOWELS-SIZE
-                                   SET TOWEL(TOWELS-SIZE) TO LS-TOWEL
-                               END-PERFORM
-                               SORT TOWELS
-                               DISPLAY "Parsed " TOWELS-SIZE " towels"
-                           WHEN LS-LINE NOT = SPACE
-                               CALL "PROCESS-STRING" USING
-                                   TOWELS-GRP
+                       IF LS-LINE NOT = SPACE
+                           CALL "PROCESS-STRING" USING
+                               TOWELS-GRP
+                               LS-LINE
+                               LS-ITER-POSSIBLE-COUNT
+                           ADD LS-ITER-POSSIBLE-COUNT TO
+                               LS-PART-2-COUNT
+                           IF LS-ITER-POSSIBLE-COUNT > 0
+                               ADD 1 TO LS-PART-1-COUNT
+                           ELSE
+                               ADD 1 TO LS-IMPOSSIBLE-COUNT
+                               WRITE F-IMPOSSIBLE-RECORD FROM
                                    LS-LINE
-                                   LS-ITER-POSSIBLE-COUNT
-                               ADD LS-ITER-POSSIBLE-COUNT TO
-                                   LS-PART-2-COUNT
-                               IF LS-ITER-POSSIBLE-COUNT > 0
-                                   ADD 1 TO LS-PART-1-COUNT
-                               END-IF
-      *>                         DISPLAY LS-ITER-POSSIBLE-COUNT ": "
-      *>                             FUNCTION TRIM(LS-LINE)
-                       END-EVALUATE
+                           END-IF
+      *>                     DISPLAY LS-ITER-POSSIBLE-COUNT ": "
+      *>                         FUNCTION TRIM(LS-LINE)
+                       END-IF
            END-PERFORM
            CLOSE FD-DATA
+           CLOSE FD-IMPOSSIBLE
 
            DISPLAY LS-PART-1-COUNT " patterns are possible."
            DISPLAY LS-PART-2-COUNT " pattern combos are possible."
+           DISPLAY LS-IMPOSSIBLE-COUNT " designs are impossible."
+
+           MOVE FUNCTION CURRENT-DATE TO LS-RUN-END-TS
+           CALL "ELAPSED-SECONDS" USING
+               LS-RUN-START-TS LS-RUN-END-TS LS-ELAPSED-SECONDS
+           DISPLAY "DAY19: elapsed seconds=" LS-ELAPSED-SECONDS
+               " towels parsed=" TOWELS-SIZE
+
+           STRING "possible=" DELIMITED BY SIZE
+               LS-PART-1-COUNT DELIMITED BY SIZE
+               " combos=" DELIMITED BY SIZE
+               LS-PART-2-COUNT DELIMITED BY SIZE
+               INTO LS-RUN-RESULT
+           CALL "WRITE-RUN-LOG" USING
+               "DAY19" IN-FILE-PATH LS-RUN-START-TS LS-RUN-END-TS
+               LS-RUN-RESULT
            .
        END PROGRAM PROCESS-FILE.
 
